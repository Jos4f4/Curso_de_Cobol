@@ -6,6 +6,31 @@
       *==OBJETIVO: VARIAVEL COM CASA DECIMAL
       *==DATA XX/XX/2024
       *==OBSERVACOES:
+      *==   XX/XX/2026 - 0200-MOSTRA PASSA A APLICAR AS FAIXAS DE
+      *==                DESCONTO DE INSS E IRRF SOBRE WRK-SALARIO
+      *==                (PARAGRAFO NOVO 0150-CALCULA-DESCONTOS) E A
+      *==                EXIBIR SALARIO BRUTO, DESCONTOS E LIQUIDO,
+      *==                EM VEZ DE SO MOSTRAR O SALARIO INFORMADO.
+      *==   XX/XX/2026 - WRK-IDADE PASSA A SER VALIDADA CONTRA A
+      *==                IDADE MINIMA DE CONTRATACAO E UM LIMITE
+      *==                MAXIMO DE REVISAO CADASTRAL, COM NOVO PEDIDO
+      *==                DA IDADE ENQUANTO O VALOR DIGITADO FICAR
+      *==                FORA DA FAIXA.
+      *==   XX/XX/2026 - CADA FOLHA CALCULADA PASSA A GRAVAR UMA LINHA
+      *==                NO LOG DE AUDITORIA COMPARTILHADO "AUDITLOG".
+      *==   XX/XX/2026 - WRK-SALARIO PASSA A SER VALIDADO COMO NUMERICO
+      *==                LOGO APOS O ACCEPT, PARA NAO DEIXAR UM VALOR
+      *==                DIGITADO ERRADO CHEGAR AO COMPUTE DE DESCONTOS.
+      *==   XX/XX/2026 - WRK-LIQUIDO-ED PASSA A VIR DO COPYBOOK
+      *==                COMPARTILHADO EDITMOEDA, NO LUGAR DE UMA
+      *==                PICTURE "ZZZ.ZZ9,99" PROPRIA.
+      *==   XX/XX/2026 - 0150-CALCULA-DESCONTOS (E 0160/0170) MOVIDOS
+      *==                PARA DEPOIS DO STOP RUN DE 0300-FINALIZAR:
+      *==                POR QUEDA-LIVRE DE SECAO, RODAVAM UMA VEZ
+      *==                LOGO APOS 0100-RECEBE, ANTES DO PERFORM
+      *==                EXPLICITO EM 0200-MOSTRA, CALCULANDO OS
+      *==                DESCONTOS EM DOBRO. MESMO AJUSTE JA FEITO
+      *==                PARA 0110-RECEBE-IDADE.
       *===========================================
 
        ENVIRONMENT         DIVISION.
@@ -13,24 +38,146 @@
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
 
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-AUDITLOG ASSIGN TO "AUDITLOG"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-AUDITLOG.
+
        DATA                DIVISION.
+       FILE                SECTION.
+       FD  ARQ-AUDITLOG.
+           COPY AUDITLOG.
+
        WORKING-STORAGE     SECTION.
+       77  WRK-FS-AUDITLOG     PIC X(02) VALUE "00".
+       COPY EDITMOEDA.
+       COPY NUMCHECK.
        77 WRK-NOME         PIC X(30) VALUE SPACES.
        77 WRK-IDADE        PIC 9(03) VALUE ZEROS.
        77 WRK-SALARIO      PIC 9(08)V9(02) VALUE ZEROS.
 
+      *=======FAIXAS DE DESCONTO (LIMITE DA FAIXA + PERCENTUAL)
+       01  WRK-TAB-INSS-DADOS.
+           05  FILLER PIC X(14) VALUE "00001302000750".
+           05  FILLER PIC X(14) VALUE "00002571290900".
+           05  FILLER PIC X(14) VALUE "00003856941200".
+           05  FILLER PIC X(14) VALUE "99999999991400".
+
+       01  WRK-TAB-INSS REDEFINES WRK-TAB-INSS-DADOS.
+           05  WRK-INSS-FAIXA OCCURS 4 TIMES.
+               10  WRK-INSS-LIMITE      PIC 9(08)V99.
+               10  WRK-INSS-PERCENTUAL  PIC 9(02)V99.
+
+       01  WRK-TAB-IRRF-DADOS.
+           05  FILLER PIC X(14) VALUE "00002259200000".
+           05  FILLER PIC X(14) VALUE "00002826650750".
+           05  FILLER PIC X(14) VALUE "00003751051500".
+           05  FILLER PIC X(14) VALUE "00004664682250".
+           05  FILLER PIC X(14) VALUE "99999999992750".
+
+       01  WRK-TAB-IRRF REDEFINES WRK-TAB-IRRF-DADOS.
+           05  WRK-IRRF-FAIXA OCCURS 5 TIMES.
+               10  WRK-IRRF-LIMITE      PIC 9(08)V99.
+               10  WRK-IRRF-PERCENTUAL  PIC 9(02)V99.
+
+       77  WRK-IDX             PIC 9(01) VALUE ZEROS.
+       77  WRK-BASE-IRRF       PIC 9(08)V9(02) VALUE ZEROS.
+       77  WRK-DESCONTO-INSS   PIC 9(08)V9(02) VALUE ZEROS.
+       77  WRK-DESCONTO-IRRF   PIC 9(08)V9(02) VALUE ZEROS.
+       77  WRK-TOTAL-DESCONTOS PIC 9(08)V9(02) VALUE ZEROS.
+       77  WRK-SALARIO-LIQUIDO PIC 9(08)V9(02) VALUE ZEROS.
+
+       77  WRK-IDADE-MINIMA    PIC 9(03) VALUE 016.
+       77  WRK-IDADE-MAXIMA    PIC 9(03) VALUE 075.
+       77  WRK-IDADE-VALIDA    PIC X(01) VALUE "N".
+           88  IDADE-E-VALIDA           VALUE "S".
+
        PROCEDURE DIVISION.
        0100-RECEBE         SECTION.
+           OPEN EXTEND ARQ-AUDITLOG.
            DISPLAY "Digite seu nome: ".
                ACCEPT WRK-NOME.
-           DISPLAY "Digite sua idade: ".
-               ACCEPT WRK-IDADE.
-           DISPLAY "Infome o seu salário: ".
-               ACCEPT WRK-SALARIO.
+           PERFORM 0110-RECEBE-IDADE UNTIL IDADE-E-VALIDA.
+           PERFORM 0120-RECEBE-SALARIO UNTIL CAMPO-E-NUMERICO.
 
        0200-MOSTRA         SECTION.
            DISPLAY "Nome digitado: " WRK-NOME ". IDADE: " WRK-IDADE ".".
-           DISPLAY "Salário informado: R$ " WRK-SALARIO.
+           PERFORM 0150-CALCULA-DESCONTOS.
+           DISPLAY "Salário bruto.......... R$ " WRK-SALARIO.
+           DISPLAY "Desconto INSS.......... R$ " WRK-DESCONTO-INSS.
+           DISPLAY "Desconto IRRF.......... R$ " WRK-DESCONTO-IRRF.
+           DISPLAY "Total de descontos..... R$ " WRK-TOTAL-DESCONTOS.
+           DISPLAY "Salário líquido........ R$ " WRK-SALARIO-LIQUIDO.
+
+       0250-GRAVAR-AUDITORIA SECTION.
+           MOVE WRK-SALARIO-LIQUIDO TO EDIT-MOEDA-CURTA.
+           ACCEPT AUDIT-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-HORA FROM TIME.
+           MOVE "PROGRAMA02" TO AUDIT-PROGRAMA.
+           MOVE WRK-NOME     TO AUDIT-CHAVE.
+           STRING "LIQUIDO " EDIT-MOEDA-CURTA
+               DELIMITED BY SIZE INTO AUDIT-RESULTADO.
+           WRITE AUDIT-REC.
+           IF WRK-FS-AUDITLOG NOT EQUAL "00"
+               DISPLAY "ERRO GRAVANDO AUDITLOG. STATUS "
+                       WRK-FS-AUDITLOG
+           END-IF.
 
        0300-FINALIZAR      SECTION.
+           CLOSE ARQ-AUDITLOG.
            STOP RUN.
+
+      *=======PARAGRAFOS SO EXECUTADOS VIA PERFORM (POR ISSO FICAM
+      *=======DEPOIS DO STOP RUN ACIMA, ONDE A SEQUENCIA POR
+      *=======QUEDA-LIVRE DE SECAO NUNCA CHEGA).
+       0110-RECEBE-IDADE   SECTION.
+           DISPLAY "Digite sua idade: ".
+           ACCEPT WRK-IDADE.
+           IF WRK-IDADE LESS WRK-IDADE-MINIMA
+              OR WRK-IDADE GREATER WRK-IDADE-MAXIMA
+               DISPLAY "IDADE INVÁLIDA. MÍNIMO " WRK-IDADE-MINIMA
+                       " MÁXIMO " WRK-IDADE-MAXIMA ". "
+                       "DIGITE NOVAMENTE."
+           ELSE
+               SET IDADE-E-VALIDA TO TRUE
+           END-IF.
+
+       0120-RECEBE-SALARIO SECTION.
+           DISPLAY "Infome o seu salário: ".
+           ACCEPT WRK-SALARIO.
+           MOVE WRK-SALARIO TO UTIL-NUM-CAMPO.
+           PERFORM 9700-VALIDA-NUMERICO.
+           IF NOT CAMPO-E-NUMERICO
+               DISPLAY "SALÁRIO INVÁLIDO. DIGITE APENAS NÚMEROS."
+           END-IF.
+
+       0150-CALCULA-DESCONTOS SECTION.
+           MOVE 1 TO WRK-IDX.
+           PERFORM 0160-BUSCAR-FAIXA-INSS
+               UNTIL WRK-SALARIO NOT GREATER
+                     WRK-INSS-LIMITE(WRK-IDX).
+           COMPUTE WRK-DESCONTO-INSS ROUNDED =
+                   WRK-SALARIO * WRK-INSS-PERCENTUAL(WRK-IDX) / 100.
+
+           COMPUTE WRK-BASE-IRRF = WRK-SALARIO - WRK-DESCONTO-INSS.
+
+           MOVE 1 TO WRK-IDX.
+           PERFORM 0170-BUSCAR-FAIXA-IRRF
+               UNTIL WRK-BASE-IRRF NOT GREATER
+                     WRK-IRRF-LIMITE(WRK-IDX).
+           COMPUTE WRK-DESCONTO-IRRF ROUNDED =
+                   WRK-BASE-IRRF * WRK-IRRF-PERCENTUAL(WRK-IDX) / 100.
+
+           ADD WRK-DESCONTO-INSS WRK-DESCONTO-IRRF
+               GIVING WRK-TOTAL-DESCONTOS.
+           COMPUTE WRK-SALARIO-LIQUIDO =
+                   WRK-SALARIO - WRK-TOTAL-DESCONTOS.
+
+       0160-BUSCAR-FAIXA-INSS SECTION.
+           ADD 1 TO WRK-IDX.
+
+       0170-BUSCAR-FAIXA-IRRF SECTION.
+           ADD 1 TO WRK-IDX.
+
+       COPY NUMCHECKPR.
