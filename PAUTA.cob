@@ -0,0 +1,264 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAUTA.
+      *===========================================
+      *    == AUTOR: ***; EMPRESA: XPTO
+      *    ==OBJETIVO: PROCESSAMENTO EM LOTE DA PAUTA DE UMA TURMA:
+      *    ==          LE A RELACAO DE ALUNOS E SUAS QUATRO NOTAS
+      *    ==          (ARQUIVO "TURMA"), APLICA A MESMA MEDIA
+      *    ==          PONDERADA E AS MESMAS FAIXAS DE SITUACAO DO
+      *    ==          PROGRAMA13 A CADA ALUNO, GRAVA UM BOLETIM POR
+      *    ==          ALUNO (ARQUIVO "BOLETIM") E EMITE O RESUMO DA
+      *    ==          CLASSE NO FECHAMENTO (QUANTOS APROVADOS, EM
+      *    ==          RECUPERACAO, REPROVADOS E A MEDIA DA TURMA).
+      *==DATA XX/XX/2026
+      *==OBSERVACOES: SUBSTITUI, PARA FINS DE BOLETIM DE TURMA, AS
+      *==             EXECUCOES UNITARIAS E INTERATIVAS DO PROGRAMA13.
+      *==   XX/XX/2026 - A QUANTIDADE DE ALUNOS PROCESSADOS PASSA A
+      *==                SER GRAVADA TAMBEM NO ARQUIVO COMPARTILHADO
+      *==                "DIATOTAL", PARA O RELATORIO CONSOLIDADO DE
+      *==                FECHAMENTO DO DIA (PROGRAMA21).
+      *==   XX/XX/2026 - AS QUATRO NOTAS DE CADA ALUNO PASSAM A SER
+      *==                VALIDADAS CONTRA A FAIXA 0,00-10,00 (MESMA
+      *==                FAIXA DO PROGRAMA13) ANTES DA CLASSIFICACAO;
+      *==                UM REGISTRO COM NOTA FORA DA FAIXA E DESVIADO
+      *==                PARA O NOVO ARQUIVO "TURMAREJ" EM VEZ DE
+      *==                GERAR UM BOLETIM E ENTRAR NO RESUMO DA TURMA.
+      *===========================================
+
+       ENVIRONMENT         DIVISION.
+       CONFIGURATION       SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-TURMA ASSIGN TO "TURMA"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-TURMA.
+
+           SELECT ARQ-BOLETIM ASSIGN TO "BOLETIM"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-BOLETIM.
+
+           SELECT ARQ-DIATOTAL ASSIGN TO "DIATOTAL"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-DIATOTAL.
+
+           SELECT ARQ-TURMAREJ ASSIGN TO "TURMAREJ"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-TURMAREJ.
+
+       DATA                DIVISION.
+       FILE                SECTION.
+       FD  ARQ-TURMA.
+           COPY TURMA.
+
+       FD  ARQ-BOLETIM.
+           COPY BOLETIM.
+
+       FD  ARQ-DIATOTAL.
+           COPY DIATOTAL.
+
+       FD  ARQ-TURMAREJ.
+           COPY TURMAREJ.
+
+       WORKING-STORAGE     SECTION.
+       77  WRK-FS-TURMA        PIC X(02) VALUE "00".
+       77  WRK-FS-BOLETIM      PIC X(02) VALUE "00".
+       77  WRK-FS-DIATOTAL     PIC X(02) VALUE "00".
+       77  WRK-FS-TURMAREJ     PIC X(02) VALUE "00".
+       77  WRK-NOTA-VALIDA     PIC X(01) VALUE "N".
+           88  NOTAS-SAO-VALIDAS        VALUE "S".
+       77  WRK-QTD-REJEITADOS  PIC 9(05) VALUE ZEROS.
+       01  WRK-DATA-SISTEMA.
+           05  WRK-DS-ANO      PIC 9(04).
+           05  WRK-DS-MES      PIC 9(02).
+           05  WRK-DS-DIA      PIC 9(02).
+       77  WRK-FIM-TURMA       PIC X(01) VALUE "N".
+           88  FIM-DE-TURMA             VALUE "S".
+
+       01  WRK-NOTAS.
+           05  WRK-NOTA PIC 9(02)V99 OCCURS 4 TIMES VALUE ZEROS.
+
+      *=======PESOS DE CADA AVALIACAO (MESMOS PESOS DO PROGRAMA13)
+       01  WRK-PESOS-DADOS.
+           05  FILLER PIC 9(01) VALUE 3.
+           05  FILLER PIC 9(01) VALUE 3.
+           05  FILLER PIC 9(01) VALUE 2.
+           05  FILLER PIC 9(01) VALUE 2.
+
+       01  WRK-PESOS REDEFINES WRK-PESOS-DADOS.
+           05  WRK-PESO PIC 9(01) OCCURS 4 TIMES.
+
+       77  WRK-IDX             PIC 9(01) VALUE ZEROS.
+       77  WRK-SOMA-PONDERADA  PIC 9(04)V99 VALUE ZEROS.
+       77  WRK-SOMA-PESOS      PIC 9(02) VALUE ZEROS.
+       77  WRK-MEDIA           PIC 9(02)V99 VALUE ZEROS.
+       77  WRK-SITUACAO        PIC X(25) VALUE SPACES.
+
+       77  WRK-QTD-ALUNOS      PIC 9(05) VALUE ZEROS.
+       77  WRK-QTD-APROVADOS   PIC 9(05) VALUE ZEROS.
+       77  WRK-QTD-RECUPERACAO PIC 9(05) VALUE ZEROS.
+       77  WRK-QTD-REPROVADOS  PIC 9(05) VALUE ZEROS.
+       77  WRK-SOMA-MEDIAS     PIC 9(07)V99 VALUE ZEROS.
+       77  WRK-MEDIA-DA-TURMA  PIC 9(02)V99 VALUE ZEROS.
+
+       PROCEDURE          DIVISION.
+       0001-MAIN          SECTION.
+           PERFORM 0050-ABRIR.
+           PERFORM 0100-LER-ALUNO.
+           PERFORM 0150-PROCESSAR-ALUNO UNTIL FIM-DE-TURMA.
+           PERFORM 0300-ENCERRAR.
+           STOP RUN.
+
+       0050-ABRIR         SECTION.
+           OPEN INPUT  ARQ-TURMA.
+           OPEN EXTEND ARQ-BOLETIM.
+           OPEN EXTEND ARQ-DIATOTAL.
+           OPEN EXTEND ARQ-TURMAREJ.
+           ACCEPT WRK-DATA-SISTEMA FROM DATE YYYYMMDD.
+
+       0100-LER-ALUNO     SECTION.
+           READ ARQ-TURMA
+               AT END
+                   MOVE "S" TO WRK-FIM-TURMA
+           END-READ.
+
+       0150-PROCESSAR-ALUNO SECTION.
+           MOVE TUR-NOTA1 TO WRK-NOTA(1).
+           MOVE TUR-NOTA2 TO WRK-NOTA(2).
+           MOVE TUR-NOTA3 TO WRK-NOTA(3).
+           MOVE TUR-NOTA4 TO WRK-NOTA(4).
+
+           PERFORM 0155-VALIDAR-NOTAS.
+           IF NOTAS-SAO-VALIDAS
+               PERFORM 0160-CALCULAR-MEDIA
+               PERFORM 0200-CLASSIFICAR
+               PERFORM 0250-GRAVAR-BOLETIM
+               PERFORM 0270-ACUMULAR-TURMA
+           ELSE
+               PERFORM 0180-GRAVAR-REJEITADO
+           END-IF.
+           PERFORM 0100-LER-ALUNO.
+
+      *=======UMA NOTA FORA DA FAIXA 0,00-10,00 E UM ERRO DE CARGA NO
+      *=======ARQUIVO "TURMA" (MESMA FAIXA JA VALIDADA
+      *=======INTERATIVAMENTE PELO PROGRAMA13's 0110-ACEITAR-NOTA) --
+      *=======COMO A PAUTA RODA EM LOTE, SEM OPERADOR PARA REDIGITAR A
+      *=======NOTA, O ALUNO E DESVIADO PARA "TURMAREJ" EM VEZ DE
+      *=======SEGUIR PARA A CLASSIFICACAO.
+       0155-VALIDAR-NOTAS SECTION.
+           MOVE "S" TO WRK-NOTA-VALIDA.
+           IF WRK-NOTA(1) GREATER 10 OR WRK-NOTA(2) GREATER 10
+              OR WRK-NOTA(3) GREATER 10 OR WRK-NOTA(4) GREATER 10
+               MOVE "N" TO WRK-NOTA-VALIDA
+           END-IF.
+
+       0160-CALCULAR-MEDIA SECTION.
+           MOVE ZEROS TO WRK-SOMA-PONDERADA.
+           MOVE ZEROS TO WRK-SOMA-PESOS.
+           MOVE 1     TO WRK-IDX.
+           PERFORM 0165-ACUMULAR-NOTA UNTIL WRK-IDX GREATER 4.
+
+           COMPUTE WRK-MEDIA ROUNDED =
+                   WRK-SOMA-PONDERADA / WRK-SOMA-PESOS.
+
+       0165-ACUMULAR-NOTA  SECTION.
+           COMPUTE WRK-SOMA-PONDERADA =
+                   WRK-SOMA-PONDERADA +
+                   (WRK-NOTA(WRK-IDX) * WRK-PESO(WRK-IDX)).
+           ADD WRK-PESO(WRK-IDX) TO WRK-SOMA-PESOS.
+           ADD 1 TO WRK-IDX.
+
+       0200-CLASSIFICAR    SECTION.
+           EVALUATE TRUE
+               WHEN WRK-MEDIA GREATER 10
+                   MOVE "ENTRE COM AS NOTAS CORRETAS" TO WRK-SITUACAO
+               WHEN WRK-MEDIA GREATER 6
+                   MOVE "APROVADO"                    TO WRK-SITUACAO
+               WHEN WRK-MEDIA NOT LESS 4
+                   MOVE "RECUPERAÇÃO"                 TO WRK-SITUACAO
+               WHEN OTHER
+                   MOVE "REPROVADO"                    TO WRK-SITUACAO
+           END-EVALUATE.
+
+           DISPLAY TUR-MATRICULA " " TUR-NOME
+                   " MÉDIA " WRK-MEDIA " " WRK-SITUACAO.
+
+       0250-GRAVAR-BOLETIM SECTION.
+           MOVE TUR-MATRICULA TO BOL-MATRICULA.
+           MOVE WRK-NOTA(1)   TO BOL-NOTA1.
+           MOVE WRK-NOTA(2)   TO BOL-NOTA2.
+           MOVE WRK-NOTA(3)   TO BOL-NOTA3.
+           MOVE WRK-NOTA(4)   TO BOL-NOTA4.
+           MOVE WRK-MEDIA     TO BOL-MEDIA.
+           MOVE WRK-SITUACAO  TO BOL-STATUS.
+           WRITE BOLETIM-LINHA.
+           IF WRK-FS-BOLETIM NOT EQUAL "00"
+               DISPLAY "ERRO GRAVANDO BOLETIM. STATUS "
+                       WRK-FS-BOLETIM
+           END-IF.
+
+       0180-GRAVAR-REJEITADO SECTION.
+           DISPLAY TUR-MATRICULA " " TUR-NOME
+                   " NOTA FORA DA FAIXA 0,00-10,00 -- "
+                   "ALUNO DESVIADO PARA TURMAREJ.".
+           MOVE TUR-MATRICULA TO TJR-MATRICULA.
+           MOVE TUR-NOME      TO TJR-NOME.
+           MOVE WRK-NOTA(1)   TO TJR-NOTA1.
+           MOVE WRK-NOTA(2)   TO TJR-NOTA2.
+           MOVE WRK-NOTA(3)   TO TJR-NOTA3.
+           MOVE WRK-NOTA(4)   TO TJR-NOTA4.
+           ACCEPT TJR-DATA FROM DATE YYYYMMDD.
+           WRITE TURMAREJ-LINHA.
+           IF WRK-FS-TURMAREJ NOT EQUAL "00"
+               DISPLAY "ERRO GRAVANDO TURMAREJ. STATUS "
+                       WRK-FS-TURMAREJ
+           END-IF.
+           ADD 1 TO WRK-QTD-REJEITADOS.
+
+       0270-ACUMULAR-TURMA SECTION.
+           ADD 1 TO WRK-QTD-ALUNOS.
+           ADD WRK-MEDIA TO WRK-SOMA-MEDIAS.
+
+           EVALUATE TRUE
+               WHEN WRK-SITUACAO EQUAL "APROVADO"
+                   ADD 1 TO WRK-QTD-APROVADOS
+               WHEN WRK-SITUACAO EQUAL "RECUPERAÇÃO"
+                   ADD 1 TO WRK-QTD-RECUPERACAO
+               WHEN OTHER
+                   ADD 1 TO WRK-QTD-REPROVADOS
+           END-EVALUATE.
+
+       0300-ENCERRAR      SECTION.
+           IF WRK-QTD-ALUNOS GREATER ZERO
+               COMPUTE WRK-MEDIA-DA-TURMA ROUNDED =
+                       WRK-SOMA-MEDIAS / WRK-QTD-ALUNOS
+           END-IF.
+
+           DISPLAY "=====================================".
+           DISPLAY "ALUNOS PROCESSADOS........ " WRK-QTD-ALUNOS.
+           DISPLAY "APROVADOS.................. " WRK-QTD-APROVADOS.
+           DISPLAY "EM RECUPERAÇÃO.............. " WRK-QTD-RECUPERACAO.
+           DISPLAY "REPROVADOS.................. " WRK-QTD-REPROVADOS.
+           DISPLAY "REJEITADOS (NOTA INVÁLIDA).. " WRK-QTD-REJEITADOS.
+           DISPLAY "MÉDIA DA TURMA.............. " WRK-MEDIA-DA-TURMA.
+           DISPLAY "=====================================".
+
+           MOVE "PAUTA"      TO DIA-PROGRAMA.
+           MOVE WRK-DATA-SISTEMA TO DIA-DATA.
+           MOVE "ALUNOS"     TO DIA-TIPO.
+           MOVE SPACES       TO DIA-CHAVE.
+           MOVE ZEROS        TO DIA-VALOR.
+           MOVE WRK-QTD-ALUNOS TO DIA-QUANTIDADE.
+           WRITE DIATOTAL-REC.
+           IF WRK-FS-DIATOTAL NOT EQUAL "00"
+               DISPLAY "ERRO GRAVANDO DIATOTAL. STATUS "
+                       WRK-FS-DIATOTAL
+           END-IF.
+
+           CLOSE ARQ-TURMA.
+           CLOSE ARQ-BOLETIM.
+           CLOSE ARQ-DIATOTAL.
+           CLOSE ARQ-TURMAREJ.
