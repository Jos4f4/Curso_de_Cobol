@@ -0,0 +1,81 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CARGAFUNC.
+      *===========================================
+      *    == AUTOR: ***; EMPRESA: XPTO
+      *    ==OBJETIVO: CARGA INICIAL DO CADASTRO DE FUNCIONARIOS
+      *    ==          (ARQUIVO INDEXADO "FUNCIONAR") A PARTIR DO
+      *    ==          ARQUIVO SEQUENCIAL DE CARGA "FUNCIONAR-SEED".
+      *==DATA XX/XX/2026
+      *==OBSERVACOES: RODAR UMA UNICA VEZ PARA POPULAR O CADASTRO;
+      *==             MANUTENCOES POSTERIORES SAO FEITAS PELO MENU
+      *==             DO PROGRAMA06.
+      *===========================================
+
+       ENVIRONMENT         DIVISION.
+       CONFIGURATION       SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-SEED      ASSIGN TO "FUNCIONAR-SEED"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-SEED.
+
+           SELECT ARQ-FUNCIONAR ASSIGN TO "FUNCIONAR"
+               ORGANIZATION INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS FUNC-CODIGO
+               FILE STATUS IS WRK-FS-FUNCIONAR.
+
+       DATA                DIVISION.
+       FILE                SECTION.
+       FD  ARQ-SEED           RECORD CONTAINS 25 CHARACTERS.
+       01  SEED-REC.
+           05  SEED-CODIGO       PIC 9(04).
+           05  SEED-NOME         PIC X(15).
+           05  SEED-SALARIO      PIC 9(06).
+
+       FD  ARQ-FUNCIONAR.
+           COPY FUNCIONAR.
+
+       WORKING-STORAGE     SECTION.
+       77  WRK-FS-SEED         PIC X(02) VALUE "00".
+       77  WRK-FS-FUNCIONAR    PIC X(02) VALUE "00".
+       77  WRK-FIM-SEED        PIC X(01) VALUE "N".
+           88  FIM-DO-SEED              VALUE "S".
+       77  WRK-TOTAL-GRAVADO   PIC 9(05) VALUE ZEROS.
+
+       PROCEDURE          DIVISION.
+       0001-MAIN     SECTION.
+           PERFORM 0100-ABRIR.
+           PERFORM 0200-CARREGAR UNTIL FIM-DO-SEED.
+           PERFORM 0300-ENCERRAR.
+           STOP RUN.
+
+       0100-ABRIR         SECTION.
+           OPEN INPUT  ARQ-SEED.
+           OPEN OUTPUT ARQ-FUNCIONAR.
+
+       0200-CARREGAR      SECTION.
+           READ ARQ-SEED
+               AT END
+                   MOVE "S" TO WRK-FIM-SEED
+               NOT AT END
+                   MOVE SEED-CODIGO  TO FUNC-CODIGO
+                   MOVE SEED-NOME    TO FUNC-NOME
+                   MOVE SEED-SALARIO TO FUNC-SALARIO
+                   WRITE FUNCIONAR-REC
+                   IF WRK-FS-FUNCIONAR EQUAL "00"
+                       ADD 1 TO WRK-TOTAL-GRAVADO
+                   ELSE
+                       DISPLAY "ERRO GRAVANDO FUNCIONÁRIO " FUNC-CODIGO
+                               " STATUS " WRK-FS-FUNCIONAR
+                   END-IF
+           END-READ.
+
+       0300-ENCERRAR      SECTION.
+           CLOSE ARQ-SEED.
+           CLOSE ARQ-FUNCIONAR.
+           DISPLAY "FUNCIONÁRIOS GRAVADOS... " WRK-TOTAL-GRAVADO.
