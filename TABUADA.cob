@@ -0,0 +1,68 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TABUADA.
+      *===========================================
+      *    == AUTOR: ***; EMPRESA: XPTO
+      *    ==OBJETIVO: SUBROTINA CHAMAVEL QUE CALCULA A TABUADA DE
+      *    ==          LINK-NUMERO PARA O INTERVALO LINK-INICIO ATE
+      *    ==          LINK-FIM, DEVOLVENDO AS LINHAS JA CALCULADAS EM
+      *    ==          LINK-TAB-LINHAS. EXTRAIDA DO PROGRAMA14 PARA
+      *    ==          PERMITIR QUE OUTROS PROGRAMAS (POR EXEMPLO, UM
+      *    ==          ORCAMENTO DA AREA DE FRETE) PECAM UMA TABUADA
+      *    ==          SEM PRECISAR RODAR UM PROGRAMA INTERATIVO A
+      *    ==          PARTE, SEGUINDO O MESMO PADRAO DE LINKAGE
+      *    ==          SECTION DA DATAMES.
+      *==DATA XX/XX/2026
+      *==OBSERVACOES: NAO FAZ ACCEPT NEM DISPLAY, NEM VALIDA OS LIMITES
+      *==             RECEBIDOS - A VALIDACAO DE ENTRADA E RESPONSABI-
+      *==             LIDADE DO CHAMADOR (MESMO PADRAO DA DATACALC E DA
+      *==             DIAUTIL).
+      *===========================================
+
+       ENVIRONMENT         DIVISION.
+       CONFIGURATION       SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       DATA                DIVISION.
+       WORKING-STORAGE     SECTION.
+       77  WRK-MULTIPLICADOR   PIC 9(02) VALUE ZEROS.
+       77  WRK-IDX             PIC 9(02) VALUE ZEROS.
+
+       LINKAGE             SECTION.
+       01  LINK-NUMERO         PIC 9(02).
+       01  LINK-INICIO         PIC 9(02).
+       01  LINK-FIM            PIC 9(02).
+       01  LINK-QTD-LINHAS     PIC 9(02).
+       01  LINK-TAB-LINHAS.
+           05  LINK-LINHA OCCURS 99 TIMES.
+               10  LINK-MULTIPLICADOR  PIC 9(02).
+               10  LINK-RESULTADO      PIC 9(04).
+
+       PROCEDURE          DIVISION USING LINK-NUMERO
+                                          LINK-INICIO
+                                          LINK-FIM
+                                          LINK-QTD-LINHAS
+                                          LINK-TAB-LINHAS.
+       0001-MAIN     SECTION.
+           MOVE ZEROS TO LINK-QTD-LINHAS.
+           MOVE LINK-INICIO TO WRK-MULTIPLICADOR.
+           MOVE ZEROS TO WRK-IDX.
+      *=======O TESTE EM WRK-IDX NOT LESS 99 PROTEGE O LOOP MESMO QUE
+      *=======LINK-FIM VENHA 99 DO CHAMADOR: WRK-MULTIPLICADOR (PIC
+      *=======9(02)) DARIA VOLTA DE 99 PARA 00 NO ADD 1 ABAIXO E NUNCA
+      *=======FICARIA MAIOR QUE LINK-FIM, TRAVANDO O PROGRAMA EM LOOP
+      *=======INFINITO -- O LIMITE DA TABELA (OCCURS 99) SEMPRE PARA O
+      *=======LOOP, INDEPENDENTE DO QUE O CHAMADOR TENHA PASSADO.
+           PERFORM 0100-CALCULA-LINHA
+               UNTIL WRK-IDX NOT LESS 99
+                  OR WRK-MULTIPLICADOR GREATER LINK-FIM.
+           GOBACK.
+
+       0100-CALCULA-LINHA SECTION.
+           ADD 1 TO WRK-IDX.
+           MOVE WRK-MULTIPLICADOR TO LINK-MULTIPLICADOR(WRK-IDX).
+           COMPUTE LINK-RESULTADO(WRK-IDX) =
+                   LINK-NUMERO * WRK-MULTIPLICADOR.
+           MOVE WRK-IDX TO LINK-QTD-LINHAS.
+           ADD 1 TO WRK-MULTIPLICADOR.
