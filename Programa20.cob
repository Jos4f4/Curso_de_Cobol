@@ -0,0 +1,166 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGRAMA20.
+      *===========================================
+      *    == AUTOR: ***; EMPRESA: XPTO
+      *    ==OBJETIVO: RAZAO DE ESTOQUE (ENTRADA/BAIXA) A PARTIR DO
+      *    ==          PADRAO DE SUBTRACAO COM SINAL DO PROGRAMA03
+      *    ==          (WRK-RESULTADO = WRK-VALOR1 - WRK-VALOR2). LE O
+      *    ==          SALDO ATUAL DO PRODUTO NO ARQUIVO INDEXADO
+      *    ==          "ESTOQUE", APLICA UMA ENTRADA (CREDITO) OU
+      *    ==          BAIXA (DEBITO) E GRAVA O NOVO SALDO DE VOLTA,
+      *    ==          MANTENDO O HISTORICO DE CADA MOVIMENTO NO
+      *    ==          ARQUIVO SEQUENCIAL "MOVEST".
+      *==DATA XX/XX/2026
+      *==OBSERVACOES: O SALDO DE CADA PRODUTO E CARREGADO PELA
+      *==             CARGAEST ANTES DESTE PROGRAMA RODAR PELA
+      *==             PRIMEIRA VEZ, DO MESMO JEITO QUE A CARGAUF
+      *==             ABASTECE O ARQUIVO "UFRATE" ANTES DO PROGRAMA11.
+      *===========================================
+
+       ENVIRONMENT         DIVISION.
+       CONFIGURATION       SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-ESTOQUE   ASSIGN TO "ESTOQUE"
+               ORGANIZATION INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS EST-PRODUTO
+               FILE STATUS IS WRK-FS-ESTOQUE.
+
+           SELECT ARQ-MOVEST    ASSIGN TO "MOVEST"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-MOVEST.
+
+       DATA                DIVISION.
+       FILE                SECTION.
+       FD  ARQ-ESTOQUE.
+           COPY ESTOQUE.
+
+       FD  ARQ-MOVEST.
+           COPY MOVEST.
+
+       WORKING-STORAGE     SECTION.
+       77  WRK-FS-ESTOQUE      PIC X(02) VALUE "00".
+       77  WRK-FS-MOVEST       PIC X(02) VALUE "00".
+       COPY FSERRO.
+
+       77  WRK-PRODUTO         PIC X(10) VALUE SPACES.
+       77  WRK-TIPO-MOV        PIC X(01) VALUE SPACES.
+           88  MOVIMENTO-E-ENTRADA         VALUE "E".
+           88  MOVIMENTO-E-BAIXA           VALUE "B".
+           88  MOVIMENTO-E-VALIDO          VALUE "E" "B".
+       77  WRK-QUANTIDADE      PIC 9(07)V99 VALUE ZEROS.
+       77  WRK-SALDO-ANTERIOR  PIC 9(07)V99 VALUE ZEROS.
+
+      *=======PADRAO DE SUBTRACAO COM SINAL DO PROGRAMA03
+       77  WRK-VALOR1          PIC S9(07)V99 VALUE ZEROS.
+       77  WRK-VALOR2          PIC S9(07)V99 VALUE ZEROS.
+       77  WRK-RESULTADO       PIC S9(08)V9(02) VALUE ZEROS.
+
+       77  WRK-PRODUTO-VALIDO  PIC X(01) VALUE "N".
+           88  PRODUTO-E-VALIDO         VALUE "S".
+       77  WRK-SALDO-SUFICIENTE PIC X(01) VALUE "S".
+           88  SALDO-E-SUFICIENTE      VALUE "S".
+
+       PROCEDURE          DIVISION.
+       0001-MAIN     SECTION.
+           PERFORM 0050-ABRIR.
+           PERFORM 0100-RECEBE.
+           PERFORM 0150-BUSCAR-SALDO.
+           IF PRODUTO-E-VALIDO
+               PERFORM 0200-APLICAR-MOVIMENTO
+               IF SALDO-E-SUFICIENTE
+                   PERFORM 0250-GRAVAR-SALDO
+                   PERFORM 0260-GRAVAR-HISTORICO
+               END-IF
+           END-IF
+           PERFORM 0300-FINALIZAR.
+           STOP RUN.
+
+       0050-ABRIR         SECTION.
+           OPEN I-O ARQ-ESTOQUE.
+           OPEN EXTEND ARQ-MOVEST.
+
+       0100-RECEBE        SECTION.
+           DISPLAY "CODIGO DO PRODUTO... ".
+               ACCEPT WRK-PRODUTO.
+           PERFORM 0110-RECEBE-TIPO UNTIL MOVIMENTO-E-VALIDO.
+           DISPLAY "QUANTIDADE... ".
+               ACCEPT WRK-QUANTIDADE.
+
+       0110-RECEBE-TIPO   SECTION.
+           DISPLAY "TIPO (E=ENTRADA / B=BAIXA)... ".
+           ACCEPT WRK-TIPO-MOV.
+           IF NOT MOVIMENTO-E-VALIDO
+               DISPLAY "TIPO INVÁLIDO. DIGITE E OU B."
+           END-IF.
+
+       0150-BUSCAR-SALDO  SECTION.
+           MOVE WRK-PRODUTO TO EST-PRODUTO.
+           READ ARQ-ESTOQUE
+               INVALID KEY
+                   DISPLAY "PRODUTO " WRK-PRODUTO " NÃO CADASTRADO "
+                           "NO ESTOQUE."
+                   MOVE "N" TO WRK-PRODUTO-VALIDO
+               NOT INVALID KEY
+                   MOVE "S" TO WRK-PRODUTO-VALIDO
+                   MOVE EST-SALDO TO WRK-SALDO-ANTERIOR
+           END-READ.
+
+      *=======ENTRADA SOMA, BAIXA SUBTRAI, DO MESMO JEITO QUE O
+      *=======PROGRAMA03 CALCULA WRK-VALOR1 - WRK-VALOR2 COM CAMPO
+      *=======DE RESULTADO COM SINAL, PARA PEGAR UM SALDO NEGATIVO
+      *=======ANTES DE GRAVAR QUALQUER COISA.
+       0200-APLICAR-MOVIMENTO SECTION.
+           MOVE WRK-SALDO-ANTERIOR TO WRK-VALOR1.
+           MOVE WRK-QUANTIDADE     TO WRK-VALOR2.
+           IF MOVIMENTO-E-BAIXA
+               COMPUTE WRK-RESULTADO = WRK-VALOR1 - WRK-VALOR2
+           ELSE
+               COMPUTE WRK-RESULTADO = WRK-VALOR1 + WRK-VALOR2
+           END-IF.
+           IF WRK-RESULTADO LESS ZERO
+               DISPLAY "SALDO INSUFICIENTE PARA O PRODUTO "
+                       WRK-PRODUTO ". MOVIMENTO REJEITADO."
+               MOVE "N" TO WRK-SALDO-SUFICIENTE
+           ELSE
+               MOVE "S" TO WRK-SALDO-SUFICIENTE
+               MOVE WRK-RESULTADO TO EST-SALDO
+           END-IF.
+
+       0250-GRAVAR-SALDO  SECTION.
+           REWRITE ESTOQUE-REC.
+           IF WRK-FS-ESTOQUE NOT EQUAL "00"
+               MOVE WRK-FS-ESTOQUE  TO UTIL-FS-CODIGO
+               MOVE "ESTOQUE"       TO UTIL-FS-ARQUIVO
+               PERFORM 9800-TRATA-ERRO-ARQUIVO
+           END-IF.
+
+       0260-GRAVAR-HISTORICO SECTION.
+           ACCEPT MOV-DATA FROM DATE YYYYMMDD.
+           MOVE WRK-PRODUTO        TO MOV-PRODUTO.
+           MOVE WRK-TIPO-MOV       TO MOV-TIPO.
+           IF MOVIMENTO-E-BAIXA
+               COMPUTE MOV-QUANTIDADE = ZERO - WRK-QUANTIDADE
+           ELSE
+               MOVE WRK-QUANTIDADE  TO MOV-QUANTIDADE
+           END-IF.
+           MOVE WRK-SALDO-ANTERIOR TO MOV-SALDO-ANTERIOR.
+           MOVE EST-SALDO          TO MOV-SALDO-NOVO.
+           WRITE MOVEST-LINHA.
+           IF WRK-FS-MOVEST NOT EQUAL "00"
+               MOVE WRK-FS-MOVEST   TO UTIL-FS-CODIGO
+               MOVE "MOVEST"        TO UTIL-FS-ARQUIVO
+               PERFORM 9800-TRATA-ERRO-ARQUIVO
+           END-IF.
+
+       0300-FINALIZAR     SECTION.
+           CLOSE ARQ-ESTOQUE.
+           CLOSE ARQ-MOVEST.
+           DISPLAY "FIM DE PROGRAMA...".
+
+       COPY FSERROPR.
