@@ -6,6 +6,85 @@
       *    ==OBJETIVO: COMANDOS DE DECISAO
       *==DATA XX/XX/2024
       *==OBSERVACOES:
+      *==   XX/XX/2026 - CONSULTA A TABELA DE FRETE POR UF (ARQUIVO
+      *==                "UFRATE") NO LUGAR DO EVALUATE FIXO
+      *==                SP/RJ/ES.
+      *==   XX/XX/2026 - PASSA A LER O LOTE DE PEDIDOS DO ARQUIVO
+      *==                "PEDIDOS" (UM REGISTRO POR PEDIDO) E A
+      *==                GRAVAR O RESULTADO NO ARQUIVO "RESULTADO",
+      *==                EM VEZ DE UM UNICO ACCEPT POR EXECUCAO.
+      *==   XX/XX/2026 - ACUMULA VALOR E FRETE TOTAIS POR UF E
+      *==                IMPRIME O RESUMO NO FECHAMENTO DO LOTE.
+      *==   XX/XX/2026 - REJEITA WRK-VALOR ZERADO OU NEGATIVO ANTES
+      *==                DE CALCULAR O FRETE.
+      *==   XX/XX/2026 - FRETE GRATIS PARA PEDIDOS ACIMA DO LIMITE
+      *==                CADASTRADO NO PARAMETRO "FRETEGRAT" (ARQUIVO
+      *==                "PARAMETR"), EM VEZ DE UM LITERAL NO FONTE.
+      *==   XX/XX/2026 - MODO DE FRETE POR PESO (PED-MODO-FRETE "P")
+      *==                ALEM DO PERCENTUAL SOBRE O VALOR, USANDO A
+      *==                TARIFA POR QUILO JA CADASTRADA EM UFRATE.
+      *==   XX/XX/2026 - GRAVA UMA NOTA DE FRETE POR PEDIDO NO
+      *==                ARQUIVO DE IMPRESSAO "NOTAFISC", EM VEZ DE
+      *==                DEPENDER SOMENTE DO DISPLAY NO TERMINAL.
+      *==   XX/XX/2026 - APLICA CODIGO DE PROMOCAO (ARQUIVO "PROMO")
+      *==                SOBRE O VALOR DO PEDIDO ANTES DE CALCULAR
+      *==                O FRETE.
+      *==   XX/XX/2026 - PEDIDO COM VALOR ABAIXO DO MINIMO CADASTRADO
+      *==                NO PARAMETRO "VALORMIN" SO SEGUE PARA O
+      *==                CALCULO DE FRETE SE O PEDIDO TRAZ UM CODIGO
+      *==                DE MOTIVO DE OVERRIDE (PED-MOTIVO-OVERRIDE);
+      *==                SEM O CODIGO, O PEDIDO E REJEITADO PARA
+      *==                AUDITORIA POSTERIOR.
+      *==   XX/XX/2026 - GRAVA UM CHECKPOINT (ARQUIVO "CHECKPT11") A
+      *==                CADA WRK-INTERVALO-CHECKPT PEDIDOS PROCESSADOS.
+      *==                UM RESTART LE ESSE CHECKPOINT E PULA OS
+      *==                PEDIDOS JA CONCLUIDOS NA EXECUCAO ANTERIOR EM
+      *==                VEZ DE REPROCESSAR O LOTE INTEIRO.
+      *==   XX/XX/2026 - CADA PEDIDO PROCESSADO PASSA A GRAVAR UMA
+      *==                LINHA NO LOG DE AUDITORIA COMPARTILHADO
+      *==                "AUDITLOG".
+      *==   XX/XX/2026 - AS VARIAVEIS DE EDICAO PASSAM A VIR DO
+      *==                COPYBOOK COMPARTILHADO EDITMOEDA, NO LUGAR
+      *==                DE CADA PROGRAMA TER A SUA PROPRIA PICTURE
+      *==                "ZZ.ZZZ.ZZ9,99".
+      *==   XX/XX/2026 - PASSA A RECONHECER O TIPO DE MOVIMENTO DO
+      *==                PEDIDO (PED-TIPO-MOV "S"=SAIDA PARA O CLIENTE,
+      *==                "R"=RETORNO/DEVOLUCAO DO CLIENTE). O FRETE DE
+      *==                RETORNO CONTINUA USANDO A MESMA TABELA UFRATE
+      *==                POR ESTADO, MAS FICA GRAVADO E TOTALIZADO EM
+      *==                SEPARADO DO FRETE DE SAIDA, PARA NAO MISTURAR
+      *==                OS DOIS NO RESUMO DE FECHAMENTO.
+      *==   XX/XX/2026 - O RESUMO DE FRETE DE SAIDA POR UF TAMBEM PASSA
+      *==                A SER GRAVADO NO ARQUIVO COMPARTILHADO
+      *==                "DIATOTAL", PARA O RELATORIO CONSOLIDADO DE
+      *==                FECHAMENTO DO DIA (PROGRAMA21) PODER SOMAR A
+      *==                RECEITA DE FRETE JUNTO COM FOLHA E PAUTA.
+      *==   XX/XX/2026 - PEDIDOS COTADOS EM MOEDA ESTRANGEIRA (PED-MOEDA
+      *==                "USD") SAO CONVERTIDOS PARA REAIS ANTES DE
+      *==                QUALQUER OUTRO CALCULO, USANDO A TAXA DO
+      *==                PARAMETRO "CAMBIOUSD" (ARQUIVO "PARAMETR"). O
+      *==                VALOR ORIGINAL NA MOEDA COTADA FICA GRAVADO NO
+      *==                RESULTADO PARA CONFERENCIA; DAI EM DIANTE O
+      *==                PROCESSAMENTO INTEIRO (PROMOCAO, VALOR MINIMO,
+      *==                FRETE) TRABALHA SOMENTE EM REAIS, IGUAL A UM
+      *==                PEDIDO NACIONAL.
+      *==   XX/XX/2026 - NOVO TIPO DE MOVIMENTO DE ESTORNO (PED-TIPO-MOV
+      *==                "E") PARA DESFAZER UM PEDIDO JA PROCESSADO SEM
+      *==                MEXER NO REGISTRO ORIGINAL: O PEDIDO DE ESTORNO
+      *==                REPETE OS MESMOS DADOS DO PEDIDO ORIGINAL, O
+      *==                PROGRAMA CALCULA NORMALMENTE E, NO FINAL,
+      *==                GRAVA VALOR E FRETE EM NEGATIVO NO RESULTADO E
+      *==                NA AUDITORIA (RES-VALOR/RES-FRETE/
+      *==                RES-VALOR-FINAL AGORA SAO CAMPOS COM SINAL).
+      *==                ESTORNO NAO GERA NOTA DE FRETE (NAO HA
+      *==                MERCADORIA SAINDO DO DEPOSITO) E FICA FORA DO
+      *==                RESUMO DE RECEITA GRAVADO NO "DIATOTAL", POR
+      *==                SER UMA CORRECAO E NAO UMA VENDA NOVA.
+      *==   XX/XX/2026 - RESULTADO/NOTAFISC PASSAM A ABRIR EM EXTEND
+      *==                (EM VEZ DE OUTPUT) QUANDO O CHECKPOINT INDICA
+      *==                QUE A EXECUCAO E UM RESTART, PARA NAO PERDER
+      *==                OS REGISTROS JA GRAVADOS NA EXECUCAO ANTERIOR
+      *==                AO REABRIR OS ARQUIVOS.
       *===========================================
 
        ENVIRONMENT         DIVISION.
@@ -13,55 +92,772 @@
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
 
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-UFRATE    ASSIGN TO "UFRATE"
+               ORGANIZATION INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS UFRATE-UF
+               FILE STATUS IS WRK-FS-UFRATE.
+
+           SELECT ARQ-PEDIDOS   ASSIGN TO "PEDIDOS"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-PEDIDOS.
+
+           SELECT ARQ-RESULTADO ASSIGN TO "RESULTADO"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-RESULTADO.
+
+           SELECT ARQ-PARAMETR  ASSIGN TO "PARAMETR"
+               ORGANIZATION INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS PARM-CODIGO
+               FILE STATUS IS WRK-FS-PARAMETR.
+
+           SELECT ARQ-NOTA      ASSIGN TO "NOTAFISC"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-NOTA.
+
+           SELECT ARQ-PROMO     ASSIGN TO "PROMO"
+               ORGANIZATION INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS PROMO-CODIGO
+               FILE STATUS IS WRK-FS-PROMO.
+
+           SELECT ARQ-CLIENTE   ASSIGN TO "CLIENTE"
+               ORGANIZATION INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CLI-CODIGO
+               FILE STATUS IS WRK-FS-CLIENTE.
+
+           SELECT ARQ-CHECKPT   ASSIGN TO "CHECKPT11"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-CHECKPT.
+
+           SELECT ARQ-AUDITLOG  ASSIGN TO "AUDITLOG"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-AUDITLOG.
+
+           SELECT ARQ-DIATOTAL  ASSIGN TO "DIATOTAL"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-DIATOTAL.
+
        DATA                DIVISION.
+       FILE                SECTION.
+       FD  ARQ-UFRATE.
+           COPY UFRATE.
+
+       FD  ARQ-PEDIDOS.
+           COPY PEDIDO.
+
+       FD  ARQ-RESULTADO.
+           COPY RESULPED.
+
+       FD  ARQ-PARAMETR.
+           COPY PARM.
+
+       FD  ARQ-NOTA.
+           COPY NOTA.
+
+       FD  ARQ-PROMO.
+           COPY PROMO.
+
+       FD  ARQ-CLIENTE.
+           COPY CLIENTE.
+
+       FD  ARQ-CHECKPT.
+           COPY CHECKPT.
+
+       FD  ARQ-AUDITLOG.
+           COPY AUDITLOG.
+
+       FD  ARQ-DIATOTAL.
+           COPY DIATOTAL.
+
        WORKING-STORAGE     SECTION.
       *=======VARIAVEIS DE APOIO
-       77  WRK-PRODUTO PIC X(30) VALUE SPACES.
-       77  WRK-ESTADO  PIC X(02) VALUE SPACES.
-       77  WRK-VALOR   PIC 9(08)V99 VALUE ZEROS.
-       77  WRK-FRETE   PIC 9(08)V99 VALUE ZEROS.
+       77  WRK-PRODUTO       PIC X(30) VALUE SPACES.
+       77  WRK-ESTADO        PIC X(02) VALUE SPACES.
+       77  WRK-VALOR         PIC S9(08)V99 VALUE ZEROS.
+       77  WRK-FRETE         PIC S9(08)V99 VALUE ZEROS.
+       77  WRK-VALOR-FINAL   PIC S9(08)V99 VALUE ZEROS.
+       77  WRK-MODO-FRETE    PIC X(01) VALUE "V".
+           88  FRETE-POR-PESO          VALUE "P".
+           88  FRETE-POR-VALOR         VALUE "V".
+       77  WRK-PESO          PIC 9(05)V99 VALUE ZEROS.
+       77  WRK-PROMO         PIC X(08) VALUE SPACES.
+       77  WRK-VALOR-BRUTO   PIC 9(08)V99 VALUE ZEROS.
+       77  WRK-DESCONTO      PIC 9(08)V99 VALUE ZEROS.
+       77  WRK-MOTIVO-OVERRIDE PIC X(02) VALUE SPACES.
+       77  WRK-CLIENTE       PIC 9(06) VALUE ZEROS.
+       77  WRK-CLIENTE-NOME  PIC X(30) VALUE SPACES.
+       77  WRK-TIPO-MOV      PIC X(01) VALUE "S".
+           88  TIPO-E-RETORNO          VALUE "R".
+           88  TIPO-E-SAIDA            VALUE "S".
+           88  TIPO-E-ESTORNO          VALUE "E".
+       77  WRK-MOEDA         PIC X(03) VALUE "BRL".
+           88  MOEDA-E-DOLAR           VALUE "USD".
+       77  WRK-VALOR-ORIGINAL PIC 9(08)V99 VALUE ZEROS.
+       77  WRK-CAMBIO-USD    PIC 9(08)V9(04) VALUE ZEROS.
+
+       77  WRK-FS-UFRATE     PIC X(02) VALUE "00".
+       77  WRK-FS-PEDIDOS    PIC X(02) VALUE "00".
+       77  WRK-FS-RESULTADO  PIC X(02) VALUE "00".
+       77  WRK-FS-PARAMETR   PIC X(02) VALUE "00".
+       77  WRK-FS-NOTA       PIC X(02) VALUE "00".
+       77  WRK-FS-PROMO      PIC X(02) VALUE "00".
+       77  WRK-FS-CLIENTE    PIC X(02) VALUE "00".
+       77  WRK-FS-CHECKPT    PIC X(02) VALUE "00".
+       77  WRK-FS-AUDITLOG   PIC X(02) VALUE "00".
+       77  WRK-FS-DIATOTAL   PIC X(02) VALUE "00".
+           COPY FSERRO.
+           COPY NUMCHECK.
+
+      *=======CONTROLE DE CHECKPOINT/RESTART DO LOTE DE PEDIDOS
+       77  WRK-QTD-PROCESSADOS   PIC 9(07) VALUE ZEROS.
+       77  WRK-QTD-A-PULAR       PIC 9(07) VALUE ZEROS.
+       77  WRK-INTERVALO-CHECKPT PIC 9(03) VALUE 100.
+       77  WRK-QTD-TEMP-CKPT     PIC 9(07) VALUE ZEROS.
+       77  WRK-RESTO-CKPT        PIC 9(03) VALUE ZEROS.
+
+       77  WRK-LIMITE-FRETE-GRATIS PIC 9(08)V9(04) VALUE ZEROS.
+       77  WRK-VALOR-MINIMO  PIC 9(08)V9(04) VALUE ZEROS.
+       77  WRK-VALOR-ABAIXO-MIN PIC X(01) VALUE "N".
+           88  VALOR-ABAIXO-DO-MINIMO       VALUE "S".
+       77  WRK-QTD-OVERRIDE  PIC 9(05) VALUE ZEROS.
+       77  WRK-QTD-REJEITADO PIC 9(05) VALUE ZEROS.
+       77  WRK-QTD-RETORNO   PIC 9(05) VALUE ZEROS.
+       77  WRK-QTD-ESTORNO   PIC 9(05) VALUE ZEROS.
+       77  WRK-PEDIDO-REJEITADO PIC X(01) VALUE "N".
+           88  PEDIDO-E-REJEITADO       VALUE "S".
+
+      *=======DATA DE EMISSAO DA NOTA
+       01  WRK-DATA-SISTEMA.
+           05  WRK-DS-ANO    PIC 9(04).
+           05  WRK-DS-MES    PIC 9(02).
+           05  WRK-DS-DIA    PIC 9(02).
+       77  WRK-DATA-EMISSAO  PIC X(10) VALUE SPACES.
+
+       77  WRK-ESTADO-VALIDO PIC X(01) VALUE "N".
+           88  ESTADO-E-VALIDO          VALUE "S".
+       77  WRK-VALOR-VALIDO  PIC X(01) VALUE "N".
+           88  VALOR-E-VALIDO           VALUE "S".
+       77  WRK-FIM-PEDIDOS   PIC X(01) VALUE "N".
+           88  FIM-DE-PEDIDOS           VALUE "S".
 
       *=======VARIAVEIS DE EDICAO
-       77  WRK-VALOR-ED PIC ZZ.ZZZ.ZZ9,99.
-       77  WRK-FRETE-ED PIC ZZ.ZZZ.ZZ9,99.
+       COPY EDITMOEDA.
+
+      *=======TOTAIS DE FRETE POR UF (RESUMO DE FECHAMENTO)
+       77  WRK-TOTAL-UF-QTD    PIC 9(02) VALUE ZEROS.
+       77  WRK-IDX             PIC 9(02) VALUE ZEROS.
+       77  WRK-IDX-REL         PIC 9(02) VALUE ZEROS.
+       77  WRK-UF-ENCONTRADO   PIC X(01) VALUE "N".
+           88  UF-FOI-ENCONTRADA        VALUE "S".
+
+       01  WRK-TOTAIS-UF.
+           05  WRK-TOT-ITEM OCCURS 30 TIMES.
+               10  WRK-TOT-UF      PIC X(02) VALUE SPACES.
+               10  WRK-TOT-VALOR   PIC 9(10)V99 VALUE ZEROS.
+               10  WRK-TOT-FRETE   PIC 9(10)V99 VALUE ZEROS.
+
+      *=======TOTAIS DE FRETE DE RETORNO POR UF (EM SEPARADO DOS
+      *=======TOTAIS DE SAIDA ACIMA, PARA NAO MISTURAR OS DOIS NO
+      *=======RESUMO DE FECHAMENTO).
+       77  WRK-TOTAL-UF-QTD-RET  PIC 9(02) VALUE ZEROS.
+       77  WRK-IDX-RET           PIC 9(02) VALUE ZEROS.
+       77  WRK-IDX-REL-RET       PIC 9(02) VALUE ZEROS.
+       77  WRK-UF-ENCONTRADO-RET PIC X(01) VALUE "N".
+           88  UF-FOI-ENCONTRADA-RET       VALUE "S".
+
+       01  WRK-TOTAIS-UF-RETORNO.
+           05  WRK-TOT-ITEM-RET OCCURS 30 TIMES.
+               10  WRK-TOT-UF-RET     PIC X(02) VALUE SPACES.
+               10  WRK-TOT-VALOR-RET  PIC 9(10)V99 VALUE ZEROS.
+               10  WRK-TOT-FRETE-RET  PIC 9(10)V99 VALUE ZEROS.
+
+      *=======TOTAIS DE ESTORNO POR UF (TAMBEM EM SEPARADO, JA QUE SAO
+      *=======CORRECAO DE PEDIDO E NAO FRETE DE SAIDA OU DE RETORNO; OS
+      *=======CAMPOS SAO COM SINAL PORQUE UM ESTORNO SEMPRE ACUMULA
+      *=======VALOR E FRETE NEGATIVOS).
+       77  WRK-TOTAL-UF-QTD-EST  PIC 9(02) VALUE ZEROS.
+       77  WRK-IDX-EST           PIC 9(02) VALUE ZEROS.
+       77  WRK-IDX-REL-EST       PIC 9(02) VALUE ZEROS.
+       77  WRK-UF-ENCONTRADO-EST PIC X(01) VALUE "N".
+           88  UF-FOI-ENCONTRADA-EST       VALUE "S".
+
+       01  WRK-TOTAIS-UF-ESTORNO.
+           05  WRK-TOT-ITEM-EST OCCURS 30 TIMES.
+               10  WRK-TOT-UF-EST     PIC X(02) VALUE SPACES.
+               10  WRK-TOT-VALOR-EST  PIC S9(10)V99 VALUE ZEROS.
+               10  WRK-TOT-FRETE-EST  PIC S9(10)V99 VALUE ZEROS.
 
        PROCEDURE          DIVISION.
+       0001-MAIN          SECTION.
+           PERFORM 0050-ABRIR.
+           IF NOT FIM-DE-PEDIDOS
+               PERFORM 0100-INPUT
+           END-IF.
+           PERFORM 0150-PROCESS UNTIL FIM-DE-PEDIDOS.
+           PERFORM 0300-BREAK.
+           STOP RUN.
+
+       0050-ABRIR         SECTION.
+           OPEN INPUT  ARQ-UFRATE.
+           OPEN INPUT  ARQ-PEDIDOS.
+           PERFORM 0045-LER-CHECKPOINT.
+           IF WRK-QTD-PROCESSADOS GREATER ZERO
+               OPEN EXTEND ARQ-RESULTADO
+               OPEN EXTEND ARQ-NOTA
+           ELSE
+               OPEN OUTPUT ARQ-RESULTADO
+               OPEN OUTPUT ARQ-NOTA
+           END-IF.
+           OPEN INPUT  ARQ-PARAMETR.
+           OPEN INPUT  ARQ-PROMO.
+           OPEN INPUT  ARQ-CLIENTE.
+           OPEN EXTEND ARQ-AUDITLOG.
+           OPEN EXTEND ARQ-DIATOTAL.
+
+           ACCEPT WRK-DATA-SISTEMA FROM DATE YYYYMMDD.
+           STRING WRK-DS-DIA DELIMITED BY SIZE
+                  "/"        DELIMITED BY SIZE
+                  WRK-DS-MES DELIMITED BY SIZE
+                  "/"        DELIMITED BY SIZE
+                  WRK-DS-ANO DELIMITED BY SIZE
+                  INTO WRK-DATA-EMISSAO.
+
+           MOVE "FRETEGRAT" TO PARM-CODIGO.
+           READ ARQ-PARAMETR
+               INVALID KEY
+                   DISPLAY "PARÂMETRO FRETEGRAT NÃO CADASTRADO. "
+                           "FRETE GRÁTIS DESATIVADO."
+                   MOVE ZEROS TO WRK-LIMITE-FRETE-GRATIS
+               NOT INVALID KEY
+                   MOVE PARM-VALOR TO WRK-LIMITE-FRETE-GRATIS
+           END-READ.
+
+           MOVE "VALORMIN" TO PARM-CODIGO.
+           READ ARQ-PARAMETR
+               INVALID KEY
+                   DISPLAY "PARÂMETRO VALORMIN NÃO CADASTRADO. "
+                           "VALOR MÍNIMO DESATIVADO."
+                   MOVE ZEROS TO WRK-VALOR-MINIMO
+               NOT INVALID KEY
+                   MOVE PARM-VALOR TO WRK-VALOR-MINIMO
+           END-READ.
+
+           MOVE "CAMBIOUSD" TO PARM-CODIGO.
+           READ ARQ-PARAMETR
+               INVALID KEY
+                   DISPLAY "PARÂMETRO CAMBIOUSD NÃO CADASTRADO. "
+                           "PEDIDOS EM USD SERÃO REJEITADOS."
+                   MOVE ZEROS TO WRK-CAMBIO-USD
+               NOT INVALID KEY
+                   MOVE PARM-VALOR TO WRK-CAMBIO-USD
+           END-READ.
+
+           PERFORM 0060-RESTART-CHECKPOINT.
+
+      *=======SO LE O CHECKPOINT PARA SABER SE ESTA EXECUCAO E UM
+      *=======RESTART (WRK-QTD-PROCESSADOS GREATER ZERO); RODA ANTES DE
+      *=======ABRIR RESULTADO/NOTA PARA DECIDIR SE ELES ENTRAM EM MODO
+      *=======OUTPUT (EXECUCAO NOVA) OU EXTEND (RESTART, PRESERVANDO OS
+      *=======REGISTROS DA EXECUCAO ANTERIOR).
+       0045-LER-CHECKPOINT SECTION.
+           MOVE ZEROS TO WRK-QTD-PROCESSADOS.
+           OPEN INPUT ARQ-CHECKPT.
+           IF WRK-FS-CHECKPT EQUAL "00"
+               READ ARQ-CHECKPT
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CHECKPT-QTD-PROCESSADOS
+                           TO WRK-QTD-PROCESSADOS
+               END-READ
+               CLOSE ARQ-CHECKPT
+           ELSE
+               IF WRK-FS-CHECKPT NOT EQUAL "35"
+                   MOVE WRK-FS-CHECKPT TO UTIL-FS-CODIGO
+                   MOVE "CHECKPT11"    TO UTIL-FS-ARQUIVO
+                   PERFORM 9800-TRATA-ERRO-ARQUIVO
+               END-IF
+           END-IF.
+
+       0060-RESTART-CHECKPOINT SECTION.
+           IF WRK-QTD-PROCESSADOS GREATER ZERO
+               DISPLAY "RESTART: PULANDO " WRK-QTD-PROCESSADOS
+                       " PEDIDOS JA PROCESSADOS NA EXECUÇÃO ANTERIOR."
+               MOVE WRK-QTD-PROCESSADOS TO WRK-QTD-A-PULAR
+               PERFORM 0065-PULAR-PEDIDO
+                   UNTIL WRK-QTD-A-PULAR EQUAL ZERO
+                      OR FIM-DE-PEDIDOS
+           END-IF.
+
+       0065-PULAR-PEDIDO  SECTION.
+           READ ARQ-PEDIDOS
+               AT END
+                   SET FIM-DE-PEDIDOS TO TRUE
+           END-READ.
+           SUBTRACT 1 FROM WRK-QTD-A-PULAR.
+
        0100-INPUT         SECTION.
+           READ ARQ-PEDIDOS
+               AT END
+                   MOVE "S" TO WRK-FIM-PEDIDOS
+               NOT AT END
+                   MOVE PED-PRODUTO    TO WRK-PRODUTO
+                   MOVE PED-VALOR      TO WRK-VALOR
+                   MOVE PED-ESTADO     TO WRK-ESTADO
+                   MOVE PED-MODO-FRETE TO WRK-MODO-FRETE
+                   MOVE PED-PESO       TO WRK-PESO
+                   MOVE PED-PROMO      TO WRK-PROMO
+                   MOVE PED-MOTIVO-OVERRIDE TO WRK-MOTIVO-OVERRIDE
+                   MOVE PED-CLIENTE    TO WRK-CLIENTE
+                   MOVE PED-TIPO-MOV   TO WRK-TIPO-MOV
+                   IF NOT TIPO-E-RETORNO AND NOT TIPO-E-ESTORNO
+                       SET TIPO-E-SAIDA TO TRUE
+                   END-IF
+                   MOVE PED-MOEDA      TO WRK-MOEDA
+                   IF WRK-MOEDA EQUAL SPACES
+                       MOVE "BRL" TO WRK-MOEDA
+                   END-IF
+                   MOVE "N" TO WRK-PEDIDO-REJEITADO
+                   PERFORM 0105-VALIDAR-VALOR-NUMERICO
+                   PERFORM 0110-CONVERTER-MOEDA
+                   PERFORM 0107-BUSCAR-CLIENTE
+           END-READ.
+
+      *=======CONSULTA O CADASTRO DE CLIENTES (MANTIDO PELO
+      *=======PROGRAMA22) PARA O PEDIDO SAIR ATRELADO A UM CLIENTE DE
+      *=======VERDADE, EM VEZ DE ANONIMO. PEDIDO SEM CODIGO DE CLIENTE
+      *=======(ZERADO) OU COM CODIGO NAO CADASTRADO SEGUE SENDO
+      *=======PROCESSADO NORMALMENTE, SO SEM NOME DE CLIENTE NA NOTA.
+       0107-BUSCAR-CLIENTE SECTION.
+           MOVE SPACES TO WRK-CLIENTE-NOME.
+           IF WRK-CLIENTE GREATER ZERO
+               MOVE WRK-CLIENTE TO CLI-CODIGO
+               READ ARQ-CLIENTE
+                   INVALID KEY
+                       DISPLAY "CLIENTE " WRK-CLIENTE " NÃO "
+                               "CADASTRADO -- PEDIDO SEGUE SEM "
+                               "CLIENTE IDENTIFICADO."
+                   NOT INVALID KEY
+                       MOVE CLI-NOME TO WRK-CLIENTE-NOME
+               END-READ
+           END-IF.
+
+      *=======MESMO RISCO DO PROGRAMA04 (MOVE PARA CAMPO NUMERICO SEM
+      *=======GARANTIA DE CONTEUDO NUMERICO), SO QUE VINDO DE UMA
+      *=======LINHA DO ARQUIVO DE PEDIDOS EM VEZ DE UM ACCEPT.
+       0105-VALIDAR-VALOR-NUMERICO SECTION.
+           MOVE WRK-VALOR TO UTIL-NUM-CAMPO.
+           PERFORM 9700-VALIDA-NUMERICO.
+           IF NOT CAMPO-E-NUMERICO
+               DISPLAY "PEDIDO " WRK-PRODUTO " COM VALOR NÃO "
+                       "NUMÉRICO NO ARQUIVO -- TRATADO COMO ZERO."
+               MOVE ZEROS TO WRK-VALOR
+           END-IF.
 
-           DISPLAY "PRODUTO... ".
-               ACCEPT WRK-PRODUTO.
-           DISPLAY "VALOR..."
-               WRK-VALOR.
-           DISPLAY "ESTADO(SP/RJ/ES)...".
-               ACCEPT WRK-ESTADO.
+      *=======CONVERTE O VALOR DO PEDIDO PARA REAIS ANTES DE QUALQUER
+      *=======OUTRO CALCULO (PROMOCAO, VALOR MINIMO, FRETE), PARA O
+      *=======RESTO DO PROGRAMA CONTINUAR TRABALHANDO SO EM REAIS,
+      *=======IGUAL A UM PEDIDO NACIONAL.
+       0110-CONVERTER-MOEDA SECTION.
+           MOVE WRK-VALOR TO WRK-VALOR-ORIGINAL.
+           IF MOEDA-E-DOLAR
+               IF WRK-CAMBIO-USD GREATER ZERO
+                   COMPUTE WRK-VALOR ROUNDED =
+                           WRK-VALOR * WRK-CAMBIO-USD
+               ELSE
+                   DISPLAY "PEDIDO " WRK-PRODUTO " EM USD SEM TAXA "
+                           "DE CONVERSÃO CADASTRADA (PARÂMETRO "
+                           "CAMBIOUSD) -- PEDIDO REJEITADO."
+                   MOVE ZEROS TO WRK-VALOR
+                   SET PEDIDO-E-REJEITADO TO TRUE
+               END-IF
+           END-IF.
 
+       0140-APLICAR-PROMO SECTION.
+           MOVE WRK-VALOR TO WRK-VALOR-BRUTO.
+           MOVE ZEROS      TO WRK-DESCONTO.
 
+           IF WRK-PROMO NOT EQUAL SPACES
+               MOVE WRK-PROMO TO PROMO-CODIGO
+               READ ARQ-PROMO
+                   INVALID KEY
+                       DISPLAY "PROMOÇÃO " WRK-PROMO
+                               " NÃO ENCONTRADA -- IGNORADA."
+                   NOT INVALID KEY
+                       IF PROMO-ATIVO EQUAL "S"
+                           IF PROMO-TIPO EQUAL "P"
+                               COMPUTE WRK-DESCONTO =
+                                       WRK-VALOR-BRUTO * PROMO-VALOR
+                           ELSE
+                               MOVE PROMO-VALOR TO WRK-DESCONTO
+                           END-IF
+                           IF WRK-DESCONTO GREATER WRK-VALOR-BRUTO
+                               MOVE WRK-VALOR-BRUTO TO WRK-DESCONTO
+                           END-IF
+                           COMPUTE WRK-VALOR =
+                                   WRK-VALOR-BRUTO - WRK-DESCONTO
+                       END-IF
+               END-READ
+           END-IF.
+
+       0145-VERIFICAR-MINIMO SECTION.
+           MOVE "N" TO WRK-VALOR-ABAIXO-MIN.
+           IF WRK-VALOR-MINIMO GREATER ZERO
+              AND WRK-VALOR LESS WRK-VALOR-MINIMO
+               SET VALOR-ABAIXO-DO-MINIMO TO TRUE
+           END-IF.
+
+      *=======UM PEDIDO DE ESTORNO REPETE O CALCULO NORMAL (ACIMA) E SO
+      *=======NO FINAL TROCA O SINAL DE VALOR, FRETE E VALOR FINAL, PARA
+      *=======O RESULTADO GRAVADO COMPENSAR EXATAMENTE O PEDIDO ORIGINAL
+      *=======QUE ESTA SENDO DESFEITO.
+       0148-INVERTER-SINAL-ESTORNO SECTION.
+           MULTIPLY -1 BY WRK-VALOR.
+           MULTIPLY -1 BY WRK-FRETE.
+           MULTIPLY -1 BY WRK-VALOR-FINAL.
 
        0150-PROCESS       SECTION .
-           EVALUATE WRK-ESTADO
-               WHEN "SP"
-                   COMPUTE WRK-FRETE = WRK-VALOR*0,10
-               WHEN "RJ"
-                   COMPUTE WRK-FRETE = WRK-VALOR*0,15
-               WHEN "ES"
-                   COMPUTE WRK-FRETE = WRK-VALOR*0,20
-               WHEN OTHER
-                   DISPLAY "NÃO ENTREGAMOS NESTE ESTADO " WRK-ESTADO
-           END-EVALUATE.
-
-           COMPUTE WRK-VALOR = WRK-VALOR + WRK-FRETE.
-           MOVE WRK-VALOR TO WRK-VALOR-ED.
-           MOVE WRK-FRETE TO WRK-FRETE-ED.
+           MOVE "N" TO WRK-ESTADO-VALIDO.
+           MOVE "N" TO WRK-VALOR-VALIDO.
+           MOVE ZEROS TO WRK-FRETE.
+
+           IF WRK-VALOR NOT GREATER ZERO
+               DISPLAY "PEDIDO " WRK-PRODUTO " COM VALOR INVÁLIDO "
+                       "(ZERO OU NEGATIVO). FRETE NÃO CALCULADO."
+           ELSE
+               SET VALOR-E-VALIDO TO TRUE
+               PERFORM 0140-APLICAR-PROMO
+               PERFORM 0145-VERIFICAR-MINIMO
+
+               IF VALOR-ABAIXO-DO-MINIMO
+                  AND WRK-MOTIVO-OVERRIDE EQUAL SPACES
+                   ADD 1 TO WRK-QTD-REJEITADO
+                   SET PEDIDO-E-REJEITADO TO TRUE
+                   DISPLAY "PEDIDO " WRK-PRODUTO " ABAIXO DO VALOR "
+                           "MÍNIMO -- INFORME CÓDIGO DE MOTIVO PARA "
+                           "LIBERAR. PEDIDO REJEITADO."
+               ELSE
+                   IF VALOR-ABAIXO-DO-MINIMO
+                       ADD 1 TO WRK-QTD-OVERRIDE
+                       DISPLAY "PEDIDO " WRK-PRODUTO " LIBERADO "
+                               "ABAIXO DO MÍNIMO (MOTIVO "
+                               WRK-MOTIVO-OVERRIDE ")."
+                   END-IF
+
+                   MOVE WRK-ESTADO TO UFRATE-UF
+                   READ ARQ-UFRATE
+                       INVALID KEY
+                           DISPLAY "NÃO ENTREGAMOS NESTE ESTADO "
+                                   WRK-ESTADO
+                       NOT INVALID KEY
+                           SET ESTADO-E-VALIDO TO TRUE
+                           IF FRETE-POR-PESO
+                               COMPUTE WRK-FRETE =
+                                       WRK-PESO * UFRATE-VALOR-KG
+                           ELSE
+                               COMPUTE WRK-FRETE =
+                                       WRK-VALOR * UFRATE-PERCENTUAL
+                           END-IF
+                   END-READ
+
+                   IF WRK-LIMITE-FRETE-GRATIS GREATER ZERO
+                      AND WRK-VALOR GREATER WRK-LIMITE-FRETE-GRATIS
+                       MOVE ZEROS TO WRK-FRETE
+                       DISPLAY "PEDIDO " WRK-PRODUTO " ACIMA DO "
+                               "LIMITE DE FRETE GRÁTIS -- FRETE "
+                               "ZERADO."
+                   END-IF
+               END-IF
+           END-IF.
+
+           COMPUTE WRK-VALOR-FINAL = WRK-VALOR + WRK-FRETE.
+
+           IF TIPO-E-ESTORNO
+               PERFORM 0148-INVERTER-SINAL-ESTORNO
+           END-IF.
+
+      *=======UM PEDIDO SEM VALOR VALIDO OU MARCADO COMO
+      *=======REJEITADO (ABAIXO DO MINIMO SEM OVERRIDE, OU EM USD SEM
+      *=======TAXA DE CONVERSAO) NAO GERA NOTA, RESULTADO, AUDITORIA
+      *=======NEM ENTRA NOS TOTAIS -- SO A CONTAGEM DE REJEITADOS (ACIMA)
+      *=======REGISTRA QUE ELE EXISTIU.
+           IF VALOR-E-VALIDO AND NOT PEDIDO-E-REJEITADO
+               EVALUATE TRUE
+                   WHEN TIPO-E-RETORNO
+                       ADD 1 TO WRK-QTD-RETORNO
+                       PERFORM 0255-ACUMULAR-TOTAL-RETORNO
+                   WHEN TIPO-E-ESTORNO
+                       ADD 1 TO WRK-QTD-ESTORNO
+                       PERFORM 0257-ACUMULAR-TOTAL-ESTORNO
+                   WHEN OTHER
+                       PERFORM 0250-ACUMULAR-TOTAL
+               END-EVALUATE
+               PERFORM 0200-PRINT
+           END-IF.
+           ADD 1 TO WRK-QTD-PROCESSADOS.
+           PERFORM 0270-VERIFICAR-CHECKPOINT.
+           PERFORM 0100-INPUT.
+
+       0250-ACUMULAR-TOTAL SECTION.
+           MOVE "N" TO WRK-UF-ENCONTRADO.
+           MOVE 1   TO WRK-IDX.
+           PERFORM 0260-PROCURAR-UF
+               UNTIL WRK-IDX GREATER WRK-TOTAL-UF-QTD
+                     OR UF-FOI-ENCONTRADA.
+
+           IF NOT UF-FOI-ENCONTRADA
+               ADD 1 TO WRK-TOTAL-UF-QTD
+               MOVE WRK-TOTAL-UF-QTD  TO WRK-IDX
+               MOVE WRK-ESTADO        TO WRK-TOT-UF(WRK-IDX)
+           END-IF.
+
+           ADD WRK-VALOR TO WRK-TOT-VALOR(WRK-IDX).
+           ADD WRK-FRETE TO WRK-TOT-FRETE(WRK-IDX).
+
+       0260-PROCURAR-UF   SECTION.
+           IF WRK-TOT-UF(WRK-IDX) EQUAL WRK-ESTADO
+               SET UF-FOI-ENCONTRADA TO TRUE
+           ELSE
+               ADD 1 TO WRK-IDX
+           END-IF.
+
+      *=======MESMA LOGICA DE 0250/0260-ACUMULAR-TOTAL, SO QUE CONTRA
+      *=======A TABELA DE RETORNO, PARA O FRETE DE RETORNO NAO ENTRAR
+      *=======NO MESMO TOTAL DO FRETE DE SAIDA.
+       0255-ACUMULAR-TOTAL-RETORNO SECTION.
+           MOVE "N" TO WRK-UF-ENCONTRADO-RET.
+           MOVE 1   TO WRK-IDX-RET.
+           PERFORM 0265-PROCURAR-UF-RETORNO
+               UNTIL WRK-IDX-RET GREATER WRK-TOTAL-UF-QTD-RET
+                     OR UF-FOI-ENCONTRADA-RET.
+
+           IF NOT UF-FOI-ENCONTRADA-RET
+               ADD 1 TO WRK-TOTAL-UF-QTD-RET
+               MOVE WRK-TOTAL-UF-QTD-RET TO WRK-IDX-RET
+               MOVE WRK-ESTADO           TO WRK-TOT-UF-RET(WRK-IDX-RET)
+           END-IF.
+
+           ADD WRK-VALOR TO WRK-TOT-VALOR-RET(WRK-IDX-RET).
+           ADD WRK-FRETE TO WRK-TOT-FRETE-RET(WRK-IDX-RET).
+
+       0265-PROCURAR-UF-RETORNO SECTION.
+           IF WRK-TOT-UF-RET(WRK-IDX-RET) EQUAL WRK-ESTADO
+               SET UF-FOI-ENCONTRADA-RET TO TRUE
+           ELSE
+               ADD 1 TO WRK-IDX-RET
+           END-IF.
+
+      *=======MESMA LOGICA DE 0250/0260-ACUMULAR-TOTAL, SO QUE CONTRA A
+      *=======TABELA DE ESTORNO, PARA A CORRECAO FICAR VISIVEL EM
+      *=======SEPARADO NO FECHAMENTO EM VEZ DE ABATER SILENCIOSAMENTE
+      *=======DO TOTAL DE SAIDA OU DE RETORNO.
+       0257-ACUMULAR-TOTAL-ESTORNO SECTION.
+           MOVE "N" TO WRK-UF-ENCONTRADO-EST.
+           MOVE 1   TO WRK-IDX-EST.
+           PERFORM 0267-PROCURAR-UF-ESTORNO
+               UNTIL WRK-IDX-EST GREATER WRK-TOTAL-UF-QTD-EST
+                     OR UF-FOI-ENCONTRADA-EST.
+
+           IF NOT UF-FOI-ENCONTRADA-EST
+               ADD 1 TO WRK-TOTAL-UF-QTD-EST
+               MOVE WRK-TOTAL-UF-QTD-EST TO WRK-IDX-EST
+               MOVE WRK-ESTADO           TO WRK-TOT-UF-EST(WRK-IDX-EST)
+           END-IF.
+
+           ADD WRK-VALOR TO WRK-TOT-VALOR-EST(WRK-IDX-EST).
+           ADD WRK-FRETE TO WRK-TOT-FRETE-EST(WRK-IDX-EST).
+
+       0267-PROCURAR-UF-ESTORNO SECTION.
+           IF WRK-TOT-UF-EST(WRK-IDX-EST) EQUAL WRK-ESTADO
+               SET UF-FOI-ENCONTRADA-EST TO TRUE
+           ELSE
+               ADD 1 TO WRK-IDX-EST
+           END-IF.
 
        0200-PRINT         SECTION.
-           DISPLAY "VALOR FINAL: " WRK-VALOR-ED.
-           DISPLAY "FRETE: " WRK-FRETE-ED.
+           MOVE WRK-PRODUTO     TO RES-PRODUTO.
+           MOVE WRK-ESTADO      TO RES-ESTADO.
+           MOVE WRK-VALOR       TO RES-VALOR.
+           MOVE WRK-FRETE       TO RES-FRETE.
+           MOVE WRK-VALOR-FINAL TO RES-VALOR-FINAL.
+           MOVE WRK-TIPO-MOV    TO RES-TIPO-MOV.
+           MOVE WRK-MOEDA          TO RES-MOEDA.
+           MOVE WRK-VALOR-ORIGINAL TO RES-VALOR-ORIGINAL.
+           MOVE WRK-MODO-FRETE     TO RES-MODO-FRETE.
+           MOVE WRK-PESO           TO RES-PESO.
+           WRITE RESULTADO-REC.
+           IF WRK-FS-RESULTADO NOT EQUAL "00"
+               MOVE WRK-FS-RESULTADO TO UTIL-FS-CODIGO
+               MOVE "RESULTADO"      TO UTIL-FS-ARQUIVO
+               PERFORM 9800-TRATA-ERRO-ARQUIVO
+           END-IF.
+
+      *=======UM ESTORNO USA OS CAMPOS COM SINAL (EDIT-MOEDA-SINAL/
+      *=======EDIT-MOEDA-SINAL-2) PARA O VALOR NEGATIVO APARECER NA
+      *=======TELA E NA AUDITORIA; OS DEMAIS TIPOS CONTINUAM USANDO OS
+      *=======CAMPOS SEM SINAL, JA QUE NUNCA FICAM NEGATIVOS.
+           IF TIPO-E-ESTORNO
+               MOVE WRK-VALOR-FINAL TO EDIT-MOEDA-SINAL
+               MOVE WRK-FRETE       TO EDIT-MOEDA-SINAL-2
+               DISPLAY WRK-PRODUTO " (" WRK-ESTADO ") [ESTORNO] FRETE "
+                       EDIT-MOEDA-SINAL-2 " VALOR FINAL "
+                       EDIT-MOEDA-SINAL
+           ELSE
+               MOVE WRK-VALOR-FINAL TO EDIT-MOEDA-1
+               MOVE WRK-FRETE       TO EDIT-MOEDA-2
+               IF TIPO-E-RETORNO
+                   DISPLAY WRK-PRODUTO " (" WRK-ESTADO ") [RETORNO] "
+                           "FRETE " EDIT-MOEDA-2 " VALOR FINAL "
+                           EDIT-MOEDA-1
+               ELSE
+                   DISPLAY WRK-PRODUTO " (" WRK-ESTADO ") FRETE "
+                           EDIT-MOEDA-2 " VALOR FINAL " EDIT-MOEDA-1
+               END-IF
+           END-IF.
+
+      *=======UM ESTORNO NAO GERA NOTA, JA QUE NAO HA REMESSA FISICA
+      *=======PARA UMA CORRECAO DE LANCAMENTO.
+           IF NOT TIPO-E-ESTORNO
+               MOVE WRK-PRODUTO      TO NOTA-PRODUTO
+               MOVE WRK-ESTADO       TO NOTA-ESTADO
+               MOVE WRK-VALOR        TO NOTA-VALOR-ED
+               MOVE WRK-FRETE        TO NOTA-FRETE-ED
+               MOVE WRK-VALOR-FINAL  TO NOTA-VALOR-FINAL-ED
+               MOVE WRK-DATA-EMISSAO TO NOTA-DATA
+               MOVE WRK-CLIENTE-NOME TO NOTA-CLIENTE-NOME
+               MOVE WRK-TIPO-MOV     TO NOTA-TIPO-MOV
+               MOVE WRK-MOEDA        TO NOTA-MOEDA
+               WRITE NOTA-LINHA
+               IF WRK-FS-NOTA NOT EQUAL "00"
+                   MOVE WRK-FS-NOTA  TO UTIL-FS-CODIGO
+                   MOVE "NOTAFISC"   TO UTIL-FS-ARQUIVO
+                   PERFORM 9800-TRATA-ERRO-ARQUIVO
+               END-IF
+           END-IF.
 
-           IF WRK-FRETE GREATER 0
-               DISPLAY " FRETE " WRK-FRETE-ED
+           PERFORM 0280-GRAVAR-AUDITORIA.
+
+       0280-GRAVAR-AUDITORIA SECTION.
+           ACCEPT AUDIT-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-HORA FROM TIME.
+           MOVE "PROGRAMA11" TO AUDIT-PROGRAMA.
+           MOVE WRK-PRODUTO  TO AUDIT-CHAVE.
+           IF TIPO-E-ESTORNO
+               STRING "FRETE " EDIT-MOEDA-SINAL-2 " FINAL "
+                       EDIT-MOEDA-SINAL
+                   DELIMITED BY SIZE INTO AUDIT-RESULTADO
            ELSE
-               DISPLAY "NÃO ENTREGAMOS NESTE ESTADO" WRK-ESTADO
+               STRING "FRETE " EDIT-MOEDA-2 " FINAL " EDIT-MOEDA-1
+                   DELIMITED BY SIZE INTO AUDIT-RESULTADO
+           END-IF.
+           WRITE AUDIT-REC.
+           IF WRK-FS-AUDITLOG NOT EQUAL "00"
+               MOVE WRK-FS-AUDITLOG TO UTIL-FS-CODIGO
+               MOVE "AUDITLOG"      TO UTIL-FS-ARQUIVO
+               PERFORM 9800-TRATA-ERRO-ARQUIVO
            END-IF.
 
+       0270-VERIFICAR-CHECKPOINT SECTION.
+           DIVIDE WRK-QTD-PROCESSADOS BY WRK-INTERVALO-CHECKPT
+               GIVING WRK-QTD-TEMP-CKPT REMAINDER WRK-RESTO-CKPT.
+           IF WRK-RESTO-CKPT EQUAL ZERO
+               PERFORM 0275-GRAVAR-CHECKPOINT
+           END-IF.
+
+       0275-GRAVAR-CHECKPOINT SECTION.
+           OPEN OUTPUT ARQ-CHECKPT.
+           MOVE "PROGRAMA11" TO CHECKPT-PROGRAMA.
+           MOVE WRK-QTD-PROCESSADOS TO CHECKPT-QTD-PROCESSADOS.
+           WRITE CHECKPT-REC.
+           IF WRK-FS-CHECKPT NOT EQUAL "00"
+               MOVE WRK-FS-CHECKPT TO UTIL-FS-CODIGO
+               MOVE "CHECKPT11"    TO UTIL-FS-ARQUIVO
+               PERFORM 9800-TRATA-ERRO-ARQUIVO
+           END-IF.
+           CLOSE ARQ-CHECKPT.
+
        0300-BREAK         SECTION.
-           STOP RUN.
+           MOVE ZEROS TO WRK-QTD-PROCESSADOS.
+           PERFORM 0275-GRAVAR-CHECKPOINT.
+
+           DISPLAY "=====================================".
+           DISPLAY "RESUMO DE FRETE DE SAÍDA POR ESTADO".
+           MOVE 1 TO WRK-IDX-REL.
+           PERFORM 0310-IMPRIME-TOTAL-UF
+               UNTIL WRK-IDX-REL GREATER WRK-TOTAL-UF-QTD.
+           DISPLAY "=====================================".
+           DISPLAY "RESUMO DE FRETE DE RETORNO POR ESTADO".
+           MOVE 1 TO WRK-IDX-REL-RET.
+           PERFORM 0315-IMPRIME-TOTAL-UF-RETORNO
+               UNTIL WRK-IDX-REL-RET GREATER WRK-TOTAL-UF-QTD-RET.
+           DISPLAY "=====================================".
+           DISPLAY "RESUMO DE ESTORNOS POR ESTADO".
+           MOVE 1 TO WRK-IDX-REL-EST.
+           PERFORM 0320-IMPRIME-TOTAL-UF-ESTORNO
+               UNTIL WRK-IDX-REL-EST GREATER WRK-TOTAL-UF-QTD-EST.
+           DISPLAY "=====================================".
+           DISPLAY "PEDIDOS ABAIXO DO MÍNIMO LIBERADOS POR "
+                   "OVERRIDE... " WRK-QTD-OVERRIDE.
+           DISPLAY "PEDIDOS ABAIXO DO MÍNIMO REJEITADOS......... "
+                   WRK-QTD-REJEITADO.
+           DISPLAY "PEDIDOS DE RETORNO PROCESSADOS............... "
+                   WRK-QTD-RETORNO.
+           DISPLAY "PEDIDOS DE ESTORNO PROCESSADOS............... "
+                   WRK-QTD-ESTORNO.
+
+           CLOSE ARQ-UFRATE.
+           CLOSE ARQ-PEDIDOS.
+           CLOSE ARQ-RESULTADO.
+           CLOSE ARQ-PARAMETR.
+           CLOSE ARQ-NOTA.
+           CLOSE ARQ-PROMO.
+           CLOSE ARQ-CLIENTE.
+           CLOSE ARQ-AUDITLOG.
+           CLOSE ARQ-DIATOTAL.
+
+       0310-IMPRIME-TOTAL-UF SECTION.
+           MOVE WRK-TOT-VALOR(WRK-IDX-REL) TO EDIT-MOEDA-1.
+           MOVE WRK-TOT-FRETE(WRK-IDX-REL) TO EDIT-MOEDA-2.
+           DISPLAY WRK-TOT-UF(WRK-IDX-REL) " - VALOR TOTAL: "
+                   EDIT-MOEDA-1 " FRETE TOTAL: " EDIT-MOEDA-2.
+
+           MOVE "PROGRAMA11" TO DIA-PROGRAMA.
+           MOVE WRK-DATA-SISTEMA TO DIA-DATA.
+           MOVE "FRETE-UF"   TO DIA-TIPO.
+           MOVE WRK-TOT-UF(WRK-IDX-REL) TO DIA-CHAVE.
+           MOVE WRK-TOT-FRETE(WRK-IDX-REL) TO DIA-VALOR.
+           MOVE ZEROS        TO DIA-QUANTIDADE.
+           WRITE DIATOTAL-REC.
+           IF WRK-FS-DIATOTAL NOT EQUAL "00"
+               MOVE WRK-FS-DIATOTAL TO UTIL-FS-CODIGO
+               MOVE "DIATOTAL"      TO UTIL-FS-ARQUIVO
+               PERFORM 9800-TRATA-ERRO-ARQUIVO
+           END-IF.
+
+           ADD 1 TO WRK-IDX-REL.
+
+       0315-IMPRIME-TOTAL-UF-RETORNO SECTION.
+           MOVE WRK-TOT-VALOR-RET(WRK-IDX-REL-RET) TO EDIT-MOEDA-1.
+           MOVE WRK-TOT-FRETE-RET(WRK-IDX-REL-RET) TO EDIT-MOEDA-2.
+           DISPLAY WRK-TOT-UF-RET(WRK-IDX-REL-RET) " - VALOR TOTAL: "
+                   EDIT-MOEDA-1 " FRETE TOTAL: " EDIT-MOEDA-2.
+           ADD 1 TO WRK-IDX-REL-RET.
+
+      *=======NAO GRAVA EM DIATOTAL: ESTORNO E CORRECAO DE LANCAMENTO
+      *=======JA CONTABILIZADO, NAO RECEITA DE FRETE NOVA.
+       0320-IMPRIME-TOTAL-UF-ESTORNO SECTION.
+           MOVE WRK-TOT-VALOR-EST(WRK-IDX-REL-EST) TO EDIT-MOEDA-SINAL.
+           MOVE WRK-TOT-FRETE-EST(WRK-IDX-REL-EST)
+               TO EDIT-MOEDA-SINAL-2.
+           DISPLAY WRK-TOT-UF-EST(WRK-IDX-REL-EST) " - VALOR TOTAL: "
+                   EDIT-MOEDA-SINAL " FRETE TOTAL: "
+                   EDIT-MOEDA-SINAL-2.
+           ADD 1 TO WRK-IDX-REL-EST.
+
+           COPY FSERROPR.
+           COPY NUMCHECKPR.
