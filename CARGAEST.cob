@@ -0,0 +1,85 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CARGAEST.
+      *===========================================
+      *    == AUTOR: ***; EMPRESA: XPTO
+      *    ==OBJETIVO: CARGA DO SALDO DE ESTOQUE (ARQUIVO INDEXADO
+      *    ==          "ESTOQUE") A PARTIR DO ARQUIVO SEQUENCIAL DE
+      *    ==          CARGA "ESTOQUE-SEED".
+      *==DATA XX/XX/2026
+      *==OBSERVACOES: USADO NA CARGA INICIAL DO SALDO DE CADA
+      *==             PRODUTO, ANTES DO PROGRAMA20 PASSAR A LANCAR
+      *==             ENTRADAS E BAIXAS SOBRE ELE.
+      *===========================================
+
+       ENVIRONMENT         DIVISION.
+       CONFIGURATION       SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-SEED    ASSIGN TO "ESTOQUE-SEED"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-SEED.
+
+           SELECT ARQ-ESTOQUE ASSIGN TO "ESTOQUE"
+               ORGANIZATION INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EST-PRODUTO
+               FILE STATUS IS WRK-FS-ESTOQUE.
+
+       DATA                DIVISION.
+       FILE                SECTION.
+       FD  ARQ-SEED         RECORD CONTAINS 19 CHARACTERS.
+       01  SEED-REC.
+           05  SEED-PRODUTO     PIC X(10).
+           05  SEED-SALDO       PIC 9(07)V9(02).
+
+       FD  ARQ-ESTOQUE.
+           COPY ESTOQUE.
+
+       WORKING-STORAGE     SECTION.
+       77  WRK-FS-SEED       PIC X(02) VALUE "00".
+       77  WRK-FS-ESTOQUE    PIC X(02) VALUE "00".
+       77  WRK-FIM-SEED      PIC X(01) VALUE "N".
+           88  FIM-DO-SEED            VALUE "S".
+       77  WRK-TOTAL-LIDO    PIC 9(05) VALUE ZEROS.
+       77  WRK-TOTAL-GRAVADO PIC 9(05) VALUE ZEROS.
+
+       PROCEDURE          DIVISION.
+       0001-MAIN     SECTION.
+           PERFORM 0100-ABRIR.
+           PERFORM 0200-CARREGAR UNTIL FIM-DO-SEED.
+           PERFORM 0300-ENCERRAR.
+           STOP RUN.
+
+       0100-ABRIR         SECTION.
+           OPEN INPUT ARQ-SEED.
+           OPEN OUTPUT ARQ-ESTOQUE.
+
+       0200-CARREGAR      SECTION.
+           READ ARQ-SEED
+               AT END
+                   MOVE "S" TO WRK-FIM-SEED
+               NOT AT END
+                   ADD 1 TO WRK-TOTAL-LIDO
+                   PERFORM 0250-GRAVAR-ESTOQUE
+           END-READ.
+
+       0250-GRAVAR-ESTOQUE SECTION.
+           MOVE SEED-PRODUTO       TO EST-PRODUTO.
+           MOVE SEED-SALDO         TO EST-SALDO.
+           WRITE ESTOQUE-REC.
+           IF WRK-FS-ESTOQUE EQUAL "00"
+               ADD 1 TO WRK-TOTAL-GRAVADO
+           ELSE
+               DISPLAY "ERRO GRAVANDO PRODUTO " EST-PRODUTO
+                       " STATUS " WRK-FS-ESTOQUE
+           END-IF.
+
+       0300-ENCERRAR      SECTION.
+           CLOSE ARQ-SEED.
+           CLOSE ARQ-ESTOQUE.
+           DISPLAY "REGISTROS LIDOS... " WRK-TOTAL-LIDO.
+           DISPLAY "REGISTROS GRAVADOS. " WRK-TOTAL-GRAVADO.
