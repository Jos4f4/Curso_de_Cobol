@@ -0,0 +1,72 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGRAMA00.
+      *===========================================
+      *    == AUTOR: ***; EMPRESA: XPTO
+      *    ==OBJETIVO: MENU PRINCIPAL DO SISTEMA, PARA O OPERADOR
+      *    ==          ESCOLHER A FUNCAO PELO NOME DO NEGOCIO EM VEZ
+      *    ==          DE PRECISAR SABER DE COR O PROGRAM-ID DE CADA
+      *    ==          PROGRAMA (JA HOUVE CASO DE PROGRAMA10 SER
+      *    ==          RODADO POR ENGANO NO LUGAR DO PROGRAMA11).
+      *==DATA XX/XX/2026
+      *==OBSERVACOES: CADA PROGRAMA CHAMADO TERMINA COM STOP RUN, O
+      *==             QUE ENCERRA O JOB INTEIRO (E NAO SO DEVOLVE O
+      *==             CONTROLE PARA ESTE MENU) - COMPORTAMENTO PADRAO
+      *==             DE STOP RUN DENTRO DE UM PROGRAMA CHAMADO. POR
+      *==             ISSO O OPERADOR ESCOLHE UMA FUNCAO POR EXECUCAO
+      *==             DO MENU E CHAMA O MENU DE NOVO PARA A PROXIMA.
+      *===========================================
+
+       ENVIRONMENT         DIVISION.
+       CONFIGURATION       SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       DATA                DIVISION.
+       WORKING-STORAGE     SECTION.
+       77  WRK-OPCAO         PIC 9(02) VALUE ZEROS.
+       77  WRK-OPCAO-VALIDA  PIC X(01) VALUE "N".
+           88  OPCAO-E-VALIDA          VALUE "S".
+
+       PROCEDURE          DIVISION.
+       0001-MAIN     SECTION.
+           PERFORM 0100-EXIBIR-MENU UNTIL OPCAO-E-VALIDA.
+           PERFORM 0200-CHAMAR-FUNCAO.
+           STOP RUN.
+
+       0100-EXIBIR-MENU   SECTION.
+           DISPLAY "=====================================".
+           DISPLAY "SISTEMA XPTO - MENU PRINCIPAL".
+           DISPLAY "=====================================".
+           DISPLAY "1 - CALCULO DE FRETE (PROGRAMA11)".
+           DISPLAY "2 - VALIDACAO DE ESTADO DE ENTREGA (PROGRAMA10)".
+           DISPLAY "3 - LANCAMENTO DE NOTAS (PROGRAMA13)".
+           DISPLAY "4 - TABUADA (PROGRAMA14)".
+           DISPLAY "5 - DATA/HORA DO SISTEMA (PROGRAMA09)".
+           DISPLAY "6 - DATELINE DE CARTA (PROGRAMA17)".
+           DISPLAY "0 - SAIR".
+           DISPLAY "OPÇÃO... ".
+           ACCEPT WRK-OPCAO.
+           IF WRK-OPCAO NOT GREATER 6
+               SET OPCAO-E-VALIDA TO TRUE
+           ELSE
+               DISPLAY "OPÇÃO INVÁLIDA. DIGITE NOVAMENTE."
+           END-IF.
+
+       0200-CHAMAR-FUNCAO SECTION.
+           EVALUATE WRK-OPCAO
+               WHEN 1
+                   CALL "PROGRAMA11"
+               WHEN 2
+                   CALL "PROGRAMA10"
+               WHEN 3
+                   CALL "PROGRAMA13"
+               WHEN 4
+                   CALL "PROGRAMA14"
+               WHEN 5
+                   CALL "PROGRAMA09"
+               WHEN 6
+                   CALL "PROGRAMA17"
+               WHEN 0
+                   DISPLAY "SAINDO..."
+           END-EVALUATE.
