@@ -6,6 +6,25 @@
       *    ==OBJETIVO: COMANDOS DE DECISAO
       *==DATA XX/XX/2024
       *==OBSERVACOES:
+      *==   XX/XX/2026 - CONSULTA A TABELA DE FRETE POR UF (ARQUIVO
+      *==                "UFRATE") NO LUGAR DAS FAIXAS SP/RJ/ES
+      *==                GRAVADAS NO PROGRAMA.
+      *==   XX/XX/2026 - REJEITA WRK-VALOR ZERADO OU NEGATIVO ANTES
+      *==                DE CALCULAR O FRETE.
+      *==   XX/XX/2026 - TODO ESTADO (UF) INFORMADO SEM FAIXA DE
+      *==                FRETE CADASTRADA EM "UFRATE" PASSA A SER
+      *==                ACRESCENTADO AO ARQUIVO "UFREJEIT", PARA
+      *==                LEVANTAMENTO POSTERIOR DOS DESTINOS QUE OS
+      *==                CLIENTES TENTAM E NAO ATENDEMOS.
+      *==   XX/XX/2026 - AS VARIAVEIS DE EDICAO PASSAM A VIR DO
+      *==                COPYBOOK COMPARTILHADO EDITMOEDA, NO LUGAR
+      *==                DE CADA PROGRAMA TER A SUA PROPRIA PICTURE
+      *==                "ZZ.ZZZ.ZZ9,99".
+      *==   XX/XX/2026 - CORRIGIDO O PEDIDO DE WRK-VALOR, QUE ESTAVA
+      *==                SO EXIBINDO A VARIAVEL (DISPLAY) EM VEZ DE
+      *==                LER O VALOR DIGITADO PELO OPERADOR (ACCEPT),
+      *==                O QUE FAZIA WRK-VALOR FICAR SEMPRE ZERADO E
+      *==                A GRAVACAO EM "UFREJEIT" NUNCA SER ACIONADA.
       *===========================================
 
        ENVIRONMENT         DIVISION.
@@ -13,61 +32,115 @@
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
 
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-UFRATE  ASSIGN TO "UFRATE"
+               ORGANIZATION INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS UFRATE-UF
+               FILE STATUS IS WRK-FS-UFRATE.
+
+           SELECT ARQ-REJEITOS ASSIGN TO "UFREJEIT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-REJEITOS.
+
        DATA                DIVISION.
+       FILE                SECTION.
+       FD  ARQ-UFRATE.
+           COPY UFRATE.
+
+       FD  ARQ-REJEITOS.
+           COPY REJEITOS.
+
        WORKING-STORAGE     SECTION.
       *=======VARIAVEIS DE APOIO
        77  WRK-PRODUTO PIC X(30) VALUE SPACES.
        77  WRK-ESTADO  PIC X(02) VALUE SPACES.
        77  WRK-VALOR   PIC 9(08)V99 VALUE ZEROS.
        77  WRK-FRETE   PIC 9(08)V99 VALUE ZEROS.
+       77  WRK-FS-UFRATE PIC X(02) VALUE "00".
+       77  WRK-FS-REJEITOS PIC X(02) VALUE "00".
+       77  WRK-ESTADO-VALIDO PIC X(01) VALUE "N".
+           88  ESTADO-E-VALIDO          VALUE "S".
+       77  WRK-VALOR-VALIDO  PIC X(01) VALUE "N".
+           88  VALOR-E-VALIDO           VALUE "S".
 
       *=======VARIAVEIS DE EDICAO
-       77  WRK-VALOR-ED PIC ZZ.ZZZ.ZZ9,99.
-       77  WRK-FRETE-ED PIC ZZ.ZZZ.ZZ9,99.
+       COPY EDITMOEDA.
 
        PROCEDURE          DIVISION.
        0100-INPUT         SECTION.
+           OPEN INPUT ARQ-UFRATE.
+           OPEN EXTEND ARQ-REJEITOS.
 
            DISPLAY "PRODUTO... ".
                ACCEPT WRK-PRODUTO.
-           DISPLAY "VALOR..."
-               WRK-VALOR.
-           DISPLAY "ESTADO(SP/RJ/ES)...".
+           DISPLAY "VALOR...".
+               ACCEPT WRK-VALOR.
+           DISPLAY "ESTADO(UF)...".
                ACCEPT WRK-ESTADO.
 
 
 
        0150-PROCESS       SECTION .
-           IF WRK-ESTADO EQUAL "SP"
-               COMPUTE WRK-FRETE = WRK-VALOR*0,10
-           END-IF.
+           MOVE "N" TO WRK-ESTADO-VALIDO.
+           MOVE "N" TO WRK-VALOR-VALIDO.
+           MOVE ZEROS TO WRK-FRETE.
 
-           IF WRK-ESTADO EQUAL "RJ"
-               COMPUTE WRK-FRETE = WRK-VALOR*0,15
-           END-IF.
-
-           IF WRK-ESTADO EQUAL "ES"
-               COMPUTE WRK-FRETE = WRK-VALOR*0,20
+           IF WRK-VALOR NOT GREATER ZERO
+               DISPLAY "VALOR DO PEDIDO INVÁLIDO (ZERO OU "
+                       "NEGATIVO). FRETE NÃO CALCULADO."
+           ELSE
+               SET VALOR-E-VALIDO TO TRUE
+               MOVE WRK-ESTADO TO UFRATE-UF
+               READ ARQ-UFRATE
+                   INVALID KEY
+                       DISPLAY "NÃO ENTREGAMOS NESTE ESTADO "
+                               WRK-ESTADO
+                   NOT INVALID KEY
+                       SET ESTADO-E-VALIDO TO TRUE
+                       COMPUTE WRK-FRETE =
+                               WRK-VALOR * UFRATE-PERCENTUAL
+               END-READ
            END-IF.
 
            COMPUTE WRK-VALOR = WRK-VALOR + WRK-FRETE.
-           MOVE WRK-VALOR TO WRK-VALOR-ED.
-           MOVE WRK-FRETE TO WRK-FRETE-ED.
+           MOVE WRK-VALOR TO EDIT-MOEDA-1.
+           MOVE WRK-FRETE TO EDIT-MOEDA-2.
 
        0200-PRINT         SECTION.
-           DISPLAY "VALOR FINAL: " WRK-VALOR-ED.
+           DISPLAY "VALOR FINAL: " EDIT-MOEDA-1.
 
-           IF WRK-ESTADO = "SP" OR WRK-ESTADO ="RJ" OR WRK-ESTADO = "ES"
+           IF ESTADO-E-VALIDO
                DISPLAY "ESTADO VÁLIDO"
            ELSE
                DISPLAY "NÃO HÁ UM ESTADO VÁLIDO"
+               IF VALOR-E-VALIDO
+                   PERFORM 0250-GRAVAR-REJEITO
+               END-IF
            END-IF.
 
            IF WRK-FRETE GREATER 0
-               DISPLAY " FRETE " WRK-FRETE-ED
+               DISPLAY " FRETE " EDIT-MOEDA-2
            ELSE
                DISPLAY "NÃO ENTREGAMOS NESTE ESTADO" WRK-ESTADO
            END-IF.
 
        0300-BREAK         SECTION.
+           CLOSE ARQ-UFRATE.
+           CLOSE ARQ-REJEITOS.
            STOP RUN.
+
+      *=======PARAGRAFO SO EXECUTADO VIA PERFORM (POR ISSO FICA DEPOIS
+      *=======DO STOP RUN ACIMA, ONDE A SEQUENCIA POR QUEDA-LIVRE DE
+      *=======SECAO NUNCA CHEGA).
+       0250-GRAVAR-REJEITO SECTION.
+           MOVE WRK-PRODUTO  TO REJ-PRODUTO.
+           MOVE WRK-ESTADO   TO REJ-ESTADO.
+           MOVE EDIT-MOEDA-1 TO REJ-VALOR-ED.
+           ACCEPT REJ-DATA FROM DATE YYYYMMDD.
+           WRITE REJEITO-LINHA.
+           IF WRK-FS-REJEITOS NOT EQUAL "00"
+               DISPLAY "ERRO GRAVANDO UFREJEIT. STATUS "
+                       WRK-FS-REJEITOS
+           END-IF.
