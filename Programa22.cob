@@ -0,0 +1,181 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGRAMA22.
+      *===========================================
+      *    == AUTOR: ***; EMPRESA: XPTO
+      *    ==OBJETIVO: CADASTRO DE CLIENTES, CRESCIDO EM CIMA DO
+      *    ==          ACCEPT UNICO DE NOME/IDADE DA PROGRAMAO2 ("1º
+      *    ==          CONTATO COM COBOL"), DO MESMO JEITO QUE O
+      *    ==          PROGRAMA06 FEZ COM O CADASTRO DE FUNCIONARIOS.
+      *    ==          MANTEM O ARQUIVO INDEXADO "CLIENTE" (CODIGO,
+      *    ==          NOME, IDADE, ENDERECO, UF PREFERENCIAL), COM
+      *    ==          MENU DE INCLUIR/ALTERAR/CONSULTAR.
+      *==DATA XX/XX/2026
+      *==OBSERVACOES: O PROGRAMA11 PASSA A CONSULTAR ESTE CADASTRO
+      *==             PELO CODIGO DO CLIENTE.
+      *===========================================
+
+       ENVIRONMENT         DIVISION.
+       CONFIGURATION       SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-CLIENTE ASSIGN TO "CLIENTE"
+               ORGANIZATION INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CLI-CODIGO
+               FILE STATUS IS WRK-FS-CLIENTE.
+
+       DATA                DIVISION.
+       FILE                SECTION.
+       FD  ARQ-CLIENTE.
+           COPY CLIENTE.
+
+       WORKING-STORAGE     SECTION.
+       01 WRK-ENTRADA.
+           05 WRK-CODIGO    PIC 9(06) VALUE ZEROS.
+           05 WRK-NOME      PIC X(30) VALUE SPACES.
+           05 WRK-IDADE     PIC 9(03) VALUE ZEROS.
+           05 WRK-ENDERECO  PIC X(40) VALUE SPACES.
+           05 WRK-UF-PREF   PIC X(02) VALUE SPACES.
+
+       77  WRK-FS-CLIENTE      PIC X(02) VALUE "00".
+       77  WRK-OPCAO           PIC X(01) VALUE SPACES.
+           88  OPCAO-INCLUIR            VALUE "1".
+           88  OPCAO-ALTERAR            VALUE "2".
+           88  OPCAO-CONSULTAR          VALUE "3".
+           88  OPCAO-ENCERRAR           VALUE "4".
+       77  WRK-FIM-MANUTENCAO  PIC X(01) VALUE "N".
+           88  FIM-DE-MANUTENCAO        VALUE "S".
+       77  WRK-CODIGO-EM-USO   PIC X(01) VALUE "N".
+           88  CODIGO-JA-CADASTRADO     VALUE "S".
+
+       PROCEDURE DIVISION.
+       0001-MAIN           SECTION.
+           PERFORM 0050-ABRIR.
+           PERFORM 0100-MENU UNTIL FIM-DE-MANUTENCAO.
+           PERFORM 0900-ENCERRAR.
+           STOP RUN.
+
+       0050-ABRIR          SECTION.
+           OPEN I-O ARQ-CLIENTE.
+
+       0100-MENU           SECTION.
+           DISPLAY "============================================".
+           DISPLAY "CADASTRO DE CLIENTES".
+           DISPLAY "1 - INCLUIR    2 - ALTERAR    3 - CONSULTAR".
+           DISPLAY "4 - ENCERRAR".
+           DISPLAY "OPÇÃO: ".
+           ACCEPT WRK-OPCAO.
+
+           EVALUATE TRUE
+               WHEN OPCAO-INCLUIR
+                   PERFORM 0200-INCLUIR
+               WHEN OPCAO-ALTERAR
+                   PERFORM 0300-ALTERAR
+               WHEN OPCAO-CONSULTAR
+                   PERFORM 0400-CONSULTAR
+               WHEN OPCAO-ENCERRAR
+                   SET FIM-DE-MANUTENCAO TO TRUE
+               WHEN OTHER
+                   DISPLAY "OPÇÃO INVÁLIDA."
+           END-EVALUATE.
+
+       0200-INCLUIR        SECTION.
+           PERFORM 0205-VALIDAR-CODIGO.
+
+           IF CODIGO-JA-CADASTRADO
+               DISPLAY "CÓDIGO " WRK-CODIGO " JÁ CADASTRADO -- "
+                       "INCLUSÃO CANCELADA."
+           ELSE
+               PERFORM 0210-RECEBE
+               MOVE WRK-NOME     TO CLI-NOME
+               MOVE WRK-IDADE    TO CLI-IDADE
+               MOVE WRK-ENDERECO TO CLI-ENDERECO
+               MOVE WRK-UF-PREF  TO CLI-UF-PREF
+               WRITE CLIENTE-REC
+               IF WRK-FS-CLIENTE EQUAL "00"
+                   DISPLAY "CLIENTE INCLUÍDO."
+               ELSE
+                   DISPLAY "ERRO GRAVANDO CLIENTE. STATUS "
+                           WRK-FS-CLIENTE
+               END-IF
+           END-IF.
+
+       0205-VALIDAR-CODIGO SECTION.
+           MOVE "N" TO WRK-CODIGO-EM-USO.
+           DISPLAY "CÓDIGO DO CLIENTE... "
+           ACCEPT WRK-CODIGO.
+           MOVE WRK-CODIGO TO CLI-CODIGO.
+           READ ARQ-CLIENTE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   SET CODIGO-JA-CADASTRADO TO TRUE
+           END-READ.
+
+       0210-RECEBE         SECTION.
+           DISPLAY "NOME... "
+           ACCEPT WRK-NOME.
+           DISPLAY "IDADE... "
+           ACCEPT WRK-IDADE.
+           DISPLAY "ENDEREÇO... "
+           ACCEPT WRK-ENDERECO.
+           DISPLAY "UF PREFERENCIAL PARA ENTREGA... "
+           ACCEPT WRK-UF-PREF.
+
+       0300-ALTERAR        SECTION.
+           DISPLAY "CÓDIGO DO CLIENTE... "
+           ACCEPT WRK-CODIGO.
+           MOVE WRK-CODIGO TO CLI-CODIGO.
+           READ ARQ-CLIENTE
+               INVALID KEY
+                   DISPLAY "CÓDIGO NÃO ENCONTRADO."
+               NOT INVALID KEY
+                   DISPLAY "NOME ATUAL... " CLI-NOME
+                   DISPLAY "NOVO NOME... "
+                   ACCEPT WRK-NOME
+                   DISPLAY "IDADE ATUAL... " CLI-IDADE
+                   DISPLAY "NOVA IDADE... "
+                   ACCEPT WRK-IDADE
+                   DISPLAY "ENDEREÇO ATUAL... " CLI-ENDERECO
+                   DISPLAY "NOVO ENDEREÇO... "
+                   ACCEPT WRK-ENDERECO
+                   DISPLAY "UF PREFERENCIAL ATUAL... " CLI-UF-PREF
+                   DISPLAY "NOVA UF PREFERENCIAL... "
+                   ACCEPT WRK-UF-PREF
+                   MOVE WRK-NOME     TO CLI-NOME
+                   MOVE WRK-IDADE    TO CLI-IDADE
+                   MOVE WRK-ENDERECO TO CLI-ENDERECO
+                   MOVE WRK-UF-PREF  TO CLI-UF-PREF
+                   REWRITE CLIENTE-REC
+                   IF WRK-FS-CLIENTE EQUAL "00"
+                       DISPLAY "CLIENTE ALTERADO."
+                   ELSE
+                       DISPLAY "ERRO ALTERANDO CLIENTE. STATUS "
+                               WRK-FS-CLIENTE
+                   END-IF
+           END-READ.
+
+       0400-CONSULTAR      SECTION.
+           DISPLAY "CÓDIGO DO CLIENTE... "
+           ACCEPT WRK-CODIGO.
+           MOVE WRK-CODIGO TO CLI-CODIGO.
+           READ ARQ-CLIENTE
+               INVALID KEY
+                   DISPLAY "CÓDIGO NÃO ENCONTRADO."
+               NOT INVALID KEY
+                   PERFORM 0410-MOSTRA
+           END-READ.
+
+       0410-MOSTRA         SECTION.
+           DISPLAY "CÓDIGO... " CLI-CODIGO.
+           DISPLAY "NOME... " CLI-NOME.
+           DISPLAY "IDADE... " CLI-IDADE.
+           DISPLAY "ENDEREÇO... " CLI-ENDERECO.
+           DISPLAY "UF PREFERENCIAL... " CLI-UF-PREF.
+
+       0900-ENCERRAR       SECTION.
+           CLOSE ARQ-CLIENTE.
