@@ -0,0 +1,90 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CARGAFERIADO.
+      *===========================================
+      *    == AUTOR: ***; EMPRESA: XPTO
+      *    ==OBJETIVO: CARGA DO CALENDARIO DE FERIADOS DE MANAUS
+      *    ==          (ARQUIVO INDEXADO "FERIADO") A PARTIR DO
+      *    ==          ARQUIVO SEQUENCIAL DE CARGA "FERIADO-SEED".
+      *==DATA XX/XX/2026
+      *==OBSERVACOES: RODAR SEMPRE QUE A LISTA DE FERIADOS MUDAR (NOVO
+      *==             ANO, FERIADO MOVEL RECALCULADO, DECRETO
+      *==             MUNICIPAL). O ARQUIVO "FERIADO" E CONSULTADO
+      *==             PELOS PROGRAMAS QUE MONTAM A LISTA DE FERIADOS
+      *==             PASSADA A DIAUTIL E PELA JCL DOS JOBS NOTURNOS
+      *==             ANTES DE RODAR.
+      *===========================================
+
+       ENVIRONMENT         DIVISION.
+       CONFIGURATION       SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-SEED    ASSIGN TO "FERIADO-SEED"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-SEED.
+
+           SELECT ARQ-FERIADO ASSIGN TO "FERIADO"
+               ORGANIZATION INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS FERIADO-DATA
+               FILE STATUS IS WRK-FS-FERIADO.
+
+       DATA                DIVISION.
+       FILE                SECTION.
+       FD  ARQ-SEED         RECORD CONTAINS 39 CHARACTERS.
+       01  SEED-REC.
+           05  SEED-DATA        PIC X(08).
+           05  SEED-DESCRICAO   PIC X(30).
+           05  SEED-ATIVO       PIC X(01).
+
+       FD  ARQ-FERIADO.
+           COPY FERIADO.
+
+       WORKING-STORAGE     SECTION.
+       77  WRK-FS-SEED       PIC X(02) VALUE "00".
+       77  WRK-FS-FERIADO    PIC X(02) VALUE "00".
+       77  WRK-FIM-SEED      PIC X(01) VALUE "N".
+           88  FIM-DO-SEED             VALUE "S".
+       77  WRK-TOTAL-LIDO    PIC 9(05) VALUE ZEROS.
+       77  WRK-TOTAL-GRAVADO PIC 9(05) VALUE ZEROS.
+
+       PROCEDURE          DIVISION.
+       0001-MAIN     SECTION.
+           PERFORM 0100-ABRIR.
+           PERFORM 0200-CARREGAR UNTIL FIM-DO-SEED.
+           PERFORM 0300-ENCERRAR.
+           STOP RUN.
+
+       0100-ABRIR         SECTION.
+           OPEN INPUT ARQ-SEED.
+           OPEN OUTPUT ARQ-FERIADO.
+
+       0200-CARREGAR      SECTION.
+           READ ARQ-SEED
+               AT END
+                   MOVE "S" TO WRK-FIM-SEED
+               NOT AT END
+                   ADD 1 TO WRK-TOTAL-LIDO
+                   PERFORM 0250-GRAVAR-FERIADO
+           END-READ.
+
+       0250-GRAVAR-FERIADO SECTION.
+           MOVE SEED-DATA        TO FERIADO-DATA.
+           MOVE SEED-DESCRICAO   TO FERIADO-DESCRICAO.
+           MOVE SEED-ATIVO       TO FERIADO-ATIVO.
+           WRITE FERIADO-REC.
+           IF WRK-FS-FERIADO EQUAL "00"
+               ADD 1 TO WRK-TOTAL-GRAVADO
+           ELSE
+               DISPLAY "ERRO GRAVANDO FERIADO " FERIADO-DATA
+                       " STATUS " WRK-FS-FERIADO
+           END-IF.
+
+       0300-ENCERRAR      SECTION.
+           CLOSE ARQ-SEED.
+           CLOSE ARQ-FERIADO.
+           DISPLAY "REGISTROS LIDOS... " WRK-TOTAL-LIDO.
+           DISPLAY "REGISTROS GRAVADOS. " WRK-TOTAL-GRAVADO.
