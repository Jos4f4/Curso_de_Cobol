@@ -0,0 +1,231 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FOLHA.
+      *===========================================
+      *    == AUTOR: ***; EMPRESA: XPTO
+      *    ==OBJETIVO: PROCESSAMENTO EM LOTE DA FOLHA DE PAGAMENTO:
+      *    ==          LE TODO O CADASTRO DE FUNCIONARIOS (ARQUIVO
+      *    ==          INDEXADO "FUNCIONAR", LAYOUT WRK-ENTRADA DO
+      *    ==          PROGRAMA06), CALCULA OS DESCONTOS DE INSS E
+      *    ==          IRRF DE CADA UM E GRAVA UM HOLERITE POR
+      *    ==          FUNCIONARIO (ARQUIVO "HOLERITE"), ALEM DO
+      *    ==          TOTAL GERAL DA FOLHA NO FECHAMENTO.
+      *==DATA XX/XX/2026
+      *==OBSERVACOES: RODAR NO DIA DE PAGAMENTO, APOS O CADASTRO DE
+      *==             FUNCIONARIOS (PROGRAMA06) ESTAR ATUALIZADO.
+      *==   XX/XX/2026 - NO PROCESSAMENTO DE DEZEMBRO, CHAMA A
+      *==                SUBROTINA DECTERCO PARA APURAR A PARCELA DE
+      *==                DECIMO TERCEIRO DE CADA FUNCIONARIO (ANO
+      *==                COMPLETO, SEM CONTROLE DE ADMISSAO NO MEIO
+      *==                DO ANO AINDA).
+      *==   XX/XX/2026 - O TOTAL LIQUIDO DA FOLHA PASSA A SER GRAVADO
+      *==                TAMBEM NO ARQUIVO COMPARTILHADO "DIATOTAL",
+      *==                PARA O RELATORIO CONSOLIDADO DE FECHAMENTO DO
+      *==                DIA (PROGRAMA21).
+      *===========================================
+
+       ENVIRONMENT         DIVISION.
+       CONFIGURATION       SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-FUNCIONAR ASSIGN TO "FUNCIONAR"
+               ORGANIZATION INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS FUNC-CODIGO
+               FILE STATUS IS WRK-FS-FUNCIONAR.
+
+           SELECT ARQ-HOLERITE   ASSIGN TO "HOLERITE"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-HOLERITE.
+
+           SELECT ARQ-DIATOTAL   ASSIGN TO "DIATOTAL"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-DIATOTAL.
+
+       DATA                DIVISION.
+       FILE                SECTION.
+       FD  ARQ-FUNCIONAR.
+           COPY FUNCIONAR.
+
+       FD  ARQ-HOLERITE.
+           COPY HOLERITE.
+
+       FD  ARQ-DIATOTAL.
+           COPY DIATOTAL.
+
+       WORKING-STORAGE     SECTION.
+       77  WRK-FS-FUNCIONAR    PIC X(02) VALUE "00".
+       77  WRK-FS-HOLERITE     PIC X(02) VALUE "00".
+       77  WRK-FS-DIATOTAL     PIC X(02) VALUE "00".
+       77  WRK-FIM-FUNCIONARIOS PIC X(01) VALUE "N".
+           88  FIM-DE-FUNCIONARIOS      VALUE "S".
+
+      *=======FAIXAS DE DESCONTO (LIMITE DA FAIXA + PERCENTUAL)
+       01  WRK-TAB-INSS-DADOS.
+           05  FILLER PIC X(10) VALUE "0013020750".
+           05  FILLER PIC X(10) VALUE "0025710900".
+           05  FILLER PIC X(10) VALUE "0038561200".
+           05  FILLER PIC X(10) VALUE "9999991400".
+
+       01  WRK-TAB-INSS REDEFINES WRK-TAB-INSS-DADOS.
+           05  WRK-INSS-FAIXA OCCURS 4 TIMES.
+               10  WRK-INSS-LIMITE      PIC 9(06).
+               10  WRK-INSS-PERCENTUAL  PIC 9(02)V99.
+
+       01  WRK-TAB-IRRF-DADOS.
+           05  FILLER PIC X(10) VALUE "0022590000".
+           05  FILLER PIC X(10) VALUE "0028260750".
+           05  FILLER PIC X(10) VALUE "0037511500".
+           05  FILLER PIC X(10) VALUE "0046642250".
+           05  FILLER PIC X(10) VALUE "9999992750".
+
+       01  WRK-TAB-IRRF REDEFINES WRK-TAB-IRRF-DADOS.
+           05  WRK-IRRF-FAIXA OCCURS 5 TIMES.
+               10  WRK-IRRF-LIMITE      PIC 9(06).
+               10  WRK-IRRF-PERCENTUAL  PIC 9(02)V99.
+
+       77  WRK-IDX              PIC 9(01) VALUE ZEROS.
+       77  WRK-BASE-IRRF        PIC 9(06) VALUE ZEROS.
+       77  WRK-DESCONTO-INSS    PIC 9(06) VALUE ZEROS.
+       77  WRK-DESCONTO-IRRF    PIC 9(06) VALUE ZEROS.
+       77  WRK-TOTAL-DESCONTOS  PIC 9(06) VALUE ZEROS.
+       77  WRK-SALARIO-LIQUIDO  PIC 9(06) VALUE ZEROS.
+
+       77  WRK-QTD-FUNCIONARIOS PIC 9(05) VALUE ZEROS.
+       77  WRK-TOTAL-BRUTO      PIC 9(10) VALUE ZEROS.
+       77  WRK-TOTAL-DESC-GERAL PIC 9(10) VALUE ZEROS.
+       77  WRK-TOTAL-LIQUIDO    PIC 9(10) VALUE ZEROS.
+
+      *=======DECIMO TERCEIRO (APURADO SO NO PROCESSAMENTO DE DEZEMBRO)
+       01  WRK-DATA-SISTEMA.
+           05  WRK-DS-ANO    PIC 9(04).
+           05  WRK-DS-MES    PIC 9(02).
+           05  WRK-DS-DIA    PIC 9(02).
+       77  WRK-EH-DEZEMBRO      PIC X(01) VALUE "N".
+           88  PROCESSAMENTO-DE-DEZEMBRO  VALUE "S".
+       77  WRK-MESES-TRABALHADOS PIC 9(02) VALUE 12.
+       77  WRK-SALARIO-PARA-DECIMO PIC 9(08)V9(02) VALUE ZEROS.
+       77  WRK-DECIMO-TERCEIRO     PIC 9(08)V9(02) VALUE ZEROS.
+       77  WRK-DECIMO-INTEIRO      PIC 9(06) VALUE ZEROS.
+       77  WRK-TOTAL-DECIMO        PIC 9(10) VALUE ZEROS.
+
+       PROCEDURE          DIVISION.
+       0001-MAIN          SECTION.
+           PERFORM 0050-ABRIR.
+           PERFORM 0100-LER-FUNCIONARIO.
+           PERFORM 0150-PROCESSAR UNTIL FIM-DE-FUNCIONARIOS.
+           PERFORM 0300-ENCERRAR.
+           STOP RUN.
+
+       0050-ABRIR         SECTION.
+           OPEN INPUT  ARQ-FUNCIONAR.
+           OPEN OUTPUT ARQ-HOLERITE.
+           OPEN EXTEND ARQ-DIATOTAL.
+
+           ACCEPT WRK-DATA-SISTEMA FROM DATE YYYYMMDD.
+           IF WRK-DS-MES EQUAL 12
+               SET PROCESSAMENTO-DE-DEZEMBRO TO TRUE
+           END-IF.
+
+       0100-LER-FUNCIONARIO SECTION.
+           READ ARQ-FUNCIONAR
+               AT END
+                   MOVE "S" TO WRK-FIM-FUNCIONARIOS
+           END-READ.
+
+       0150-PROCESSAR     SECTION.
+           PERFORM 0160-CALCULA-DESCONTOS.
+           PERFORM 0166-CALCULA-DECIMO-TERCEIRO.
+           PERFORM 0200-GRAVAR-HOLERITE.
+           PERFORM 0100-LER-FUNCIONARIO.
+
+       0160-CALCULA-DESCONTOS SECTION.
+           MOVE 1 TO WRK-IDX.
+           PERFORM 0162-BUSCAR-FAIXA-INSS
+               UNTIL FUNC-SALARIO NOT GREATER
+                     WRK-INSS-LIMITE(WRK-IDX).
+           COMPUTE WRK-DESCONTO-INSS ROUNDED =
+                   FUNC-SALARIO * WRK-INSS-PERCENTUAL(WRK-IDX) / 100.
+
+           COMPUTE WRK-BASE-IRRF = FUNC-SALARIO - WRK-DESCONTO-INSS.
+
+           MOVE 1 TO WRK-IDX.
+           PERFORM 0164-BUSCAR-FAIXA-IRRF
+               UNTIL WRK-BASE-IRRF NOT GREATER
+                     WRK-IRRF-LIMITE(WRK-IDX).
+           COMPUTE WRK-DESCONTO-IRRF ROUNDED =
+                   WRK-BASE-IRRF * WRK-IRRF-PERCENTUAL(WRK-IDX) / 100.
+
+           ADD WRK-DESCONTO-INSS WRK-DESCONTO-IRRF
+               GIVING WRK-TOTAL-DESCONTOS.
+           COMPUTE WRK-SALARIO-LIQUIDO =
+                   FUNC-SALARIO - WRK-TOTAL-DESCONTOS.
+
+       0162-BUSCAR-FAIXA-INSS SECTION.
+           ADD 1 TO WRK-IDX.
+
+       0164-BUSCAR-FAIXA-IRRF SECTION.
+           ADD 1 TO WRK-IDX.
+
+       0166-CALCULA-DECIMO-TERCEIRO SECTION.
+           MOVE ZEROS TO WRK-DECIMO-INTEIRO.
+           IF PROCESSAMENTO-DE-DEZEMBRO
+               MOVE FUNC-SALARIO TO WRK-SALARIO-PARA-DECIMO
+               CALL "DECTERCO" USING WRK-SALARIO-PARA-DECIMO
+                                      WRK-MESES-TRABALHADOS
+                                      WRK-DECIMO-TERCEIRO
+               MOVE WRK-DECIMO-TERCEIRO TO WRK-DECIMO-INTEIRO
+           END-IF.
+
+       0200-GRAVAR-HOLERITE SECTION.
+           MOVE FUNC-CODIGO         TO HOL-CODIGO.
+           MOVE FUNC-NOME           TO HOL-NOME.
+           MOVE FUNC-SALARIO        TO HOL-SALARIO-BRUTO.
+           MOVE WRK-DESCONTO-INSS   TO HOL-DESCONTO-INSS.
+           MOVE WRK-DESCONTO-IRRF   TO HOL-DESCONTO-IRRF.
+           MOVE WRK-TOTAL-DESCONTOS TO HOL-TOTAL-DESCONTOS.
+           MOVE WRK-SALARIO-LIQUIDO TO HOL-SALARIO-LIQUIDO.
+           MOVE WRK-DECIMO-INTEIRO  TO HOL-DECIMO-TERCEIRO.
+           WRITE HOLERITE-LINHA.
+           IF WRK-FS-HOLERITE NOT EQUAL "00"
+               DISPLAY "ERRO GRAVANDO HOLERITE. STATUS "
+                       WRK-FS-HOLERITE
+           END-IF.
+
+           DISPLAY FUNC-CODIGO " " FUNC-NOME
+                   " LÍQUIDO " WRK-SALARIO-LIQUIDO
+                   " 13º " WRK-DECIMO-INTEIRO.
+
+           ADD 1 TO WRK-QTD-FUNCIONARIOS.
+           ADD FUNC-SALARIO        TO WRK-TOTAL-BRUTO.
+           ADD WRK-TOTAL-DESCONTOS TO WRK-TOTAL-DESC-GERAL.
+           ADD WRK-SALARIO-LIQUIDO TO WRK-TOTAL-LIQUIDO.
+           ADD WRK-DECIMO-INTEIRO  TO WRK-TOTAL-DECIMO.
+
+       0300-ENCERRAR      SECTION.
+           DISPLAY "=====================================".
+           DISPLAY "FUNCIONÁRIOS PROCESSADOS... " WRK-QTD-FUNCIONARIOS.
+           DISPLAY "TOTAL BRUTO DA FOLHA........ " WRK-TOTAL-BRUTO.
+           DISPLAY "TOTAL DE DESCONTOS.......... " WRK-TOTAL-DESC-GERAL.
+           DISPLAY "TOTAL LÍQUIDO DA FOLHA...... " WRK-TOTAL-LIQUIDO.
+           DISPLAY "TOTAL DE DÉCIMO TERCEIRO..... " WRK-TOTAL-DECIMO.
+           DISPLAY "=====================================".
+
+           MOVE "FOLHA"      TO DIA-PROGRAMA.
+           MOVE WRK-DATA-SISTEMA TO DIA-DATA.
+           MOVE "FOLHA"      TO DIA-TIPO.
+           MOVE SPACES       TO DIA-CHAVE.
+           MOVE WRK-TOTAL-LIQUIDO TO DIA-VALOR.
+           MOVE WRK-QTD-FUNCIONARIOS TO DIA-QUANTIDADE.
+           WRITE DIATOTAL-REC.
+           IF WRK-FS-DIATOTAL NOT EQUAL "00"
+               DISPLAY "ERRO GRAVANDO DIATOTAL. STATUS "
+                       WRK-FS-DIATOTAL
+           END-IF.
+
+           CLOSE ARQ-FUNCIONAR.
+           CLOSE ARQ-HOLERITE.
+           CLOSE ARQ-DIATOTAL.
