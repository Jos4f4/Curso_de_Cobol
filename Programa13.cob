@@ -6,6 +6,25 @@
       *    ==OBJETIVO: ADAPTAR ÀS BOAS PRÁTICAS COM PERFORM
       *==DATA XX/XX/2024
       *==OBSERVACOES:
+      *==   XX/XX/2026 - SUBSTITUIDA A MEDIA FIXA DE DUAS NOTAS POR
+      *==                UMA MEDIA PONDERADA DE QUATRO AVALIACOES
+      *==                (N1-N4), COM OS PESOS GUARDADOS EM
+      *==                WRK-PESO (TABELA), NAO MAIS NO COMPUTE.
+      *==   XX/XX/2026 - ALEM DO DISPLAY, CADA ALUNO AVALIADO E
+      *==                GRAVADO NO ARQUIVO DE BOLETIM "BOLETIM"
+      *==                (MATRICULA, NOTAS, MEDIA E SITUACAO), PARA
+      *==                PERMITIR EMITIR O HISTORICO MAIS TARDE.
+      *==   XX/XX/2026 - MEDIA ENTRE 4,0 E 6,0 AGORA VAI PARA
+      *==                "RECUPERAÇÃO" EM VEZ DE REPROVADO DIRETO,
+      *==                CONFORME A POLITICA ACADEMICA ATUAL.
+      *==   XX/XX/2026 - CADA NOTA (N1-N4) PASSA A SER VALIDADA NA
+      *==                FAIXA DE 0,00 A 10,00 LOGO APOS O ACCEPT, COM
+      *==                NOVO PEDIDO DA NOTA ENQUANTO O VALOR DIGITADO
+      *==                FICAR FORA DA FAIXA, EM VEZ DE DEIXAR SO A
+      *==                MEDIA PEGAR O ERRO DE DIGITACAO DEPOIS.
+      *==   XX/XX/2026 - CADA AVALIACAO PASSA A GRAVAR UMA LINHA NO LOG
+      *==                DE AUDITORIA COMPARTILHADO "AUDITLOG", ALEM DO
+      *==                BOLETIM.
       *===========================================
 
        ENVIRONMENT         DIVISION.
@@ -13,40 +32,147 @@
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
 
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-BOLETIM ASSIGN TO "BOLETIM"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-BOLETIM.
+
+           SELECT ARQ-AUDITLOG ASSIGN TO "AUDITLOG"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-AUDITLOG.
+
        DATA                DIVISION.
+       FILE                SECTION.
+       FD  ARQ-BOLETIM.
+           COPY BOLETIM.
+
+       FD  ARQ-AUDITLOG.
+           COPY AUDITLOG.
+
        WORKING-STORAGE     SECTION.
-       77 WRK-NOTA1 PIC 9(02)V99 VALUE ZEROS.
-       77 WRK-NOTA2 PIC 9(02)V99 VALUE ZEROS.
-       77 WRK-MEDIA PIC 9(02)V99 VALUE ZEROS.
+       77  WRK-FS-BOLETIM      PIC X(02) VALUE "00".
+       77  WRK-FS-AUDITLOG     PIC X(02) VALUE "00".
+       77  WRK-MEDIA-ED        PIC ZZ,99.
+       77  WRK-MATRICULA       PIC 9(06) VALUE ZEROS.
+
+       01  WRK-NOTAS.
+           05  WRK-NOTA PIC 9(02)V99 OCCURS 4 TIMES VALUE ZEROS.
+
+      *=======PESOS DE CADA AVALIACAO (PROVAS PESAM MAIS QUE TRABALHOS)
+       01  WRK-PESOS-DADOS.
+           05  FILLER PIC 9(01) VALUE 3.
+           05  FILLER PIC 9(01) VALUE 3.
+           05  FILLER PIC 9(01) VALUE 2.
+           05  FILLER PIC 9(01) VALUE 2.
+
+       01  WRK-PESOS REDEFINES WRK-PESOS-DADOS.
+           05  WRK-PESO PIC 9(01) OCCURS 4 TIMES.
+
+       77  WRK-IDX             PIC 9(01) VALUE ZEROS.
+       77  WRK-NOTA-VALIDA     PIC X(01) VALUE "N".
+           88  NOTA-E-VALIDA            VALUE "S".
+       77  WRK-SOMA-PONDERADA  PIC 9(04)V99 VALUE ZEROS.
+       77  WRK-SOMA-PESOS      PIC 9(02) VALUE ZEROS.
+       77  WRK-MEDIA           PIC 9(02)V99 VALUE ZEROS.
+       77  WRK-SITUACAO        PIC X(25) VALUE SPACES.
 
        PROCEDURE          DIVISION.
        0001-PRINCIPAL     SECTION.
+           PERFORM 0050-ABRIR.
            PERFORM 0100-INICIALIZAR.
            PERFORM 0200-PROCESSAR.
+           PERFORM 0250-GRAVAR-BOLETIM.
            PERFORM 0300-FINALIZAR.
            STOP RUN.
 
+       0050-ABRIR               SECTION.
+           OPEN EXTEND ARQ-BOLETIM.
+           OPEN EXTEND ARQ-AUDITLOG.
+
        0100-INICIALIZAR         SECTION.
+           DISPLAY "MATRÍCULA DO ALUNO... ".
+               ACCEPT WRK-MATRICULA.
+           MOVE 1 TO WRK-IDX.
+           PERFORM 0105-RECEBE-NOTA UNTIL WRK-IDX GREATER 4.
+
+       0105-RECEBE-NOTA         SECTION.
+           MOVE "N" TO WRK-NOTA-VALIDA.
+           PERFORM 0110-ACEITAR-NOTA UNTIL NOTA-E-VALIDA.
+           ADD 1 TO WRK-IDX.
 
-           DISPLAY "NOTA 1... ".
-               ACCEPT WRK-NOTA1.
-           DISPLAY "NOTA 2..."
-               ACCEPT WRK-NOTA2.
+       0110-ACEITAR-NOTA        SECTION.
+           DISPLAY "NOTA " WRK-IDX "... ".
+           ACCEPT WRK-NOTA(WRK-IDX).
+           IF WRK-NOTA(WRK-IDX) GREATER 10
+               DISPLAY "NOTA INVÁLIDA. DEVE FICAR ENTRE 0,00 E "
+                       "10,00. DIGITE NOVAMENTE."
+           ELSE
+               SET NOTA-E-VALIDA TO TRUE
+           END-IF.
 
        0200-PROCESSAR       SECTION .
-           COMPUTE WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2)/2.
+           MOVE ZEROS TO WRK-SOMA-PONDERADA.
+           MOVE ZEROS TO WRK-SOMA-PESOS.
+           MOVE 1     TO WRK-IDX.
+           PERFORM 0210-ACUMULAR-NOTA UNTIL WRK-IDX GREATER 4.
+
+           COMPUTE WRK-MEDIA ROUNDED =
+                   WRK-SOMA-PONDERADA / WRK-SOMA-PESOS.
 
            DISPLAY "MÉDIA...".
            DISPLAY WRK-MEDIA.
 
            EVALUATE TRUE
                WHEN WRK-MEDIA GREATER 10
-                   DISPLAY "ENTRE COM AS NOTAS CORRETAS"
+                   MOVE "ENTRE COM AS NOTAS CORRETAS" TO WRK-SITUACAO
                WHEN WRK-MEDIA GREATER 6
-                   DISPLAY "APROVADO"
+                   MOVE "APROVADO"                    TO WRK-SITUACAO
+               WHEN WRK-MEDIA NOT LESS 4
+                   MOVE "RECUPERAÇÃO"                 TO WRK-SITUACAO
                WHEN OTHER
-                   DISPLAY "REPROVADO"
+                   MOVE "REPROVADO"                    TO WRK-SITUACAO
            END-EVALUATE.
 
+           DISPLAY WRK-SITUACAO.
+
+       0210-ACUMULAR-NOTA   SECTION.
+           COMPUTE WRK-SOMA-PONDERADA =
+                   WRK-SOMA-PONDERADA +
+                   (WRK-NOTA(WRK-IDX) * WRK-PESO(WRK-IDX)).
+           ADD WRK-PESO(WRK-IDX) TO WRK-SOMA-PESOS.
+           ADD 1 TO WRK-IDX.
+
+       0250-GRAVAR-BOLETIM      SECTION.
+           MOVE WRK-MATRICULA TO BOL-MATRICULA.
+           MOVE WRK-NOTA(1)   TO BOL-NOTA1.
+           MOVE WRK-NOTA(2)   TO BOL-NOTA2.
+           MOVE WRK-NOTA(3)   TO BOL-NOTA3.
+           MOVE WRK-NOTA(4)   TO BOL-NOTA4.
+           MOVE WRK-MEDIA     TO BOL-MEDIA.
+           MOVE WRK-SITUACAO  TO BOL-STATUS.
+           WRITE BOLETIM-LINHA.
+           IF WRK-FS-BOLETIM NOT EQUAL "00"
+               DISPLAY "ERRO GRAVANDO BOLETIM. STATUS "
+                       WRK-FS-BOLETIM
+           END-IF.
+           PERFORM 0260-GRAVAR-AUDITORIA.
+
+       0260-GRAVAR-AUDITORIA    SECTION.
+           MOVE WRK-MEDIA TO WRK-MEDIA-ED.
+           ACCEPT AUDIT-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-HORA FROM TIME.
+           MOVE "PROGRAMA13" TO AUDIT-PROGRAMA.
+           MOVE WRK-MATRICULA TO AUDIT-CHAVE.
+           STRING "MEDIA " WRK-MEDIA-ED " " WRK-SITUACAO
+               DELIMITED BY SIZE INTO AUDIT-RESULTADO.
+           WRITE AUDIT-REC.
+           IF WRK-FS-AUDITLOG NOT EQUAL "00"
+               DISPLAY "ERRO GRAVANDO AUDITLOG. STATUS "
+                       WRK-FS-AUDITLOG
+           END-IF.
+
        0300-FINALIZAR         SECTION.
+           CLOSE ARQ-BOLETIM.
+           CLOSE ARQ-AUDITLOG.
            DISPLAY "FIM DE PROGRAMA...".
