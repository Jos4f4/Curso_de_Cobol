@@ -0,0 +1,172 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REFRETE.
+      *===========================================
+      *    == AUTOR: ***; EMPRESA: XPTO
+      *    ==OBJETIVO: REPROCESSAMENTO RETROATIVO DO FRETE JA
+      *    ==          FATURADO NO MES (ARQUIVO "RESULTADO", GERADO
+      *    ==          PELO PROGRAMA11) CONTRA A TABELA DE FRETE POR
+      *    ==          UF ATUAL (ARQUIVO "UFRATE"), GERANDO O
+      *    ==          RELATORIO DE DIFERENCA "DELTAFRT".
+      *==DATA XX/XX/2026
+      *==OBSERVACOES: RODAR QUANDO UMA TRANSPORTADORA RENEGOCIAR A
+      *==             TAXA DE UMA UF NO MEIO DO MES, PARA IDENTIFICAR
+      *==             QUEM FOI COBRADO A MAIS OU A MENOS NOS PEDIDOS
+      *==             JA PROCESSADOS PELO PROGRAMA11.
+      *==   XX/XX/2026 - WRK-TOTAL-ED PASSA A VIR DO COPYBOOK
+      *==                COMPARTILHADO EDITMOEDA, NO LUGAR DE UMA
+      *==                PICTURE "ZZ.ZZZ.ZZ9,99" PROPRIA.
+      *==   XX/XX/2026 - SO REPROCESSA PEDIDO DE SAIDA (RES-TIPO-MOV
+      *==                "S" OU EM BRANCO NOS REGISTROS ANTIGOS);
+      *==                RETORNO E ESTORNO SAO IGNORADOS, JA QUE NAO
+      *==                REPRESENTAM UMA VENDA COM FRETE A RENEGOCIAR.
+      *==                O REPROCESSAMENTO TAMBEM PASSA A RESPEITAR O
+      *==                MODO DE FRETE (RES-MODO-FRETE) DO PEDIDO
+      *==                ORIGINAL, APLICANDO A FORMULA POR PESO QUANDO
+      *==                FOR "P", EM VEZ DE SEMPRE CALCULAR PELO
+      *==                PERCENTUAL SOBRE O VALOR; E WRK-FRETE-NOVO
+      *==                PASSA A SER CAMPO COM SINAL, PARA NAO PERDER O
+      *==                SINAL DE UM RES-VALOR NEGATIVO.
+      *===========================================
+
+       ENVIRONMENT         DIVISION.
+       CONFIGURATION       SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-RESULTADO ASSIGN TO "RESULTADO"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-RESULTADO.
+
+           SELECT ARQ-UFRATE    ASSIGN TO "UFRATE"
+               ORGANIZATION INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS UFRATE-UF
+               FILE STATUS IS WRK-FS-UFRATE.
+
+           SELECT ARQ-DELTAFRT  ASSIGN TO "DELTAFRT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-DELTAFRT.
+
+       DATA                DIVISION.
+       FILE                SECTION.
+       FD  ARQ-RESULTADO.
+           COPY RESULPED.
+
+       FD  ARQ-UFRATE.
+           COPY UFRATE.
+
+       FD  ARQ-DELTAFRT.
+           COPY DELTA.
+
+       WORKING-STORAGE     SECTION.
+       77  WRK-FS-RESULTADO   PIC X(02) VALUE "00".
+       77  WRK-FS-UFRATE      PIC X(02) VALUE "00".
+       77  WRK-FS-DELTAFRT    PIC X(02) VALUE "00".
+       77  WRK-FIM-RESULTADO  PIC X(01) VALUE "N".
+           88  FIM-DO-RESULTADO        VALUE "S".
+
+       77  WRK-FRETE-NOVO     PIC S9(08)V99 VALUE ZEROS.
+       77  WRK-DIFERENCA      PIC S9(08)V99 VALUE ZEROS.
+       77  WRK-TOTAL-SUBFATURADO  PIC 9(10)V99 VALUE ZEROS.
+       77  WRK-TOTAL-SOBREFATURADO  PIC 9(10)V99 VALUE ZEROS.
+       77  WRK-QTD-DIVERGENTE PIC 9(05) VALUE ZEROS.
+       77  WRK-QTD-IGNORADO   PIC 9(05) VALUE ZEROS.
+
+       77  WRK-TIPO-MOV       PIC X(01) VALUE SPACES.
+           88  TIPO-E-RETORNO          VALUE "R".
+           88  TIPO-E-ESTORNO          VALUE "E".
+
+       77  WRK-MODO-FRETE     PIC X(01) VALUE SPACES.
+           88  FRETE-POR-PESO          VALUE "P".
+
+       77  WRK-FRETE-ANTIGO-ED PIC ZZ.ZZZ.ZZ9,99.
+       77  WRK-FRETE-NOVO-ED   PIC ZZ.ZZZ.ZZ9,99.
+       COPY EDITMOEDA.
+
+       PROCEDURE          DIVISION.
+       0001-MAIN          SECTION.
+           PERFORM 0050-ABRIR.
+           PERFORM 0100-LER-RESULTADO.
+           PERFORM 0150-REPROCESSAR UNTIL FIM-DO-RESULTADO.
+           PERFORM 0300-ENCERRAR.
+           STOP RUN.
+
+       0050-ABRIR         SECTION.
+           OPEN INPUT  ARQ-RESULTADO.
+           OPEN INPUT  ARQ-UFRATE.
+           OPEN OUTPUT ARQ-DELTAFRT.
+
+       0100-LER-RESULTADO SECTION.
+           READ ARQ-RESULTADO
+               AT END
+                   MOVE "S" TO WRK-FIM-RESULTADO
+           END-READ.
+
+       0150-REPROCESSAR   SECTION.
+           MOVE RES-TIPO-MOV TO WRK-TIPO-MOV.
+
+           IF TIPO-E-RETORNO OR TIPO-E-ESTORNO
+               ADD 1 TO WRK-QTD-IGNORADO
+               DISPLAY "PEDIDO " RES-PRODUTO " (" RES-TIPO-MOV ") "
+                       "NÃO É SAÍDA -- FORA DO REPROCESSAMENTO."
+           ELSE
+               MOVE RES-ESTADO     TO UFRATE-UF
+               MOVE RES-MODO-FRETE TO WRK-MODO-FRETE
+               MOVE ZEROS          TO WRK-FRETE-NOVO
+
+               READ ARQ-UFRATE
+                   INVALID KEY
+                       DISPLAY "UF " RES-ESTADO " NÃO CADASTRADA -- "
+                               "PEDIDO " RES-PRODUTO " IGNORADO."
+                   NOT INVALID KEY
+                       IF FRETE-POR-PESO
+                           COMPUTE WRK-FRETE-NOVO =
+                                   RES-PESO * UFRATE-VALOR-KG
+                       ELSE
+                           COMPUTE WRK-FRETE-NOVO =
+                                   RES-VALOR * UFRATE-PERCENTUAL
+                       END-IF
+                       PERFORM 0200-GRAVAR-DIVERGENCIA
+               END-READ
+           END-IF.
+
+           PERFORM 0100-LER-RESULTADO.
+
+       0200-GRAVAR-DIVERGENCIA SECTION.
+           COMPUTE WRK-DIFERENCA = WRK-FRETE-NOVO - RES-FRETE.
+
+           IF WRK-DIFERENCA NOT EQUAL ZERO
+               ADD 1 TO WRK-QTD-DIVERGENTE
+               IF WRK-DIFERENCA GREATER ZERO
+                   ADD WRK-DIFERENCA TO WRK-TOTAL-SUBFATURADO
+               ELSE
+                   SUBTRACT WRK-DIFERENCA FROM
+                            WRK-TOTAL-SOBREFATURADO
+               END-IF
+
+               MOVE RES-PRODUTO TO DELTA-PRODUTO
+               MOVE RES-ESTADO  TO DELTA-ESTADO
+               MOVE RES-FRETE   TO DELTA-FRETE-ANTIGO-ED
+               MOVE WRK-FRETE-NOVO TO DELTA-FRETE-NOVO-ED
+               MOVE WRK-DIFERENCA  TO DELTA-DIFERENCA-ED
+               WRITE DELTA-LINHA
+           END-IF.
+
+       0300-ENCERRAR      SECTION.
+           DISPLAY "PEDIDOS DE RETORNO/ESTORNO IGNORADOS... "
+                   WRK-QTD-IGNORADO.
+           DISPLAY "PEDIDOS COM FRETE DIVERGENTE... "
+                   WRK-QTD-DIVERGENTE.
+           MOVE WRK-TOTAL-SUBFATURADO TO EDIT-MOEDA-1.
+           DISPLAY "TOTAL COBRADO A MENOS (A RESSARCIR)... "
+                   EDIT-MOEDA-1.
+           MOVE WRK-TOTAL-SOBREFATURADO TO EDIT-MOEDA-1.
+           DISPLAY "TOTAL COBRADO A MAIS (A ABATER)....... "
+                   EDIT-MOEDA-1.
+
+           CLOSE ARQ-RESULTADO.
+           CLOSE ARQ-UFRATE.
+           CLOSE ARQ-DELTAFRT.
