@@ -0,0 +1,113 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VERIFDIA.
+      *===========================================
+      *    == AUTOR: ***; EMPRESA: XPTO
+      *    ==OBJETIVO: VERIFICA SE HOJE E DIA UTIL (NEM FIM DE SEMANA
+      *    ==          NEM FERIADO CADASTRADO EM "FERIADO"), PARA A
+      *    ==          JCL DOS JOBS NOTURNOS (FECHADIA) CONSULTAR
+      *    ==          ANTES DE RODAR O PROCESSAMENTO DA NOITE.
+      *    ==          MONTA A LISTA DE FERIADOS E CHAMA A DIAUTIL A
+      *    ==          PARTIR DE ONTEM PEDINDO 1 DIA UTIL; SE O DIA
+      *    ==          UTIL DEVOLVIDO FOR HOJE, HOJE E DIA UTIL.
+      *==DATA XX/XX/2026
+      *==OBSERVACOES: DEVOLVE RETURN-CODE 0000 QUANDO HOJE E DIA UTIL
+      *==             (JCL SEGUE PARA OS STEPS DE PROCESSAMENTO) E
+      *==             RETURN-CODE 0001 QUANDO NAO E (JCL PULA A NOITE).
+      *===========================================
+
+       ENVIRONMENT         DIVISION.
+       CONFIGURATION       SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-FERIADO ASSIGN TO "FERIADO"
+               ORGANIZATION INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS FERIADO-DATA
+               FILE STATUS IS WRK-FS-FERIADO.
+
+       DATA                DIVISION.
+       FILE                SECTION.
+       FD  ARQ-FERIADO.
+           COPY FERIADO.
+
+       WORKING-STORAGE     SECTION.
+       77  WRK-FS-FERIADO     PIC X(02) VALUE "00".
+       77  WRK-FIM-FERIADO    PIC X(01) VALUE "N".
+           88  FIM-DO-FERIADO          VALUE "S".
+       77  WRK-QTD-FERIADOS   PIC 9(03) VALUE ZEROS.
+
+       01  WRK-TAB-FERIADOS.
+           05  WRK-FERIADO    PIC X(08) OCCURS 100 TIMES.
+
+       77  WRK-HOJE           PIC X(08) VALUE SPACES.
+       77  WRK-ONTEM          PIC X(08) VALUE SPACES.
+
+      *=======CAMPOS DA CHAMADA A DATACALC PARA VOLTAR 1 DIA
+       77  WRK-CALC-DATA1      PIC X(08) VALUE SPACES.
+       77  WRK-CALC-DATA2      PIC X(08) VALUE SPACES.
+       77  WRK-CALC-DIAS       PIC S9(05) VALUE -1.
+       77  WRK-CALC-MODO       PIC X(01) VALUE "A".
+       77  WRK-CALC-RESULT-DIAS PIC S9(07) VALUE ZEROS.
+       77  WRK-CALC-RESULT-DATA PIC X(08) VALUE SPACES.
+
+      *=======CAMPOS DA CHAMADA A DIAUTIL
+       77  WRK-QTD-DIAS-UTEIS  PIC 9(03) VALUE 1.
+       01  WRK-TAB-RESULTADO.
+           05  WRK-DIA-UTIL    PIC X(08) OCCURS 100 TIMES.
+
+       PROCEDURE          DIVISION.
+       0001-MAIN          SECTION.
+           ACCEPT WRK-HOJE FROM DATE YYYYMMDD.
+           PERFORM 0100-MONTAR-LISTA-FERIADOS.
+           PERFORM 0200-CALCULAR-ONTEM.
+           PERFORM 0300-CHAMAR-DIAUTIL.
+
+           IF WRK-DIA-UTIL(1) EQUAL WRK-HOJE
+               DISPLAY "HOJE (" WRK-HOJE ") É DIA ÚTIL."
+               MOVE 0 TO RETURN-CODE
+           ELSE
+               DISPLAY "HOJE (" WRK-HOJE ") NÃO É DIA ÚTIL (FIM DE "
+                       "SEMANA OU FERIADO) -- PROCESSAMENTO NOTURNO "
+                       "NÃO SERÁ EXECUTADO."
+               MOVE 1 TO RETURN-CODE
+           END-IF.
+           STOP RUN.
+
+       0100-MONTAR-LISTA-FERIADOS SECTION.
+           MOVE SPACES TO WRK-TAB-FERIADOS.
+           OPEN INPUT ARQ-FERIADO.
+           PERFORM 0150-LER-FERIADO UNTIL FIM-DO-FERIADO.
+           CLOSE ARQ-FERIADO.
+
+       0150-LER-FERIADO   SECTION.
+           READ ARQ-FERIADO
+               AT END
+                   MOVE "S" TO WRK-FIM-FERIADO
+               NOT AT END
+                   IF FERIADO-ATIVO EQUAL "S"
+                       ADD 1 TO WRK-QTD-FERIADOS
+                       MOVE FERIADO-DATA
+                           TO WRK-FERIADO(WRK-QTD-FERIADOS)
+                   END-IF
+           END-READ.
+
+       0200-CALCULAR-ONTEM SECTION.
+           MOVE WRK-HOJE TO WRK-CALC-DATA1.
+           CALL "DATACALC" USING WRK-CALC-DATA1
+                                  WRK-CALC-DATA2
+                                  WRK-CALC-DIAS
+                                  WRK-CALC-MODO
+                                  WRK-CALC-RESULT-DIAS
+                                  WRK-CALC-RESULT-DATA.
+           MOVE WRK-CALC-RESULT-DATA TO WRK-ONTEM.
+
+       0300-CHAMAR-DIAUTIL SECTION.
+           MOVE SPACES TO WRK-TAB-RESULTADO.
+           CALL "DIAUTIL" USING WRK-ONTEM
+                                 WRK-QTD-DIAS-UTEIS
+                                 WRK-QTD-FERIADOS
+                                 WRK-TAB-FERIADOS
+                                 WRK-TAB-RESULTADO.
