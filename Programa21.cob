@@ -0,0 +1,141 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGRAMA21.
+      *===========================================
+      *    == AUTOR: ***; EMPRESA: XPTO
+      *    ==OBJETIVO: RELATORIO CONSOLIDADO DE FECHAMENTO DO DIA:
+      *    ==          LE O ARQUIVO COMPARTILHADO "DIATOTAL" (GRAVADO
+      *    ==          POR PROGRAMA11, FOLHA E PAUTA NO FECHAMENTO DE
+      *    ==          CADA LOTE) E IMPRIME, EM UMA UNICA PAGINA, A
+      *    ==          RECEITA DE FRETE POR UF, O VALOR LIQUIDO DA
+      *    ==          FOLHA DISPENSADO E OS ALUNOS PROCESSADOS,
+      *    ==          EM VEZ DE CADA LOTE TER O SEU PROPRIO RESUMO
+      *    ==          SEPARADO.
+      *==DATA XX/XX/2026
+      *==OBSERVACOES: RODAR APOS PROGAMA11, FOLHA E PAUTA TEREM
+      *==             GRAVADO SUAS LINHAS DO DIA NO "DIATOTAL".
+      *===========================================
+
+       ENVIRONMENT         DIVISION.
+       CONFIGURATION       SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-DIATOTAL ASSIGN TO "DIATOTAL"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-DIATOTAL.
+
+       DATA                DIVISION.
+       FILE                SECTION.
+       FD  ARQ-DIATOTAL.
+           COPY DIATOTAL.
+
+       WORKING-STORAGE     SECTION.
+       77  WRK-FS-DIATOTAL     PIC X(02) VALUE "00".
+       77  WRK-FIM-DIATOTAL    PIC X(01) VALUE "N".
+           88  FIM-DE-DIATOTAL          VALUE "S".
+           COPY EDITMOEDA.
+
+      *=======FRETE DE SAIDA ACUMULADO POR UF (MESMO ESTILO DE TABELA
+      *=======USADO PELO PROGRAMA11).
+       77  WRK-TOTAL-UF-QTD    PIC 9(02) VALUE ZEROS.
+       77  WRK-IDX             PIC 9(02) VALUE ZEROS.
+       77  WRK-IDX-REL         PIC 9(02) VALUE ZEROS.
+       77  WRK-UF-ENCONTRADO   PIC X(01) VALUE "N".
+           88  UF-FOI-ENCONTRADA        VALUE "S".
+
+       01  WRK-TOTAIS-UF.
+           05  WRK-TOT-ITEM OCCURS 30 TIMES.
+               10  WRK-TOT-UF     PIC X(10) VALUE SPACES.
+               10  WRK-TOT-FRETE  PIC 9(10)V99 VALUE ZEROS.
+
+      *=======TOTAIS GERAIS DO DIA
+       77  WRK-TOTAL-FOLHA      PIC 9(10)V99 VALUE ZEROS.
+       77  WRK-QTD-FUNCIONARIOS PIC 9(07) VALUE ZEROS.
+       77  WRK-QTD-ALUNOS       PIC 9(07) VALUE ZEROS.
+       77  WRK-TOTAL-FRETE-GERAL PIC 9(10)V99 VALUE ZEROS.
+
+       PROCEDURE          DIVISION.
+       0001-MAIN          SECTION.
+           PERFORM 0050-ABRIR.
+           PERFORM 0100-LER-DIATOTAL.
+           PERFORM 0150-PROCESSAR-LINHA UNTIL FIM-DE-DIATOTAL.
+           PERFORM 0300-ENCERRAR.
+           STOP RUN.
+
+       0050-ABRIR         SECTION.
+           OPEN INPUT ARQ-DIATOTAL.
+
+       0100-LER-DIATOTAL  SECTION.
+           READ ARQ-DIATOTAL
+               AT END
+                   SET FIM-DE-DIATOTAL TO TRUE
+           END-READ.
+
+       0150-PROCESSAR-LINHA SECTION.
+           EVALUATE DIA-TIPO
+               WHEN "FRETE-UF"
+                   PERFORM 0160-ACUMULAR-FRETE-UF
+               WHEN "FOLHA"
+                   ADD DIA-VALOR      TO WRK-TOTAL-FOLHA
+                   ADD DIA-QUANTIDADE TO WRK-QTD-FUNCIONARIOS
+               WHEN "ALUNOS"
+                   ADD DIA-QUANTIDADE TO WRK-QTD-ALUNOS
+               WHEN OTHER
+                   DISPLAY "LINHA DE DIATOTAL COM TIPO DESCONHECIDO -- "
+                           DIA-PROGRAMA " " DIA-TIPO " IGNORADA."
+           END-EVALUATE.
+
+           PERFORM 0100-LER-DIATOTAL.
+
+       0160-ACUMULAR-FRETE-UF SECTION.
+           MOVE "N" TO WRK-UF-ENCONTRADO.
+           MOVE 1   TO WRK-IDX.
+           PERFORM 0165-PROCURAR-UF
+               UNTIL WRK-IDX GREATER WRK-TOTAL-UF-QTD
+                     OR UF-FOI-ENCONTRADA.
+
+           IF NOT UF-FOI-ENCONTRADA
+               ADD 1 TO WRK-TOTAL-UF-QTD
+               MOVE WRK-TOTAL-UF-QTD TO WRK-IDX
+               MOVE DIA-CHAVE        TO WRK-TOT-UF(WRK-IDX)
+           END-IF.
+
+           ADD DIA-VALOR TO WRK-TOT-FRETE(WRK-IDX).
+           ADD DIA-VALOR TO WRK-TOTAL-FRETE-GERAL.
+
+       0165-PROCURAR-UF   SECTION.
+           IF WRK-TOT-UF(WRK-IDX) EQUAL DIA-CHAVE
+               SET UF-FOI-ENCONTRADA TO TRUE
+           ELSE
+               ADD 1 TO WRK-IDX
+           END-IF.
+
+       0300-ENCERRAR      SECTION.
+           DISPLAY "=====================================".
+           DISPLAY "RESUMO CONSOLIDADO DE OPERAÇÕES DO DIA".
+           DISPLAY "=====================================".
+           DISPLAY "RECEITA DE FRETE POR ESTADO:".
+           MOVE 1 TO WRK-IDX-REL.
+           PERFORM 0310-IMPRIME-FRETE-UF
+               UNTIL WRK-IDX-REL GREATER WRK-TOTAL-UF-QTD.
+           MOVE WRK-TOTAL-FRETE-GERAL TO EDIT-MOEDA-1.
+           DISPLAY "TOTAL GERAL DE FRETE............... " EDIT-MOEDA-1.
+           DISPLAY "-------------------------------------".
+           MOVE WRK-TOTAL-FOLHA TO EDIT-MOEDA-1.
+           DISPLAY "TOTAL LÍQUIDO DE FOLHA DISPENSADO... "
+                   EDIT-MOEDA-1.
+           DISPLAY "FUNCIONÁRIOS PROCESSADOS............ "
+                   WRK-QTD-FUNCIONARIOS.
+           DISPLAY "-------------------------------------".
+           DISPLAY "ALUNOS PROCESSADOS.................. "
+                   WRK-QTD-ALUNOS.
+           DISPLAY "=====================================".
+
+           CLOSE ARQ-DIATOTAL.
+
+       0310-IMPRIME-FRETE-UF SECTION.
+           MOVE WRK-TOT-FRETE(WRK-IDX-REL) TO EDIT-MOEDA-1.
+           DISPLAY "  " WRK-TOT-UF(WRK-IDX-REL) " - " EDIT-MOEDA-1.
+           ADD 1 TO WRK-IDX-REL.
