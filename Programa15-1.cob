@@ -6,6 +6,9 @@
       *    ==OBJETIVO: VETORES2
       *==DATA XX/XX/2024
       *==OBSERVACOES:
+      *==   XX/XX/2026 - A TABELA DE NOMES DE MES PASSOU A VIR DO
+      *==                COPYBOOK COMPARTILHADO MESES (TAMBEM USADO
+      *==                PELA DATAMES), NO LUGAR DE UMA COPIA LOCAL.
       *===========================================
 
        ENVIRONMENT         DIVISION.
@@ -20,25 +23,7 @@
            05 WRK-MES PIC 9(02).
            05 WRK-DIA PIC 9(02).
 
-       01 TABELA-DE-MESES.
-           05 FILLER PIC X(09) VALUE "JANEIRO  ".
-           05 FILLER PIC X(09) VALUE "FEVEREIRO".
-           05 FILLER PIC X(09) VALUE "MARCO    ".
-           05 FILLER PIC X(09) VALUE "ABRIL    ".
-           05 FILLER PIC X(09) VALUE "MAIO     ".
-           05 FILLER PIC X(09) VALUE "JUNHO    ".
-           05 FILLER PIC X(09) VALUE "JULHO    ".
-           05 FILLER PIC X(09) VALUE "AGOSTO   ".
-           05 FILLER PIC X(09) VALUE "SETEMBRO ".
-           05 FILLER PIC X(09) VALUE "OUTUBRO  ".
-           05 FILLER PIC X(09) VALUE "NOVEMBRO ".
-           05 FILLER PIC X(09) VALUE "DEZEMBRO ".
-
-       01 TABELA-DE-MESES-R REDEFINES TABELA-DE-MESES OCCURS 12 TIMES.
-           05 MESES PIC X(09).
-
-       01 WRK-MESES.
-           05 WRK-MES-EXT PIC X(09) OCCURS 12 TIMES.
+       COPY MESES.
 
        PROCEDURE          DIVISION.
        0001-MAIN     SECTION.
