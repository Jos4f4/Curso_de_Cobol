@@ -0,0 +1,82 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CARGAPROM.
+      *===========================================
+      *    == AUTOR: ***; EMPRESA: XPTO
+      *    ==OBJETIVO: CARGA DA TABELA DE PROMOCOES (ARQUIVO
+      *    ==          INDEXADO "PROMO") A PARTIR DO ARQUIVO
+      *    ==          SEQUENCIAL DE CARGA "PROMO-SEED".
+      *==DATA XX/XX/2026
+      *==OBSERVACOES: RODAR SEMPRE QUE VENDAS CRIAR OU ENCERRAR UMA
+      *==             CAMPANHA PROMOCIONAL.
+      *===========================================
+
+       ENVIRONMENT         DIVISION.
+       CONFIGURATION       SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-SEED   ASSIGN TO "PROMO-SEED"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-SEED.
+
+           SELECT ARQ-PROMO  ASSIGN TO "PROMO"
+               ORGANIZATION INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PROMO-CODIGO
+               FILE STATUS IS WRK-FS-PROMO.
+
+       DATA                DIVISION.
+       FILE                SECTION.
+       FD  ARQ-SEED          RECORD CONTAINS 20 CHARACTERS.
+       01  SEED-REC.
+           05  SEED-CODIGO       PIC X(08).
+           05  SEED-TIPO         PIC X(01).
+           05  SEED-VALOR        PIC 9(06)V9(04).
+           05  SEED-ATIVO        PIC X(01).
+
+       FD  ARQ-PROMO.
+           COPY PROMO.
+
+       WORKING-STORAGE     SECTION.
+       77  WRK-FS-SEED        PIC X(02) VALUE "00".
+       77  WRK-FS-PROMO       PIC X(02) VALUE "00".
+       77  WRK-FIM-SEED       PIC X(01) VALUE "N".
+           88  FIM-DO-SEED             VALUE "S".
+       77  WRK-TOTAL-GRAVADO  PIC 9(05) VALUE ZEROS.
+
+       PROCEDURE          DIVISION.
+       0001-MAIN     SECTION.
+           PERFORM 0100-ABRIR.
+           PERFORM 0200-CARREGAR UNTIL FIM-DO-SEED.
+           PERFORM 0300-ENCERRAR.
+           STOP RUN.
+
+       0100-ABRIR         SECTION.
+           OPEN INPUT  ARQ-SEED.
+           OPEN OUTPUT ARQ-PROMO.
+
+       0200-CARREGAR      SECTION.
+           READ ARQ-SEED
+               AT END
+                   MOVE "S" TO WRK-FIM-SEED
+               NOT AT END
+                   MOVE SEED-CODIGO TO PROMO-CODIGO
+                   MOVE SEED-TIPO   TO PROMO-TIPO
+                   MOVE SEED-VALOR  TO PROMO-VALOR
+                   MOVE SEED-ATIVO  TO PROMO-ATIVO
+                   WRITE PROMO-REC
+                   IF WRK-FS-PROMO EQUAL "00"
+                       ADD 1 TO WRK-TOTAL-GRAVADO
+                   ELSE
+                       DISPLAY "ERRO GRAVANDO PROMOÇÃO " PROMO-CODIGO
+                               " STATUS " WRK-FS-PROMO
+                   END-IF
+           END-READ.
+
+       0300-ENCERRAR      SECTION.
+           CLOSE ARQ-SEED.
+           CLOSE ARQ-PROMO.
+           DISPLAY "PROMOÇÕES GRAVADAS... " WRK-TOTAL-GRAVADO.
