@@ -0,0 +1,91 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CARGACLI.
+      *===========================================
+      *    == AUTOR: ***; EMPRESA: XPTO
+      *    ==OBJETIVO: CARGA DO CADASTRO DE CLIENTES (ARQUIVO
+      *    ==          INDEXADO "CLIENTE") A PARTIR DO ARQUIVO
+      *    ==          SEQUENCIAL DE CARGA "CLIENTE-SEED".
+      *==DATA XX/XX/2026
+      *==OBSERVACOES: USADO NA CARGA INICIAL DO CADASTRO DE CLIENTES,
+      *==             ANTES DO PROGRAMA11 PASSAR A CONSULTAR PEDIDOS
+      *==             POR CODIGO DE CLIENTE.
+      *===========================================
+
+       ENVIRONMENT         DIVISION.
+       CONFIGURATION       SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-SEED    ASSIGN TO "CLIENTE-SEED"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-SEED.
+
+           SELECT ARQ-CLIENTE ASSIGN TO "CLIENTE"
+               ORGANIZATION INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CLI-CODIGO
+               FILE STATUS IS WRK-FS-CLIENTE.
+
+       DATA                DIVISION.
+       FILE                SECTION.
+       FD  ARQ-SEED         RECORD CONTAINS 81 CHARACTERS.
+       01  SEED-REC.
+           05  SEED-CODIGO      PIC 9(06).
+           05  SEED-NOME        PIC X(30).
+           05  SEED-IDADE       PIC 9(03).
+           05  SEED-ENDERECO    PIC X(40).
+           05  SEED-UF-PREF     PIC X(02).
+
+       FD  ARQ-CLIENTE.
+           COPY CLIENTE.
+
+       WORKING-STORAGE     SECTION.
+       77  WRK-FS-SEED       PIC X(02) VALUE "00".
+       77  WRK-FS-CLIENTE    PIC X(02) VALUE "00".
+       77  WRK-FIM-SEED      PIC X(01) VALUE "N".
+           88  FIM-DO-SEED            VALUE "S".
+       77  WRK-TOTAL-LIDO    PIC 9(05) VALUE ZEROS.
+       77  WRK-TOTAL-GRAVADO PIC 9(05) VALUE ZEROS.
+
+       PROCEDURE          DIVISION.
+       0001-MAIN     SECTION.
+           PERFORM 0100-ABRIR.
+           PERFORM 0200-CARREGAR UNTIL FIM-DO-SEED.
+           PERFORM 0300-ENCERRAR.
+           STOP RUN.
+
+       0100-ABRIR         SECTION.
+           OPEN INPUT ARQ-SEED.
+           OPEN OUTPUT ARQ-CLIENTE.
+
+       0200-CARREGAR      SECTION.
+           READ ARQ-SEED
+               AT END
+                   MOVE "S" TO WRK-FIM-SEED
+               NOT AT END
+                   ADD 1 TO WRK-TOTAL-LIDO
+                   PERFORM 0250-GRAVAR-CLIENTE
+           END-READ.
+
+       0250-GRAVAR-CLIENTE SECTION.
+           MOVE SEED-CODIGO        TO CLI-CODIGO.
+           MOVE SEED-NOME          TO CLI-NOME.
+           MOVE SEED-IDADE         TO CLI-IDADE.
+           MOVE SEED-ENDERECO      TO CLI-ENDERECO.
+           MOVE SEED-UF-PREF       TO CLI-UF-PREF.
+           WRITE CLIENTE-REC.
+           IF WRK-FS-CLIENTE EQUAL "00"
+               ADD 1 TO WRK-TOTAL-GRAVADO
+           ELSE
+               DISPLAY "ERRO GRAVANDO CLIENTE " CLI-CODIGO
+                       " STATUS " WRK-FS-CLIENTE
+           END-IF.
+
+       0300-ENCERRAR      SECTION.
+           CLOSE ARQ-SEED.
+           CLOSE ARQ-CLIENTE.
+           DISPLAY "REGISTROS LIDOS... " WRK-TOTAL-LIDO.
+           DISPLAY "REGISTROS GRAVADOS. " WRK-TOTAL-GRAVADO.
