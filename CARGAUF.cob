@@ -0,0 +1,93 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CARGAUF.
+      *===========================================
+      *    == AUTOR: ***; EMPRESA: XPTO
+      *    ==OBJETIVO: CARGA DA TABELA DE FRETE POR UF (ARQUIVO
+      *    ==          INDEXADO "UFRATE") A PARTIR DO ARQUIVO
+      *    ==          SEQUENCIAL DE CARGA "UFRATE-SEED".
+      *==DATA XX/XX/2026
+      *==OBSERVACOES: USADO NA CARGA INICIAL E NA MANUTENCAO DA
+      *==             TABELA DE FRETE. RODAR SEMPRE QUE A AREA
+      *==             COMERCIAL MUDAR UMA TAXA OU ADICIONAR UM NOVO
+      *==             ESTADO, SEM NECESSIDADE DE RECOMPILAR
+      *==             PROGRAMA10/PROGRAMA11.
+      *===========================================
+
+       ENVIRONMENT         DIVISION.
+       CONFIGURATION       SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-SEED    ASSIGN TO "UFRATE-SEED"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-SEED.
+
+           SELECT ARQ-UFRATE  ASSIGN TO "UFRATE"
+               ORGANIZATION INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS UFRATE-UF
+               FILE STATUS IS WRK-FS-UFRATE.
+
+       DATA                DIVISION.
+       FILE                SECTION.
+       FD  ARQ-SEED         RECORD CONTAINS 34 CHARACTERS.
+       01  SEED-REC.
+           05  SEED-UF          PIC X(02).
+           05  SEED-NOME        PIC X(20).
+           05  SEED-PERCENTUAL  PIC 9(01)V9(04).
+           05  SEED-VALOR-KG    PIC 9(04)V9(02).
+           05  SEED-ATIVO       PIC X(01).
+
+       FD  ARQ-UFRATE.
+           COPY UFRATE.
+
+       WORKING-STORAGE     SECTION.
+       77  WRK-FS-SEED      PIC X(02) VALUE "00".
+       77  WRK-FS-UFRATE    PIC X(02) VALUE "00".
+       77  WRK-FIM-SEED     PIC X(01) VALUE "N".
+           88  FIM-DO-SEED           VALUE "S".
+       77  WRK-TOTAL-LIDO   PIC 9(05) VALUE ZEROS.
+       77  WRK-TOTAL-GRAVADO PIC 9(05) VALUE ZEROS.
+
+       PROCEDURE          DIVISION.
+       0001-MAIN     SECTION.
+           PERFORM 0100-ABRIR.
+           PERFORM 0200-CARREGAR UNTIL FIM-DO-SEED.
+           PERFORM 0300-ENCERRAR.
+           STOP RUN.
+
+       0100-ABRIR         SECTION.
+           OPEN INPUT ARQ-SEED.
+           OPEN OUTPUT ARQ-UFRATE.
+
+       0200-CARREGAR      SECTION.
+           READ ARQ-SEED
+               AT END
+                   MOVE "S" TO WRK-FIM-SEED
+               NOT AT END
+                   ADD 1 TO WRK-TOTAL-LIDO
+                   PERFORM 0250-GRAVAR-UFRATE
+           END-READ.
+
+       0250-GRAVAR-UFRATE SECTION.
+           MOVE SEED-UF            TO UFRATE-UF.
+           MOVE SEED-NOME          TO UFRATE-NOME.
+           MOVE SEED-ATIVO         TO UFRATE-ATIVO.
+           MOVE SEED-PERCENTUAL    TO UFRATE-PERCENTUAL.
+           MOVE SEED-VALOR-KG      TO UFRATE-VALOR-KG.
+           WRITE UFRATE-REC.
+           IF WRK-FS-UFRATE EQUAL "00"
+               ADD 1 TO WRK-TOTAL-GRAVADO
+           ELSE
+               DISPLAY "ERRO GRAVANDO UF " UFRATE-UF
+                       " STATUS " WRK-FS-UFRATE
+           END-IF.
+
+       0300-ENCERRAR      SECTION.
+           CLOSE ARQ-SEED.
+           CLOSE ARQ-UFRATE.
+           DISPLAY "REGISTROS LIDOS... " WRK-TOTAL-LIDO.
+           DISPLAY "REGISTROS GRAVADOS. " WRK-TOTAL-GRAVADO.
