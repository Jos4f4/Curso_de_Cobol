@@ -6,6 +6,9 @@
       *==OBJETIVO: VARIAVEL COM SINAL
       *==DATA XX/XX/2024
       *==OBSERVACOES:
+      *==   XX/XX/2026 - WRK-RESULTADO-ED PASSA A VIR DO COPYBOOK
+      *==                COMPARTILHADO EDITMOEDA, NO LUGAR DE UMA
+      *==                PICTURE "-ZZ.ZZ9,99" PROPRIA.
       *===========================================
 
        ENVIRONMENT         DIVISION.
@@ -18,7 +21,7 @@
        77 WRK-VALOR1        PIC 9(05)       VALUE ZEROS.
        77 WRK-VALOR2        PIC 9(05)      VALUE ZEROS.
        77 WRK-RESULTADO     PIC S9(08)V9(02)     VALUE ZEROS.
-       77 WRK-RESULTADO-ED  PIC -ZZ.ZZ9,99 VALUE ZEROS.
+       COPY EDITMOEDA.
 
        PROCEDURE DIVISION.
        0100-RECEBE         SECTION.
@@ -28,10 +31,10 @@
                ACCEPT WRK-VALOR2.
 
            COMPUTE WRK-RESULTADO = WRK-VALOR1 - WRK-VALOR2.
-           MOVE WRK-RESULTADO TO WRK-RESULTADO-ED.
+           MOVE WRK-RESULTADO TO EDIT-MOEDA-SINAL.
 
        0200-MOSTRA         SECTION.
-           DISPLAY "RESULTADO: " WRK-RESULTADO-ED.
+           DISPLAY "RESULTADO: " EDIT-MOEDA-SINAL.
 
        0300-FINALIZAR      SECTION.
            STOP RUN.
