@@ -6,6 +6,26 @@
       *    ==OBJETIVO: IMPRESAO TABUADA DE 1 A 10
       *==DATA XX/XX/2024
       *==OBSERVACOES:
+      *==   XX/XX/2026 - PASSA A OFERECER UM MODO DE TABUADA COMPLETA
+      *==                (WRK-NUMBER DE 1 A 10, ALEM DO MULTIPLICADOR),
+      *==                PARA O HANDOUT DE TREINAMENTO SAIR EM UMA SO
+      *==                EXECUCAO.
+      *==   XX/XX/2026 - O INICIO E O FIM DO MULTIPLICADOR (ANTES
+      *==                FIXOS EM 1 E 10) AGORA SAO INFORMADOS PELO
+      *==                USUARIO (WRK-INICIO/WRK-FIM), PARA TABUADAS
+      *==                PARCIAIS (EX: SO DE 11 A 20).
+      *==   XX/XX/2026 - ALEM DO DISPLAY NO TERMINAL, PASSA A GRAVAR
+      *==                CADA LINHA NO ARQUIVO DE IMPRESSAO "TABUADA"
+      *==                QUANDO O USUARIO PEDIR (WRK-IMPRIME-ARQUIVO),
+      *==                PARA O HANDOUT NAO DEPENDER MAIS DE FOTOGRAFAR
+      *==                A TELA.
+      *==   XX/XX/2026 - WRK-NUMBER = 0 PASSA A SER REJEITADO NO MODO
+      *==                DE NUMERO UNICO, COM NOVO PEDIDO DE ENTRADA.
+      *==   XX/XX/2026 - O CALCULO DA TABUADA EM SI FOI EXTRAIDO PARA A
+      *==                SUBROTINA TABUADA (MESMO PADRAO DE CALL DA
+      *==                DATAMES), PARA OUTROS PROGRAMAS PODEREM PEDIR
+      *==                UMA TABUADA SEM PASSAR POR ESTE PROGRAMA
+      *==                INTERATIVO.
       *===========================================
 
        ENVIRONMENT         DIVISION.
@@ -13,38 +33,107 @@
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
 
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-TABUADA ASSIGN TO "TABUADA"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-TABUADA.
+
        DATA                DIVISION.
+       FILE                SECTION.
+       FD  ARQ-TABUADA.
+           COPY TABREL.
+
        WORKING-STORAGE     SECTION.
+       77  WRK-FS-TABUADA      PIC X(02) VALUE "00".
        77 WRK-NUMBER PIC 9(02) VALUE ZEROS.
-       77 WRK-COUNTER PIC 9(02) VALUE 1.
-       77 WRK-RESULT PIC 9(02) VALUE ZEROS.
+       77 WRK-INICIO PIC 9(02) VALUE 1.
+       77 WRK-FIM    PIC 9(02) VALUE 10.
+       77 WRK-QTD-LINHAS PIC 9(02) VALUE ZEROS.
+       77 WRK-IDX        PIC 9(02) VALUE ZEROS.
+
+       01  WRK-TAB-LINHAS.
+           05  WRK-LINHA OCCURS 99 TIMES.
+               10  WRK-MULTIPLICADOR  PIC 9(02).
+               10  WRK-RESULTADO      PIC 9(04).
+
+       77 WRK-MODO-COMPLETO PIC X(01) VALUE "N".
+           88  MODO-E-COMPLETO         VALUE "S".
+       77 WRK-IMPRIME-ARQUIVO PIC X(01) VALUE "N".
+           88  IMPRIME-EM-ARQUIVO       VALUE "S".
+       77 WRK-NUMBER-VALIDO PIC X(01) VALUE "N".
+           88  NUMBER-E-VALIDO         VALUE "S".
 
        PROCEDURE          DIVISION.
        0001-MAIN     SECTION.
+           PERFORM 0100-INICIALIZE.
+           IF IMPRIME-EM-ARQUIVO
+               OPEN OUTPUT ARQ-TABUADA
+           END-IF.
+           IF MODO-E-COMPLETO
+               PERFORM 0200-PROCESS
+                   VARYING WRK-NUMBER FROM 1 BY 1
+                       UNTIL WRK-NUMBER GREATER 10
+           ELSE
+               PERFORM 0200-PROCESS
+           END-IF.
+           PERFORM 0300-FINISH.
+           STOP RUN.
 
        0100-INICIALIZE         SECTION.
+           DISPLAY "TABUADA COMPLETA DE 1 A 10 (S/N)... ".
+           ACCEPT WRK-MODO-COMPLETO.
+           IF NOT MODO-E-COMPLETO
+               PERFORM 0110-ACEITAR-NUMBER
+                   UNTIL NUMBER-E-VALIDO
+           END-IF.
+
+           DISPLAY "INICIO DO MULTIPLICADOR... ".
+           ACCEPT WRK-INICIO.
+           DISPLAY "FIM DO MULTIPLICADOR..... ".
+           ACCEPT WRK-FIM.
+
+           DISPLAY "GRAVAR TAMBEM EM ARQUIVO DE IMPRESSAO (S/N)... ".
+           ACCEPT WRK-IMPRIME-ARQUIVO.
+
+       0110-ACEITAR-NUMBER      SECTION.
            DISPLAY "QUAL NÚMERO: ".
            ACCEPT WRK-NUMBER.
+           IF WRK-NUMBER EQUAL ZERO
+               DISPLAY "NÚMERO INVÁLIDO. A TABUADA DE ZERO NÃO "
+                       "SERVE PARA NADA. DIGITE NOVAMENTE."
+           ELSE
+               SET NUMBER-E-VALIDO TO TRUE
+           END-IF.
 
-       0200-PROCESS       SECTION .
+       0200-PROCESS       SECTION.
+           CALL "TABUADA" USING WRK-NUMBER
+                                 WRK-INICIO
+                                 WRK-FIM
+                                 WRK-QTD-LINHAS
+                                 WRK-TAB-LINHAS.
+           MOVE 1 TO WRK-IDX.
+           PERFORM 0210-EXIBE-LINHA
+               UNTIL WRK-IDX GREATER WRK-QTD-LINHAS.
 
-           PERFORM UNTIL WRK-COUNTER EQUAL 1
-            COMPUTE WRK-RESULT = WRK-NUMBER * WRK-COUNTER
-            DISPLAY  WRK-NUMBER " X " WRK-COUNTER " = " WRK-RESULT
-            ADD 1 TO WRK-COUNTER
-           END-PERFORM.
+       0210-EXIBE-LINHA   SECTION.
+           DISPLAY WRK-NUMBER " X " WRK-MULTIPLICADOR(WRK-IDX)
+                   " = " WRK-RESULTADO(WRK-IDX).
+           IF IMPRIME-EM-ARQUIVO
+               PERFORM 0220-GRAVAR-LINHA
+           END-IF.
+           ADD 1 TO WRK-IDX.
 
-      *    PERFORM 10 TIMES
-      *     COMPUTE WRK-RESULT = WRK-NUMBER*WRK-COUNTER
-      *     DISPLAY  WRK-NUMBER " X " WRK-COUNTER " = " WRK-RESULT
-      *     ADD 1 TO WRK-COUNTER
-      *    END-PERFORM.
-
-      *    PERFORM VARYING WRK-COUNTER FROM 1 BY 1
-      *             UNTIL WRK-COUNTER GREATER 10
-      *     COMPUTE WRK-RESULT = WRK-NUMBER*WRK-COUNTER
-      *     DISPLAY  WRK-NUMBER " X " WRK-COUNTER " = " WRK-RESULT
-      *    END-PERFORM.
+       0220-GRAVAR-LINHA  SECTION.
+           MOVE WRK-NUMBER                  TO TAB-NUMERO.
+           MOVE WRK-MULTIPLICADOR(WRK-IDX)  TO TAB-MULTIPLICADOR.
+           MOVE WRK-RESULTADO(WRK-IDX)      TO TAB-RESULTADO.
+           WRITE TABUADA-LINHA.
+           IF WRK-FS-TABUADA NOT EQUAL "00"
+               DISPLAY "ERRO GRAVANDO TABUADA STATUS " WRK-FS-TABUADA
+           END-IF.
 
        0300-FINISH        SECTION.
-           STOP RUN.
+           IF IMPRIME-EM-ARQUIVO
+               CLOSE ARQ-TABUADA
+           END-IF.
