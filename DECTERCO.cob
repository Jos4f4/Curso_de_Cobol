@@ -0,0 +1,46 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DECTERCO.
+      *===========================================
+      *    == AUTOR: ***; EMPRESA: XPTO
+      *    ==OBJETIVO: SUBROTINA CHAMAVEL QUE CALCULA A PARCELA
+      *    ==          PROPORCIONAL DO DECIMO TERCEIRO SALARIO, DADOS
+      *    ==          O SALARIO DO FUNCIONARIO E O NUMERO DE MESES
+      *    ==          TRABALHADOS NO ANO, PARA SER CHAMADA PELOS
+      *    ==          PROGRAMAS DE FOLHA DE PAGAMENTO (MESMO PADRAO
+      *    ==          DE COMUNICACAO ENTRE PROGRAMAS DO PROGRAMA17
+      *    ==          COM A DATAMES).
+      *==DATA XX/XX/2026
+      *==OBSERVACOES: MESES TRABALHADOS MAIOR QUE 12 E TRATADO COMO
+      *==             12 (ANO COMPLETO).
+      *===========================================
+
+       ENVIRONMENT         DIVISION.
+       CONFIGURATION       SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       DATA                DIVISION.
+       WORKING-STORAGE     SECTION.
+       77  WRK-MESES        PIC 9(02) VALUE ZEROS.
+
+       LINKAGE             SECTION.
+       01  LINK-SALARIO     PIC 9(08)V9(02).
+       01  LINK-MESES       PIC 9(02).
+       01  LINK-DECIMO      PIC 9(08)V9(02).
+
+       PROCEDURE          DIVISION USING LINK-SALARIO
+                                          LINK-MESES
+                                          LINK-DECIMO.
+       0001-MAIN     SECTION.
+           PERFORM 0100-CALCULA.
+           GOBACK.
+
+       0100-CALCULA       SECTION.
+           MOVE LINK-MESES TO WRK-MESES.
+           IF WRK-MESES GREATER 12
+               MOVE 12 TO WRK-MESES
+           END-IF.
+
+           COMPUTE LINK-DECIMO ROUNDED =
+                   LINK-SALARIO / 12 * WRK-MESES.
