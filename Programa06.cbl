@@ -6,6 +6,17 @@
       *==OBJETIVO: VARIAVEL ESTRUTURAL(GRUPO) - EXEMPLO2
       *==DATA XX/XX/2024
       *==OBSERVACOES:
+      *==   XX/XX/2026 - O GRUPO WRK-ENTRADA (WRK-CODIGO, WRK-NOME,
+      *==                WRK-SALARIO), QUE ANTES SO SERVIA PARA UM
+      *==                ACCEPT/DISPLAY DE TESTE, PASSA A SER O
+      *==                FORMULARIO DE ENTRADA DE UM CADASTRO DE
+      *==                FUNCIONARIOS DE VERDADE (ARQUIVO INDEXADO
+      *==                "FUNCIONAR"), COM MENU DE MANUTENCAO
+      *==                (INCLUIR/ALTERAR/CONSULTAR).
+      *==   XX/XX/2026 - NA INCLUSÃO, O CÓDIGO DIGITADO É CONFERIDO
+      *==                CONTRA O CADASTRO ANTES DE PEDIR O RESTO DO
+      *==                REGISTRO; CÓDIGO JÁ EXISTENTE CANCELA A
+      *==                INCLUSÃO SEM PEDIR NOME/SALÁRIO.
       *===========================================
 
        ENVIRONMENT         DIVISION.
@@ -13,22 +24,144 @@
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
 
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-FUNCIONAR ASSIGN TO "FUNCIONAR"
+               ORGANIZATION INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS FUNC-CODIGO
+               FILE STATUS IS WRK-FS-FUNCIONAR.
+
        DATA                DIVISION.
+       FILE                SECTION.
+       FD  ARQ-FUNCIONAR.
+           COPY FUNCIONAR.
+
        WORKING-STORAGE     SECTION.
        01 WRK-ENTRADA.
            05 WRK-CODIGO PIC 9(04) VALUE ZEROS.
            05 WRK-NOME PIC X(15) VALUE ZEROS.
            05 WRK-SALARIO PIC 9(06) VALUE ZEROS.
 
+       77  WRK-FS-FUNCIONAR    PIC X(02) VALUE "00".
+       77  WRK-OPCAO           PIC X(01) VALUE SPACES.
+           88  OPCAO-INCLUIR            VALUE "1".
+           88  OPCAO-ALTERAR            VALUE "2".
+           88  OPCAO-CONSULTAR          VALUE "3".
+           88  OPCAO-ENCERRAR           VALUE "4".
+       77  WRK-FIM-MANUTENCAO  PIC X(01) VALUE "N".
+           88  FIM-DE-MANUTENCAO        VALUE "S".
+       77  WRK-CODIGO-EM-USO   PIC X(01) VALUE "N".
+           88  CODIGO-JA-CADASTRADO     VALUE "S".
+
        PROCEDURE DIVISION.
-       0100-RECEBE         SECTION.
-           DISPLAY "ENTRE COM A LIMHA DE DADOS: "
-           ACCEPT WRK-ENTRADA.
+       0001-MAIN           SECTION.
+           PERFORM 0050-ABRIR.
+           PERFORM 0100-MENU UNTIL FIM-DE-MANUTENCAO.
+           PERFORM 0900-ENCERRAR.
+           STOP RUN.
 
-       0200-MOSTRA         SECTION.
-           DISPLAY "CÓDIGO... " WRK-CODIGO.
-           DISPLAY "NOME... " WRK-NOME.
-           DISPLAY "SALÁRIO... " WRK-SALARIO.
+       0050-ABRIR          SECTION.
+           OPEN I-O ARQ-FUNCIONAR.
 
-       0300-FINALIZAR      SECTION.
-           STOP RUN.
+       0100-MENU           SECTION.
+           DISPLAY "============================================".
+           DISPLAY "CADASTRO DE FUNCIONÁRIOS".
+           DISPLAY "1 - INCLUIR    2 - ALTERAR    3 - CONSULTAR".
+           DISPLAY "4 - ENCERRAR".
+           DISPLAY "OPÇÃO: ".
+           ACCEPT WRK-OPCAO.
+
+           EVALUATE TRUE
+               WHEN OPCAO-INCLUIR
+                   PERFORM 0200-INCLUIR
+               WHEN OPCAO-ALTERAR
+                   PERFORM 0300-ALTERAR
+               WHEN OPCAO-CONSULTAR
+                   PERFORM 0400-CONSULTAR
+               WHEN OPCAO-ENCERRAR
+                   SET FIM-DE-MANUTENCAO TO TRUE
+               WHEN OTHER
+                   DISPLAY "OPÇÃO INVÁLIDA."
+           END-EVALUATE.
+
+       0200-INCLUIR        SECTION.
+           PERFORM 0205-VALIDAR-CODIGO.
+
+           IF CODIGO-JA-CADASTRADO
+               DISPLAY "CÓDIGO " WRK-CODIGO " JÁ CADASTRADO -- "
+                       "INCLUSÃO CANCELADA."
+           ELSE
+               PERFORM 0210-RECEBE
+               MOVE WRK-NOME    TO FUNC-NOME
+               MOVE WRK-SALARIO TO FUNC-SALARIO
+               WRITE FUNCIONAR-REC
+               IF WRK-FS-FUNCIONAR EQUAL "00"
+                   DISPLAY "FUNCIONÁRIO INCLUÍDO."
+               ELSE
+                   DISPLAY "ERRO GRAVANDO FUNCIONÁRIO. STATUS "
+                           WRK-FS-FUNCIONAR
+               END-IF
+           END-IF.
+
+       0205-VALIDAR-CODIGO SECTION.
+           MOVE "N" TO WRK-CODIGO-EM-USO.
+           DISPLAY "CÓDIGO... "
+           ACCEPT WRK-CODIGO.
+           MOVE WRK-CODIGO TO FUNC-CODIGO.
+           READ ARQ-FUNCIONAR
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   SET CODIGO-JA-CADASTRADO TO TRUE
+           END-READ.
+
+       0210-RECEBE         SECTION.
+           DISPLAY "NOME... "
+           ACCEPT WRK-NOME.
+           DISPLAY "SALÁRIO... "
+           ACCEPT WRK-SALARIO.
+
+       0300-ALTERAR        SECTION.
+           DISPLAY "CÓDIGO DO FUNCIONÁRIO... "
+           ACCEPT WRK-CODIGO.
+           MOVE WRK-CODIGO TO FUNC-CODIGO.
+           READ ARQ-FUNCIONAR
+               INVALID KEY
+                   DISPLAY "CÓDIGO NÃO ENCONTRADO."
+               NOT INVALID KEY
+                   DISPLAY "NOME ATUAL... " FUNC-NOME
+                   DISPLAY "NOVO NOME... "
+                   ACCEPT WRK-NOME
+                   DISPLAY "SALÁRIO ATUAL... " FUNC-SALARIO
+                   DISPLAY "NOVO SALÁRIO... "
+                   ACCEPT WRK-SALARIO
+                   MOVE WRK-NOME    TO FUNC-NOME
+                   MOVE WRK-SALARIO TO FUNC-SALARIO
+                   REWRITE FUNCIONAR-REC
+                   IF WRK-FS-FUNCIONAR EQUAL "00"
+                       DISPLAY "FUNCIONÁRIO ALTERADO."
+                   ELSE
+                       DISPLAY "ERRO ALTERANDO FUNCIONÁRIO. STATUS "
+                               WRK-FS-FUNCIONAR
+                   END-IF
+           END-READ.
+
+       0400-CONSULTAR      SECTION.
+           DISPLAY "CÓDIGO DO FUNCIONÁRIO... "
+           ACCEPT WRK-CODIGO.
+           MOVE WRK-CODIGO TO FUNC-CODIGO.
+           READ ARQ-FUNCIONAR
+               INVALID KEY
+                   DISPLAY "CÓDIGO NÃO ENCONTRADO."
+               NOT INVALID KEY
+                   PERFORM 0410-MOSTRA
+           END-READ.
+
+       0410-MOSTRA         SECTION.
+           DISPLAY "CÓDIGO... " FUNC-CODIGO.
+           DISPLAY "NOME... " FUNC-NOME.
+           DISPLAY "SALÁRIO... " FUNC-SALARIO.
+
+       0900-ENCERRAR       SECTION.
+           CLOSE ARQ-FUNCIONAR.
