@@ -0,0 +1,82 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CARGAPARM.
+      *===========================================
+      *    == AUTOR: ***; EMPRESA: XPTO
+      *    ==OBJETIVO: CARGA DA TABELA DE PARAMETROS GERAIS (ARQUIVO
+      *    ==          INDEXADO "PARAMETR") A PARTIR DO ARQUIVO
+      *    ==          SEQUENCIAL DE CARGA "PARAMETR-SEED".
+      *==DATA XX/XX/2026
+      *==OBSERVACOES: RODAR SEMPRE QUE FINANCAS OU COMERCIAL MUDAR
+      *==             UM LIMITE (FRETE GRATIS, VALOR MINIMO, TAXA
+      *==             DE CONVERSAO) SEM PRECISAR RECOMPILAR OS
+      *==             PROGRAMAS QUE CONSULTAM A TABELA.
+      *===========================================
+
+       ENVIRONMENT         DIVISION.
+       CONFIGURATION       SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-SEED     ASSIGN TO "PARAMETR-SEED"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-SEED.
+
+           SELECT ARQ-PARAMETR ASSIGN TO "PARAMETR"
+               ORGANIZATION INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PARM-CODIGO
+               FILE STATUS IS WRK-FS-PARAMETR.
+
+       DATA                DIVISION.
+       FILE                SECTION.
+       FD  ARQ-SEED          RECORD CONTAINS 52 CHARACTERS.
+       01  SEED-REC.
+           05  SEED-CODIGO       PIC X(10).
+           05  SEED-VALOR        PIC 9(08)V9(04).
+           05  SEED-DESCRICAO    PIC X(30).
+
+       FD  ARQ-PARAMETR.
+           COPY PARM.
+
+       WORKING-STORAGE     SECTION.
+       77  WRK-FS-SEED        PIC X(02) VALUE "00".
+       77  WRK-FS-PARAMETR    PIC X(02) VALUE "00".
+       77  WRK-FIM-SEED       PIC X(01) VALUE "N".
+           88  FIM-DO-SEED             VALUE "S".
+       77  WRK-TOTAL-GRAVADO  PIC 9(05) VALUE ZEROS.
+
+       PROCEDURE          DIVISION.
+       0001-MAIN     SECTION.
+           PERFORM 0100-ABRIR.
+           PERFORM 0200-CARREGAR UNTIL FIM-DO-SEED.
+           PERFORM 0300-ENCERRAR.
+           STOP RUN.
+
+       0100-ABRIR         SECTION.
+           OPEN INPUT  ARQ-SEED.
+           OPEN OUTPUT ARQ-PARAMETR.
+
+       0200-CARREGAR      SECTION.
+           READ ARQ-SEED
+               AT END
+                   MOVE "S" TO WRK-FIM-SEED
+               NOT AT END
+                   MOVE SEED-CODIGO     TO PARM-CODIGO
+                   MOVE SEED-VALOR      TO PARM-VALOR
+                   MOVE SEED-DESCRICAO  TO PARM-DESCRICAO
+                   WRITE PARM-REC
+                   IF WRK-FS-PARAMETR EQUAL "00"
+                       ADD 1 TO WRK-TOTAL-GRAVADO
+                   ELSE
+                       DISPLAY "ERRO GRAVANDO PARAMETRO " PARM-CODIGO
+                               " STATUS " WRK-FS-PARAMETR
+                   END-IF
+           END-READ.
+
+       0300-ENCERRAR      SECTION.
+           CLOSE ARQ-SEED.
+           CLOSE ARQ-PARAMETR.
+           DISPLAY "PARAMETROS GRAVADOS... " WRK-TOTAL-GRAVADO.
