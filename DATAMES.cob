@@ -6,6 +6,37 @@
       *    ==OBJETIVO: COMUNICACAO ENTRE PROGRAMAS.
       *==DATA XX/XX/2024
       *==OBSERVACOES:
+      *==   XX/XX/2026 - LINKAGE SECTION RECEBE AGORA O NOME DA
+      *==                CIDADE DO CHAMADOR (LINK-CIDADE), PARA AS
+      *==                FILIAIS FORA DE MANAUS USAREM ESTA MESMA
+      *==                ROTINA DE DATA NOS SEUS PROPRIOS DOCUMENTOS.
+      *==   XX/XX/2026 - LINK-DATA PASSA A INCLUIR O DIA DA SEMANA,
+      *==                CALCULADO A PARTIR DE WRK-DATA PELA
+      *==                CONGRUENCIA DE ZELLER (NOVO PARAGRAFO
+      *==                0260-CALCULA-DIA-SEMANA), PARA AS
+      *==                CORRESPONDENCIAS OFICIAIS QUE PRECISAM
+      *==                CITAR O DIA DA SEMANA.
+      *==   XX/XX/2026 - LINKAGE SECTION RECEBE AGORA A DATA A
+      *==                FORMATAR (LINK-DATA-ENTRADA, AAAAMMDD). SE O
+      *==                CHAMADOR MANDAR BRANCOS OU ZEROS, CONTINUA
+      *==                USANDO A DATA DO SISTEMA COMO ANTES.
+      *==   XX/XX/2026 - A TABELA DE NOMES DE MES PASSOU A VIR DO
+      *==                COPYBOOK COMPARTILHADO MESES (TAMBEM USADO
+      *==                PELO PROGRAMA15), NO LUGAR DOS DOZE MOVE
+      *==                INDEPENDENTES QUE TINHAMOS AQUI.
+      *==   XX/XX/2026 - LINKAGE SECTION RECEBE AGORA UM FLAG DE
+      *==                IDIOMA (LINK-IDIOMA = "I" PARA INGLES). NESSE
+      *==                CASO A DATA VOLTA NO FORMATO "<MES> <DIA>,
+      *==                <ANO>" (TABELA MESESING), PARA A CORRES-
+      *==                PONDENCIA COM CLIENTES NO EXTERIOR.
+      *==   XX/XX/2026 - WRK-DIA PASSA A SER VALIDADO CONTRA A
+      *==                QUANTIDADE DE DIAS DO WRK-MES/WRK-ANO (NOVO
+      *==                PARAGRAFO 0150-VALIDA-DATA), CONSIDERANDO 29
+      *==                DE FEVEREIRO SO EM ANO BISSEXTO. NECESSARIO
+      *==                DESDE QUE A LINK-DATA-ENTRADA PASSOU A ACEITAR
+      *==                DATA INFORMADA PELO CHAMADOR. DATA INVALIDA
+      *==                DEVOLVE "DATA INVALIDA" EM LINK-DATA, SEM
+      *==                FORMATAR NADA.
       *===========================================
 
        ENVIRONMENT         DIVISION.
@@ -19,43 +50,186 @@
            05 WRK-ANO PIC 9(04).
            05 WRK-MES PIC 9(02).
            05 WRK-DIA PIC 9(02).
-       01 WRK-MESES.
-           05 WRK-MES-EXT PIC X(09) OCCURS 12 TIMES.
+       COPY MESES.
+       COPY MESESING.
+
+      *=======NOMES DOS DIAS DA SEMANA (INDICE = WRK-H + 1, CONFORME
+      *=======A CONGRUENCIA DE ZELLER CALCULADA EM 0260)
+       01 WRK-DIAS-SEMANA.
+           05 WRK-DIA-SEMANA-EXT PIC X(13) OCCURS 7 TIMES.
+
+      *=======CAMPOS AUXILIARES DO CALCULO DO DIA DA SEMANA
+       77  WRK-ANO-ZELLER      PIC 9(04) VALUE ZEROS.
+       77  WRK-MES-ZELLER      PIC 9(02) VALUE ZEROS.
+       77  WRK-TERMO-MES       PIC 9(04) VALUE ZEROS.
+       77  WRK-TERMO-SECULO    PIC 9(02) VALUE ZEROS.
+       77  WRK-TERMO-ANO-CURTO PIC 9(02) VALUE ZEROS.
+       77  WRK-ANO-CURTO       PIC 9(02) VALUE ZEROS.
+       77  WRK-SECULO          PIC 9(02) VALUE ZEROS.
+       77  WRK-SOMA-ZELLER     PIC 9(06) VALUE ZEROS.
+       77  WRK-QTD-SEMANAS     PIC 9(04) VALUE ZEROS.
+       77  WRK-H               PIC 9(01) VALUE ZEROS.
+
+      *=======CAMPOS AUXILIARES DA VALIDACAO DE WRK-DIA CONTRA O
+      *=======WRK-MES/WRK-ANO INFORMADOS (0150-VALIDA-DATA)
+       77  WRK-DATA-VALIDA     PIC X(01) VALUE "S".
+           88  DATA-E-VALIDA             VALUE "S".
+       77  WRK-BISSEXTO        PIC X(01) VALUE "N".
+           88  ANO-E-BISSEXTO           VALUE "S".
+       77  WRK-RESTO-4         PIC 9(02) VALUE ZEROS.
+       77  WRK-RESTO-100       PIC 9(02) VALUE ZEROS.
+       77  WRK-RESTO-400       PIC 9(03) VALUE ZEROS.
+       77  WRK-QTD-TEMP        PIC 9(04) VALUE ZEROS.
+       77  WRK-DIAS-NO-MES     PIC 9(02) VALUE ZEROS.
+
+       01  WRK-MESDIAS-TAB.
+           05  WRK-MESDIAS PIC 9(02) OCCURS 12 TIMES.
 
        LINKAGE             SECTION.
-       01  LINK-DATA PIC X(30).
+       01  LINK-CIDADE      PIC X(15).
+       01  LINK-DATA-ENTRADA PIC X(08).
+       01  LINK-IDIOMA      PIC X(01).
+       01  LINK-DATA        PIC X(60).
 
-       PROCEDURE          DIVISION USING LINK-DATA.
+       PROCEDURE          DIVISION USING LINK-CIDADE
+                                          LINK-DATA-ENTRADA
+                                          LINK-IDIOMA
+                                          LINK-DATA.
        0001-MAIN     SECTION.
+      *=======LIMPA LINK-DATA ANTES DE MONTAR O RESULTADO, PARA O
+      *=======CONTEUDO DEVOLVIDO NUNCA DEPENDER DO CHAMADOR TER OU NAO
+      *=======LIMPO O SEU PROPRIO BUFFER ANTES DA CHAMADA.
+           MOVE SPACES TO LINK-DATA.
            PERFORM 0100-INICIALIZE.
-           PERFORM 0200-PROCESS.
+           PERFORM 0150-VALIDA-DATA.
+           IF DATA-E-VALIDA
+               PERFORM 0200-PROCESS
+           ELSE
+               MOVE "DATA INVALIDA" TO LINK-DATA
+           END-IF.
            GOBACK.
 
        0100-INICIALIZE         SECTION.
-           ACCEPT WRK-DATA FROM DATE YYYYMMDD.
+           IF LINK-DATA-ENTRADA EQUAL SPACES
+              OR LINK-DATA-ENTRADA EQUAL ZEROS
+               ACCEPT WRK-DATA FROM DATE YYYYMMDD
+           ELSE
+               MOVE LINK-DATA-ENTRADA TO WRK-DATA
+           END-IF.
+
+      *=======VALIDA WRK-DIA CONTRA A QUANTIDADE DE DIAS DO MES/ANO
+      *=======INFORMADOS, CONSIDERANDO O ANO BISSEXTO NA QUANTIDADE DE
+      *=======DIAS DE FEVEREIRO
+       0150-VALIDA-DATA   SECTION.
+           MOVE "S" TO WRK-DATA-VALIDA.
+           IF WRK-MES LESS 1 OR WRK-MES GREATER 12
+               MOVE "N" TO WRK-DATA-VALIDA
+           ELSE
+               PERFORM 0160-VERIFICA-BISSEXTO
+               PERFORM 0170-MONTA-MESDIAS
+               MOVE WRK-MESDIAS(WRK-MES) TO WRK-DIAS-NO-MES
+               IF WRK-DIA LESS 1 OR WRK-DIA GREATER WRK-DIAS-NO-MES
+                   MOVE "N" TO WRK-DATA-VALIDA
+               END-IF
+           END-IF.
+
+       0160-VERIFICA-BISSEXTO SECTION.
+           MOVE "N" TO WRK-BISSEXTO.
+           DIVIDE WRK-ANO BY 4
+               GIVING WRK-QTD-TEMP REMAINDER WRK-RESTO-4.
+           DIVIDE WRK-ANO BY 100
+               GIVING WRK-QTD-TEMP REMAINDER WRK-RESTO-100.
+           DIVIDE WRK-ANO BY 400
+               GIVING WRK-QTD-TEMP REMAINDER WRK-RESTO-400.
+
+           IF (WRK-RESTO-4 EQUAL ZERO AND WRK-RESTO-100 NOT EQUAL ZERO)
+              OR WRK-RESTO-400 EQUAL ZERO
+               SET ANO-E-BISSEXTO TO TRUE
+           END-IF.
+
+       0170-MONTA-MESDIAS SECTION.
+           MOVE 31 TO WRK-MESDIAS(1).
+           IF ANO-E-BISSEXTO
+               MOVE 29 TO WRK-MESDIAS(2)
+           ELSE
+               MOVE 28 TO WRK-MESDIAS(2)
+           END-IF.
+           MOVE 31 TO WRK-MESDIAS(3).
+           MOVE 30 TO WRK-MESDIAS(4).
+           MOVE 31 TO WRK-MESDIAS(5).
+           MOVE 30 TO WRK-MESDIAS(6).
+           MOVE 31 TO WRK-MESDIAS(7).
+           MOVE 31 TO WRK-MESDIAS(8).
+           MOVE 30 TO WRK-MESDIAS(9).
+           MOVE 31 TO WRK-MESDIAS(10).
+           MOVE 30 TO WRK-MESDIAS(11).
+           MOVE 31 TO WRK-MESDIAS(12).
 
        0200-PROCESS       SECTION.
-           PERFORM 0250-MONTAMES.
-           STRING "MANAUS, "              DELIMITED BY SIZE
-                   WRK-DIA                DELIMITED BY SIZE
-                   " DE "                 DELIMITED BY SIZE
-                   WRK-MES-EXT(WRK-MES)   DELIMITED BY SIZE
-                   " DE "                 DELIMITED BY SIZE
-                   WRK-ANO                DELIMITED BY SIZE
+           PERFORM 0255-MONTA-DIAS-SEMANA.
+           PERFORM 0260-CALCULA-DIA-SEMANA.
+           IF LINK-IDIOMA EQUAL "I"
+               PERFORM 0270-MONTA-DATA-INGLES
+           ELSE
+               PERFORM 0265-MONTA-DATA-PORTUGUES
+           END-IF.
+
+       0265-MONTA-DATA-PORTUGUES SECTION.
+           STRING LINK-CIDADE                       DELIMITED BY SPACE
+                   ", "                             DELIMITED BY SIZE
+                   WRK-DIA-SEMANA-EXT(WRK-H + 1)     DELIMITED BY SPACE
+                   ", "                              DELIMITED BY SIZE
+                   WRK-DIA                          DELIMITED BY SIZE
+                   " DE "                           DELIMITED BY SIZE
+                   MESES(WRK-MES)                   DELIMITED BY SIZE
+                   " DE "                           DELIMITED BY SIZE
+                   WRK-ANO                          DELIMITED BY SIZE
+                   INTO LINK-DATA.
+
+       0270-MONTA-DATA-INGLES SECTION.
+           STRING LINK-CIDADE                       DELIMITED BY SPACE
+                   ", "                             DELIMITED BY SIZE
+                   MESES-ING(WRK-MES)               DELIMITED BY SPACE
+                   " "                               DELIMITED BY SIZE
+                   WRK-DIA                          DELIMITED BY SIZE
+                   ", "                              DELIMITED BY SIZE
+                   WRK-ANO                          DELIMITED BY SIZE
                    INTO LINK-DATA.
 
-       0250-MONTAMES     SECTION.
-           MOVE "JANEIRO" TO WRK-MES-EXT(1).
-           MOVE "FEVEREIRO" TO WRK-MES-EXT(2).
-           MOVE "MARCO" TO WRK-MES-EXT(3).
-           MOVE "ABRIL" TO WRK-MES-EXT(4).
-           MOVE "MAIO" TO WRK-MES-EXT(5).
-           MOVE "JUNHO" TO WRK-MES-EXT(6).
-           MOVE "JULHO" TO WRK-MES-EXT(7).
-           MOVE "AGOSTO" TO WRK-MES-EXT(8).
-           MOVE "SETEMBRO" TO WRK-MES-EXT(9).
-           MOVE "OUTUBRO" TO WRK-MES-EXT(10).
-           MOVE "NOVEMBRO" TO WRK-MES-EXT(11).
-           MOVE "DEZEMBRO" TO WRK-MES-EXT(12).
+       0255-MONTA-DIAS-SEMANA   SECTION.
+           MOVE "SÁBADO"        TO WRK-DIA-SEMANA-EXT(1).
+           MOVE "DOMINGO"       TO WRK-DIA-SEMANA-EXT(2).
+           MOVE "SEGUNDA-FEIRA" TO WRK-DIA-SEMANA-EXT(3).
+           MOVE "TERÇA-FEIRA"   TO WRK-DIA-SEMANA-EXT(4).
+           MOVE "QUARTA-FEIRA"  TO WRK-DIA-SEMANA-EXT(5).
+           MOVE "QUINTA-FEIRA"  TO WRK-DIA-SEMANA-EXT(6).
+           MOVE "SEXTA-FEIRA"   TO WRK-DIA-SEMANA-EXT(7).
+
+      *=======CONGRUENCIA DE ZELLER, ADAPTADA PARA NAO GERAR TERMOS
+      *=======NEGATIVOS EM CAMPOS NUMERICOS SEM SINAL (-2J == +5J,
+      *=======MODULO 7). WRK-H RESULTANTE: 0=SABADO ... 6=SEXTA-FEIRA.
+       0260-CALCULA-DIA-SEMANA SECTION.
+           MOVE WRK-MES TO WRK-MES-ZELLER.
+           MOVE WRK-ANO TO WRK-ANO-ZELLER.
+           IF WRK-MES-ZELLER LESS 3
+               ADD 12 TO WRK-MES-ZELLER
+               SUBTRACT 1 FROM WRK-ANO-ZELLER
+           END-IF.
+
+           DIVIDE WRK-ANO-ZELLER BY 100
+               GIVING WRK-SECULO REMAINDER WRK-ANO-CURTO.
+
+           COMPUTE WRK-TERMO-MES =
+                   13 * (WRK-MES-ZELLER + 1) / 5.
+           COMPUTE WRK-TERMO-ANO-CURTO = WRK-ANO-CURTO / 4.
+           COMPUTE WRK-TERMO-SECULO    = WRK-SECULO / 4.
+
+           COMPUTE WRK-SOMA-ZELLER =
+                   WRK-DIA + WRK-TERMO-MES + WRK-ANO-CURTO
+                   + WRK-TERMO-ANO-CURTO + WRK-TERMO-SECULO
+                   + (5 * WRK-SECULO).
+
+           DIVIDE WRK-SOMA-ZELLER BY 7
+               GIVING WRK-QTD-SEMANAS REMAINDER WRK-H.
 
        0300-FINISH        SECTION.
