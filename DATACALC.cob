@@ -0,0 +1,240 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DATACALC.
+      *===========================================
+      *    == AUTOR: ***; EMPRESA: XPTO
+      *    ==OBJETIVO: SUBROTINA CHAMAVEL DE ARITMETICA DE DATAS,
+      *    ==          ESTRUTURADA COMO A LINKAGE SECTION DA DATAMES.
+      *    ==          NO MODO "D" DEVOLVE A DIFERENCA EM DIAS ENTRE
+      *    ==          LINK-DATA1 E LINK-DATA2; NO MODO "A" DEVOLVE A
+      *    ==          DATA RESULTANTE DE SOMAR (OU SUBTRAIR, SE
+      *    ==          NEGATIVO) LINK-DIAS DIAS A LINK-DATA1. USADA
+      *    ==          PARA CONFERIR PRAZO DE PAGAMENTO E SLA DE
+      *    ==          ENTREGA DOS PEDIDOS DO PROGRAMA11 SEM CONTA DE
+      *    ==          CABECA.
+      *==DATA XX/XX/2026
+      *==OBSERVACOES: ANO BISSEXTO CALCULADO PELA REGRA GREGORIANA
+      *==             (DIVISIVEL POR 4, EXCETO SECULOS NAO DIVISIVEIS
+      *==             POR 400).
+      *===========================================
+
+       ENVIRONMENT         DIVISION.
+       CONFIGURATION       SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       DATA                DIVISION.
+       WORKING-STORAGE     SECTION.
+       01  WRK-DATA-A.
+           05  WRK-ANO-A       PIC 9(04).
+           05  WRK-MES-A       PIC 9(02).
+           05  WRK-DIA-A       PIC 9(02).
+
+       01  WRK-DATA-B.
+           05  WRK-ANO-B       PIC 9(04).
+           05  WRK-MES-B       PIC 9(02).
+           05  WRK-DIA-B       PIC 9(02).
+
+       77  WRK-ANO-TESTE       PIC 9(04) VALUE ZEROS.
+       77  WRK-MES-TESTE       PIC 9(02) VALUE ZEROS.
+       77  WRK-DIA-TESTE       PIC 9(02) VALUE ZEROS.
+       77  WRK-ANO-MENOS-1     PIC 9(04) VALUE ZEROS.
+
+       77  WRK-BISSEXTO        PIC X(01) VALUE "N".
+           88  ANO-E-BISSEXTO           VALUE "S".
+       77  WRK-RESTO-4         PIC 9(02) VALUE ZEROS.
+       77  WRK-RESTO-100       PIC 9(02) VALUE ZEROS.
+       77  WRK-RESTO-400       PIC 9(03) VALUE ZEROS.
+       77  WRK-QTD-TEMP        PIC 9(04) VALUE ZEROS.
+
+      *=======QUANTIDADE DE DIAS DE CADA MES (FEVEREIRO AJUSTADO EM
+      *=======0210-MONTA-MESDIAS SEGUNDO O ANO TESTADO)
+       01  WRK-MESDIAS-TAB.
+           05  WRK-MESDIAS PIC 9(02) OCCURS 12 TIMES.
+
+       77  WRK-IDX             PIC 9(02) VALUE ZEROS.
+       77  WRK-ACUM            PIC 9(03) VALUE ZEROS.
+       77  WRK-ACUM-PROX       PIC 9(03) VALUE ZEROS.
+
+       77  WRK-ABS-A           PIC S9(08) VALUE ZEROS.
+       77  WRK-ABS-B           PIC S9(08) VALUE ZEROS.
+       77  WRK-ABS-RESULT      PIC S9(08) VALUE ZEROS.
+       77  WRK-ABS-ANO         PIC S9(08) VALUE ZEROS.
+       77  WRK-ABS-ANO-PROX    PIC S9(08) VALUE ZEROS.
+       77  WRK-ABS-DESTINO     PIC S9(08) VALUE ZEROS.
+       77  WRK-DIAS-NO-ANO     PIC 9(04) VALUE ZEROS.
+
+       77  WRK-ANO-RESULT      PIC 9(04) VALUE ZEROS.
+       77  WRK-MES-RESULT      PIC 9(02) VALUE ZEROS.
+       77  WRK-DIA-RESULT      PIC 9(02) VALUE ZEROS.
+
+       LINKAGE             SECTION.
+       01  LINK-DATA1          PIC X(08).
+       01  LINK-DATA2          PIC X(08).
+       01  LINK-DIAS           PIC S9(05).
+       01  LINK-MODO           PIC X(01).
+       01  LINK-RESULTADO-DIAS PIC S9(07).
+       01  LINK-RESULTADO-DATA PIC X(08).
+
+       PROCEDURE          DIVISION USING LINK-DATA1
+                                          LINK-DATA2
+                                          LINK-DIAS
+                                          LINK-MODO
+                                          LINK-RESULTADO-DIAS
+                                          LINK-RESULTADO-DATA.
+       0001-MAIN          SECTION.
+           MOVE ZEROS  TO LINK-RESULTADO-DIAS.
+           MOVE SPACES TO LINK-RESULTADO-DATA.
+
+           IF LINK-MODO EQUAL "A"
+               PERFORM 0400-SOMAR-DIAS
+           ELSE
+               PERFORM 0300-CALCULAR-DIFERENCA
+           END-IF.
+           GOBACK.
+
+      *=======MODO "D" - DIFERENCA EM DIAS ENTRE LINK-DATA1 E LINK-DATA2
+       0300-CALCULAR-DIFERENCA SECTION.
+           MOVE LINK-DATA1 TO WRK-DATA-A.
+           MOVE LINK-DATA2 TO WRK-DATA-B.
+
+           MOVE WRK-ANO-A TO WRK-ANO-TESTE.
+           MOVE WRK-MES-A TO WRK-MES-TESTE.
+           MOVE WRK-DIA-A TO WRK-DIA-TESTE.
+           PERFORM 0250-DATA-PARA-ABSOLUTO.
+           MOVE WRK-ABS-RESULT TO WRK-ABS-A.
+
+           MOVE WRK-ANO-B TO WRK-ANO-TESTE.
+           MOVE WRK-MES-B TO WRK-MES-TESTE.
+           MOVE WRK-DIA-B TO WRK-DIA-TESTE.
+           PERFORM 0250-DATA-PARA-ABSOLUTO.
+           MOVE WRK-ABS-RESULT TO WRK-ABS-B.
+
+           COMPUTE LINK-RESULTADO-DIAS = WRK-ABS-B - WRK-ABS-A.
+
+      *=======MODO "A" - SOMA (OU SUBTRAI) LINK-DIAS DIAS A LINK-DATA1
+       0400-SOMAR-DIAS    SECTION.
+           MOVE LINK-DATA1 TO WRK-DATA-A.
+           MOVE WRK-ANO-A TO WRK-ANO-TESTE.
+           MOVE WRK-MES-A TO WRK-MES-TESTE.
+           MOVE WRK-DIA-A TO WRK-DIA-TESTE.
+           PERFORM 0250-DATA-PARA-ABSOLUTO.
+           COMPUTE WRK-ABS-DESTINO = WRK-ABS-RESULT + LINK-DIAS.
+
+           PERFORM 0450-ABSOLUTO-PARA-DATA.
+
+           MOVE WRK-ANO-RESULT TO WRK-ANO-A.
+           MOVE WRK-MES-RESULT TO WRK-MES-A.
+           MOVE WRK-DIA-RESULT TO WRK-DIA-A.
+           MOVE WRK-DATA-A      TO LINK-RESULTADO-DATA.
+
+      *=======CONVERTE WRK-ANO-TESTE/WRK-MES-TESTE/WRK-DIA-TESTE NO
+      *=======NUMERO ABSOLUTO DE DIAS (WRK-ABS-RESULT) DESDE O ANO 0
+       0250-DATA-PARA-ABSOLUTO SECTION.
+           PERFORM 0200-VERIFICA-BISSEXTO.
+           PERFORM 0210-MONTA-MESDIAS.
+           PERFORM 0220-ANO-PARA-ABSOLUTO.
+
+           MOVE 1 TO WRK-IDX.
+           MOVE 0 TO WRK-ACUM.
+           PERFORM 0260-SOMA-MESDIAS-ANTERIORES
+               UNTIL WRK-IDX NOT LESS WRK-MES-TESTE.
+
+           COMPUTE WRK-ABS-RESULT =
+                   WRK-ABS-ANO + WRK-ACUM + WRK-DIA-TESTE - 1.
+
+       0260-SOMA-MESDIAS-ANTERIORES SECTION.
+           ADD WRK-MESDIAS(WRK-IDX) TO WRK-ACUM.
+           ADD 1 TO WRK-IDX.
+
+      *=======NUMERO ABSOLUTO DE DIAS DO DIA 1 DE JANEIRO DE
+      *=======WRK-ANO-TESTE (WRK-ABS-ANO)
+       0220-ANO-PARA-ABSOLUTO SECTION.
+           COMPUTE WRK-ANO-MENOS-1 = WRK-ANO-TESTE - 1.
+           COMPUTE WRK-ABS-ANO =
+                   (WRK-ANO-MENOS-1 * 365)
+                   + (WRK-ANO-MENOS-1 / 4)
+                   - (WRK-ANO-MENOS-1 / 100)
+                   + (WRK-ANO-MENOS-1 / 400)
+                   + 1.
+
+      *=======CONVERTE WRK-ABS-DESTINO DE VOLTA PARA ANO/MES/DIA
+      *=======(WRK-ANO-RESULT/WRK-MES-RESULT/WRK-DIA-RESULT), PARTINDO
+      *=======DO ANO DE WRK-ANO-A COMO PALPITE INICIAL (NORMALMENTE A
+      *=======POUCOS ANOS DE DISTANCIA DO RESULTADO)
+       0450-ABSOLUTO-PARA-DATA SECTION.
+           MOVE WRK-ANO-A TO WRK-ANO-TESTE.
+           PERFORM 0455-AJUSTAR-ANO
+               UNTIL WRK-ABS-ANO NOT GREATER WRK-ABS-DESTINO
+                 AND WRK-ABS-ANO-PROX GREATER WRK-ABS-DESTINO.
+
+           MOVE WRK-ANO-TESTE TO WRK-ANO-RESULT.
+           COMPUTE WRK-DIAS-NO-ANO = WRK-ABS-DESTINO - WRK-ABS-ANO + 1.
+
+           PERFORM 0200-VERIFICA-BISSEXTO.
+           PERFORM 0210-MONTA-MESDIAS.
+           MOVE 1 TO WRK-IDX.
+           MOVE 0 TO WRK-ACUM.
+           MOVE 0 TO WRK-ACUM-PROX.
+           PERFORM 0480-ACHA-MES
+               UNTIL WRK-DIAS-NO-ANO NOT GREATER WRK-ACUM-PROX.
+
+           MOVE WRK-IDX TO WRK-MES-RESULT.
+           COMPUTE WRK-DIA-RESULT = WRK-DIAS-NO-ANO - WRK-ACUM.
+
+       0455-AJUSTAR-ANO    SECTION.
+           PERFORM 0220-ANO-PARA-ABSOLUTO.
+           ADD 1 TO WRK-ANO-TESTE.
+           PERFORM 0220-ANO-PARA-ABSOLUTO.
+           MOVE WRK-ABS-ANO TO WRK-ABS-ANO-PROX.
+           SUBTRACT 1 FROM WRK-ANO-TESTE.
+           PERFORM 0220-ANO-PARA-ABSOLUTO.
+
+           IF WRK-ABS-ANO GREATER WRK-ABS-DESTINO
+               SUBTRACT 1 FROM WRK-ANO-TESTE
+           ELSE
+               IF WRK-ABS-ANO-PROX NOT GREATER WRK-ABS-DESTINO
+                   ADD 1 TO WRK-ANO-TESTE
+               END-IF
+           END-IF.
+
+       0480-ACHA-MES       SECTION.
+           COMPUTE WRK-ACUM-PROX = WRK-ACUM + WRK-MESDIAS(WRK-IDX).
+           IF WRK-DIAS-NO-ANO GREATER WRK-ACUM-PROX
+               MOVE WRK-ACUM-PROX TO WRK-ACUM
+               ADD 1 TO WRK-IDX
+           END-IF.
+
+      *=======ANO BISSEXTO: DIVISIVEL POR 4, EXCETO SECULOS NAO
+      *=======DIVISIVEIS POR 400 (REGRA GREGORIANA)
+       0200-VERIFICA-BISSEXTO SECTION.
+           MOVE "N" TO WRK-BISSEXTO.
+           DIVIDE WRK-ANO-TESTE BY 4
+               GIVING WRK-QTD-TEMP REMAINDER WRK-RESTO-4.
+           DIVIDE WRK-ANO-TESTE BY 100
+               GIVING WRK-QTD-TEMP REMAINDER WRK-RESTO-100.
+           DIVIDE WRK-ANO-TESTE BY 400
+               GIVING WRK-QTD-TEMP REMAINDER WRK-RESTO-400.
+
+           IF (WRK-RESTO-4 EQUAL ZERO AND WRK-RESTO-100 NOT EQUAL ZERO)
+              OR WRK-RESTO-400 EQUAL ZERO
+               SET ANO-E-BISSEXTO TO TRUE
+           END-IF.
+
+       0210-MONTA-MESDIAS  SECTION.
+           MOVE 31 TO WRK-MESDIAS(1).
+           IF ANO-E-BISSEXTO
+               MOVE 29 TO WRK-MESDIAS(2)
+           ELSE
+               MOVE 28 TO WRK-MESDIAS(2)
+           END-IF.
+           MOVE 31 TO WRK-MESDIAS(3).
+           MOVE 30 TO WRK-MESDIAS(4).
+           MOVE 31 TO WRK-MESDIAS(5).
+           MOVE 30 TO WRK-MESDIAS(6).
+           MOVE 31 TO WRK-MESDIAS(7).
+           MOVE 31 TO WRK-MESDIAS(8).
+           MOVE 30 TO WRK-MESDIAS(9).
+           MOVE 31 TO WRK-MESDIAS(10).
+           MOVE 30 TO WRK-MESDIAS(11).
+           MOVE 31 TO WRK-MESDIAS(12).
