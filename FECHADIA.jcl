@@ -0,0 +1,76 @@
+//FECHADIA JOB (XPTO),'FECHAMENTO DO DIA',
+//         CLASS=A,MSGCLASS=A,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*==========================================================
+//* AUTOR: ***; EMPRESA: XPTO
+//* OBJETIVO: RODAR EM SEQUENCIA, TODA NOITE, O PROCESSAMENTO
+//*           DE FRETE (PROGRAMA11), A FOLHA DE PAGAMENTO
+//*           (FOLHA) E O BOLETIM DE NOTAS EM LOTE (PAUTA),
+//*           SEM PRECISAR DE OPERADOR ACOMPANHANDO AS TRES
+//*           EXECUCOES MANUAIS.
+//* DATA: XX/XX/2026
+//* OBSERVACOES: CADA STEP SO RODA SE O STEP ANTERIOR TERMINOU
+//*              COM RETURN CODE 0000 (COND=(0,NE) NOS STEPS
+//*              SEGUINTES). OS ARQUIVOS DE ENTRADA (PEDIDOS,
+//*              FUNCIONAR, TURMA) PRECISAM ESTAR ATUALIZADOS
+//*              ANTES DESTE JOB RODAR.
+//*==XX/XX/2026 - NOVO STEP CHECADIA NA FRENTE, QUE RODA A VERIFDIA
+//*              PARA CONFERIR O CALENDARIO DE FERIADOS (ARQUIVO
+//*              "FERIADO") ANTES DE QUALQUER PROCESSAMENTO; SE HOJE
+//*              NAO FOR DIA UTIL, DEVOLVE RETURN CODE 0001. UM STEP
+//*              PULADO POR COND DEVOLVE RC=0000 PARA QUEM TESTAR O
+//*              SEU PROPRIO NOME, ENTAO FOLHAPGT E BOLETIM TESTAM
+//*              CHECADIA DIRETAMENTE NO SEU COND (ALEM DO STEP
+//*              IMEDIATAMENTE ANTERIOR), EM VEZ DE CONFIAR QUE UM
+//*              FRETE PULADO JA BASTA PARA PULAR OS DEMAIS.
+//*==========================================================
+//*
+//CHECADIA EXEC PGM=VERIFDIA
+//STEPLIB  DD DISP=SHR,DSN=XPTO.BATCH.LOADLIB
+//FERIADO  DD DISP=SHR,DSN=XPTO.BATCH.FERIADO
+//SYSOUT   DD SYSOUT=*
+//*
+//FRETE    EXEC PGM=PROGRAMA11,COND=(0,NE,CHECADIA)
+//STEPLIB  DD DISP=SHR,DSN=XPTO.BATCH.LOADLIB
+//PEDIDOS  DD DISP=SHR,DSN=XPTO.BATCH.PEDIDOS
+//UFRATE   DD DISP=SHR,DSN=XPTO.BATCH.UFRATE
+//PARAMETR DD DISP=SHR,DSN=XPTO.BATCH.PARAMETR
+//NOTAFISC DD DISP=SHR,DSN=XPTO.BATCH.NOTAFISC
+//PROMO    DD DISP=SHR,DSN=XPTO.BATCH.PROMO
+//CLIENTE  DD DISP=SHR,DSN=XPTO.BATCH.CLIENTE
+//RESULTADO DD DISP=(NEW,CATLG,DELETE),
+//         DSN=XPTO.BATCH.RESULTADO,
+//         SPACE=(TRK,(5,5)),
+//         DCB=(RECFM=FB,LRECL=80)
+//CHECKPT11 DD DISP=(MOD,CATLG,CATLG),
+//         DSN=XPTO.BATCH.CHECKPT11,
+//         SPACE=(TRK,(5,5)),
+//         DCB=(RECFM=FB,LRECL=80)
+//AUDITLOG DD DISP=(MOD,CATLG,CATLG),
+//         DSN=XPTO.BATCH.AUDITLOG,
+//         SPACE=(TRK,(5,5)),
+//         DCB=(RECFM=FB,LRECL=80)
+//DIATOTAL DD DISP=(MOD,CATLG,CATLG),
+//         DSN=XPTO.BATCH.DIATOTAL,
+//         SPACE=(TRK,(5,5)),
+//         DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD SYSOUT=*
+//*
+//FOLHAPGT EXEC PGM=FOLHA,COND=((0,NE,CHECADIA),(0,NE,FRETE))
+//STEPLIB  DD DISP=SHR,DSN=XPTO.BATCH.LOADLIB
+//FUNCIONAR DD DISP=SHR,DSN=XPTO.BATCH.FUNCIONAR
+//HOLERITE DD DISP=(NEW,CATLG,DELETE),
+//         DSN=XPTO.BATCH.HOLERITE,
+//         SPACE=(TRK,(5,5)),
+//         DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD SYSOUT=*
+//*
+//BOLETIM  EXEC PGM=PAUTA,COND=((0,NE,CHECADIA),(0,NE,FRETE),
+//             (0,NE,FOLHAPGT))
+//STEPLIB  DD DISP=SHR,DSN=XPTO.BATCH.LOADLIB
+//TURMA    DD DISP=SHR,DSN=XPTO.BATCH.TURMA
+//BOLETIM  DD DISP=(NEW,CATLG,DELETE),
+//         DSN=XPTO.BATCH.BOLETIM,
+//         SPACE=(TRK,(5,5)),
+//         DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD SYSOUT=*
+//
