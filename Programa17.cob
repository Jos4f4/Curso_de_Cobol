@@ -6,6 +6,20 @@
       *    ==OBJETIVO: COMUNICACAO ENTRE PROGRAMAS.
       *==DATA XX/XX/2024
       *==OBSERVACOES:
+      *==   XX/XX/2026 - PASSA A INFORMAR A CIDADE DA FILIAL PARA A
+      *==                DATAMES, EM VEZ DE DEIXAR "MANAUS" FIXO NA
+      *==                SUBROTINA.
+      *==   XX/XX/2026 - PASSA A INFORMAR TAMBEM A DATA A FORMATAR
+      *==                (EM BRANCO, PARA CONTINUAR USANDO A DATA DO
+      *==                SISTEMA COMO ANTES).
+      *==   XX/XX/2026 - PASSA A INFORMAR TAMBEM O IDIOMA DA DATA
+      *==                (EM BRANCO, PARA CONTINUAR SAINDO EM
+      *==                PORTUGUES COMO ANTES).
+      *==   XX/XX/2026 - PASSA A RODAR EM LOTE PARA TODAS AS FILIAIS
+      *==                DA TABELA COMPARTILHADA "FILIAIS" (COPYBOOK
+      *==                FILIAIS), EM VEZ DE CHAMAR A DATAMES UMA UNICA
+      *==                VEZ PARA MANAUS. UMA LINHA DE DATA POR FILIAL,
+      *==                NA MESMA ORDEM DA TABELA.
       *===========================================
 
        ENVIRONMENT         DIVISION.
@@ -15,10 +29,26 @@
 
        DATA                DIVISION.
        WORKING-STORAGE     SECTION.
-       77 WRK-DATA PIC X(30).
+       COPY FILIAIS.
+
+       77 WRK-CIDADE       PIC X(15) VALUE SPACES.
+       77 WRK-DATA-ENTRADA PIC X(08) VALUE SPACES.
+       77 WRK-IDIOMA       PIC X(01) VALUE SPACE.
+       77 WRK-DATA         PIC X(60).
+       77 WRK-IDX          PIC 9(02) VALUE ZEROS.
+       77 WRK-QTD-FILIAIS  PIC 9(02) VALUE 5.
 
        PROCEDURE          DIVISION.
        0001-MAIN     SECTION.
-           CALL "DATAMES" USING WRK-DATA.
-           DISPLAY WRK-DATA.
+           MOVE ZEROS TO WRK-IDX.
+           PERFORM 0100-PROCESSA-FILIAL
+               UNTIL WRK-IDX EQUAL WRK-QTD-FILIAIS.
            STOP RUN.
+
+       0100-PROCESSA-FILIAL SECTION.
+           ADD 1 TO WRK-IDX.
+           MOVE FILIAL-CIDADE(WRK-IDX) TO WRK-CIDADE.
+           MOVE SPACES TO WRK-DATA.
+           CALL "DATAMES" USING WRK-CIDADE WRK-DATA-ENTRADA
+                                 WRK-IDIOMA WRK-DATA.
+           DISPLAY WRK-DATA.
