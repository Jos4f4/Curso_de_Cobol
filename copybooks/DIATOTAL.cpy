@@ -0,0 +1,24 @@
+      *===========================================
+      *    == AUTOR: ***; EMPRESA: XPTO
+      *    ==OBJETIVO: LAYOUT DE UMA LINHA DO ARQUIVO DE TOTAIS DO DIA
+      *    ==          (ARQUIVO "DIATOTAL"), COMPARTILHADO PELOS LOTES
+      *    ==          DE FRETE (PROGRAMA11), FOLHA (FOLHA) E PAUTA
+      *    ==          (PAUTA). CADA LOTE ACRESCENTA (OPEN EXTEND) UMA
+      *    ==          OU MAIS LINHAS NO SEU FECHAMENTO, RESUMINDO O
+      *    ==          PROPRIO RESULTADO DO DIA; O RELATORIO CONSOLIDADO
+      *    ==          (PROGRAMA21) LE ESTE ARQUIVO NO FINAL DO DIA E
+      *    ==          IMPRIME UM RESUMO UNICO DAS TRES OPERACOES.
+      *==DATA XX/XX/2026
+      *==OBSERVACOES: DIA-TIPO IDENTIFICA A NATUREZA DA LINHA:
+      *==             "FRETE-UF"  = FRETE DE SAIDA ACUMULADO POR UF,
+      *==                           COM A UF EM DIA-CHAVE.
+      *==             "FOLHA"     = TOTAL LIQUIDO DA FOLHA DE UM DIA.
+      *==             "ALUNOS"    = ALUNOS PROCESSADOS EM UMA PAUTA.
+      *===========================================
+       01  DIATOTAL-REC.
+           05  DIA-PROGRAMA        PIC X(10).
+           05  DIA-DATA            PIC X(08).
+           05  DIA-TIPO            PIC X(10).
+           05  DIA-CHAVE           PIC X(10).
+           05  DIA-VALOR           PIC 9(10)V99.
+           05  DIA-QUANTIDADE      PIC 9(07).
