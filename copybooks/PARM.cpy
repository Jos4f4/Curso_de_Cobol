@@ -0,0 +1,15 @@
+      *===========================================
+      *    == AUTOR: ***; EMPRESA: XPTO
+      *    ==OBJETIVO: LAYOUT DO REGISTRO DE PARAMETROS GERAIS
+      *    ==          (ARQUIVO "PARAMETR") -- TABELA GENERICA DE
+      *    ==          CODIGO/VALOR USADA PELOS PROGRAMAS DE FRETE
+      *    ==          E FOLHA PARA EVITAR LIMITES GRAVADOS NO
+      *    ==          FONTE (VALOR MINIMO, FRETE GRATIS, TAXA DE
+      *    ==          CONVERSAO, ETC).
+      *==DATA XX/XX/2026
+      *==OBSERVACOES:
+      *===========================================
+       01  PARM-REC.
+           05  PARM-CODIGO         PIC X(10).
+           05  PARM-VALOR          PIC 9(08)V9(04).
+           05  PARM-DESCRICAO      PIC X(30).
