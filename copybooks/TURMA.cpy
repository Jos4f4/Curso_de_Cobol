@@ -0,0 +1,16 @@
+      *===========================================
+      *    == AUTOR: ***; EMPRESA: XPTO
+      *    ==OBJETIVO: LAYOUT DA TURMA (ARQUIVO "TURMA") COM A
+      *    ==          RELACAO DE ALUNOS E SUAS QUATRO NOTAS, LIDA
+      *    ==          EM LOTE PELO PROGRAMA PAUTA PARA GERAR O
+      *    ==          BOLETIM DE TODA A CLASSE DE UMA SO VEZ.
+      *==DATA XX/XX/2026
+      *==OBSERVACOES:
+      *===========================================
+       01  TURMA-LINHA.
+           05  TUR-MATRICULA       PIC 9(06).
+           05  TUR-NOME            PIC X(15).
+           05  TUR-NOTA1           PIC 9(02)V99.
+           05  TUR-NOTA2           PIC 9(02)V99.
+           05  TUR-NOTA3           PIC 9(02)V99.
+           05  TUR-NOTA4           PIC 9(02)V99.
