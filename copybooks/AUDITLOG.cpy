@@ -0,0 +1,17 @@
+      *===========================================
+      *    == AUTOR: ***; EMPRESA: XPTO
+      *    ==OBJETIVO: LAYOUT DE UMA LINHA DO LOG DE AUDITORIA
+      *    ==          (ARQUIVO "AUDITLOG"), COMPARTILHADO POR TODO
+      *    ==          PROGRAMA TRANSACIONAL DESTE SISTEMA (FRETE,
+      *    ==          FOLHA, NOTAS). CADA PROGRAMA ACRESCENTA UMA
+      *    ==          LINHA POR TRANSACAO (OPEN EXTEND), INDEPENDENTE
+      *    ==          DO RELATORIO QUE O PROPRIO PROGRAMA JA EMITE.
+      *==DATA XX/XX/2026
+      *==OBSERVACOES:
+      *===========================================
+       01  AUDIT-REC.
+           05  AUDIT-DATA          PIC X(08).
+           05  AUDIT-HORA          PIC X(08).
+           05  AUDIT-PROGRAMA      PIC X(10).
+           05  AUDIT-CHAVE         PIC X(20).
+           05  AUDIT-RESULTADO     PIC X(30).
