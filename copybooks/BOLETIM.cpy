@@ -0,0 +1,23 @@
+      *===========================================
+      *    == AUTOR: ***; EMPRESA: XPTO
+      *    ==OBJETIVO: LAYOUT DO BOLETIM (ARQUIVO "BOLETIM") GRAVADO
+      *    ==          PELO PROGRAMA13 PARA CADA ALUNO AVALIADO, PARA
+      *    ==          PERMITIR A EMISSAO POSTERIOR DE HISTORICO
+      *    ==          ESCOLAR (REPORT CARD).
+      *==DATA XX/XX/2026
+      *==OBSERVACOES:
+      *===========================================
+       01  BOLETIM-LINHA.
+           05  BOL-MATRICULA       PIC 9(06).
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  BOL-NOTA1           PIC 9(02)V99.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  BOL-NOTA2           PIC 9(02)V99.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  BOL-NOTA3           PIC 9(02)V99.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  BOL-NOTA4           PIC 9(02)V99.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  BOL-MEDIA           PIC 9(02)V99.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  BOL-STATUS          PIC X(25).
