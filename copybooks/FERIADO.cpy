@@ -0,0 +1,14 @@
+      *===========================================
+      *    == AUTOR: ***; EMPRESA: XPTO
+      *    ==OBJETIVO: LAYOUT DO REGISTRO DO CALENDARIO DE FERIADOS
+      *    ==          DE MANAUS (ARQUIVO "FERIADO").
+      *==DATA XX/XX/2026
+      *==OBSERVACOES: INCLUIDO EM PROGRAMAS QUE CONSULTAM O CALENDARIO
+      *==             DE FERIADOS ANTES DE ACIONAR UM JOB EM BATCH (EX:
+      *==             FRETE DO PROGRAMA11, FOLHA) OU QUE MONTAM A
+      *==             LISTA DE FERIADOS PARA PASSAR A DIAUTIL.
+      *===========================================
+       01  FERIADO-REC.
+           05  FERIADO-DATA        PIC X(08).
+           05  FERIADO-DESCRICAO   PIC X(30).
+           05  FERIADO-ATIVO       PIC X(01).
