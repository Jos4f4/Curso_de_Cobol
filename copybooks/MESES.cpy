@@ -0,0 +1,25 @@
+      *===========================================
+      *    == AUTOR: ***; EMPRESA: XPTO
+      *    ==OBJETIVO: TABELA UNICA COM OS DOZE NOMES DE MES EM
+      *    ==          PORTUGUES, COMPARTILHADA POR DATAMES E
+      *    ==          PROGRAMA15 (ANTES CADA UM TINHA A SUA PROPRIA
+      *    ==          COPIA, MONTADA DE FORMA DIFERENTE).
+      *==DATA XX/XX/2026
+      *==OBSERVACOES:
+      *===========================================
+       01  TABELA-DE-MESES.
+           05  FILLER PIC X(09) VALUE "JANEIRO  ".
+           05  FILLER PIC X(09) VALUE "FEVEREIRO".
+           05  FILLER PIC X(09) VALUE "MARÇO   ".
+           05  FILLER PIC X(09) VALUE "ABRIL    ".
+           05  FILLER PIC X(09) VALUE "MAIO     ".
+           05  FILLER PIC X(09) VALUE "JUNHO    ".
+           05  FILLER PIC X(09) VALUE "JULHO    ".
+           05  FILLER PIC X(09) VALUE "AGOSTO   ".
+           05  FILLER PIC X(09) VALUE "SETEMBRO ".
+           05  FILLER PIC X(09) VALUE "OUTUBRO  ".
+           05  FILLER PIC X(09) VALUE "NOVEMBRO ".
+           05  FILLER PIC X(09) VALUE "DEZEMBRO ".
+
+       01  TABELA-DE-MESES-R REDEFINES TABELA-DE-MESES.
+           05  MESES PIC X(09) OCCURS 12 TIMES.
