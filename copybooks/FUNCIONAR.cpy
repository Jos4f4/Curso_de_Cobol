@@ -0,0 +1,13 @@
+      *===========================================
+      *    == AUTOR: ***; EMPRESA: XPTO
+      *    ==OBJETIVO: LAYOUT DO CADASTRO DE FUNCIONARIOS (ARQUIVO
+      *    ==          INDEXADO "FUNCIONAR"), MANTIDO PELO
+      *    ==          PROGRAMA06 NO LUGAR DO ANTIGO ACCEPT UNICO
+      *    ==          DE WRK-ENTRADA.
+      *==DATA XX/XX/2026
+      *==OBSERVACOES:
+      *===========================================
+       01  FUNCIONAR-REC.
+           05  FUNC-CODIGO         PIC 9(04).
+           05  FUNC-NOME           PIC X(15).
+           05  FUNC-SALARIO        PIC 9(06).
