@@ -0,0 +1,23 @@
+      *===========================================
+      *    == AUTOR: ***; EMPRESA: XPTO
+      *    ==OBJETIVO: CAMPOS PADRAO PARA VALIDAR SE UM VALOR
+      *    ==          RECEBIDO (ACCEPT OU LEITURA DE ARQUIVO) E
+      *    ==          REALMENTE NUMERICO ANTES DE QUALQUER COMPUTE
+      *    ==          USAR ELE, COMPARTILHADOS POR TODO PROGRAMA COM
+      *    ==          CAMPO NUMERICO ALIMENTADO POR ENTRADA EXTERNA.
+      *==DATA XX/XX/2026
+      *==OBSERVACOES: O PROGRAMA04 MOSTRA QUE UM VALOR ALFANUMERICO
+      *==             "PARECIDO" COM NUMERO NAO GARANTE QUE O COMPUTE
+      *==             VAI DAR CERTO -- O MOVE PODE TRUNCAR OU DEIXAR
+      *==             LIXO NO CAMPO NUMERICO SEM AVISAR. ANTES DE
+      *==             CHAMAR 9700-VALIDA-NUMERICO, O PROGRAMA CHAMADOR
+      *==             DEVE MOVER O CAMPO A VALIDAR PARA UTIL-NUM-CAMPO.
+      *==             UTIL-NUM-CAMPO TEM O MESMO FORMATO (9(08)V99) DOS
+      *==             CAMPOS DE VALOR HOJE VALIDADOS (WRK-VALOR NO
+      *==             PROGRAMA11, WRK-SALARIO NO PROGRAMA02), PARA A
+      *==             MOVE NAO PREENCHER COM BRANCO NEM MASCARAR LIXO
+      *==             NO CAMPO ORIGINAL.
+      *===========================================
+       77  UTIL-NUM-CAMPO      PIC 9(08)V99 VALUE ZEROS.
+       77  UTIL-NUM-VALIDO     PIC X(01) VALUE "N".
+           88  CAMPO-E-NUMERICO        VALUE "S".
