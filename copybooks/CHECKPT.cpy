@@ -0,0 +1,15 @@
+      *===========================================
+      *    == AUTOR: ***; EMPRESA: XPTO
+      *    ==OBJETIVO: LAYOUT DO REGISTRO DE CHECKPOINT DO LOTE DE
+      *    ==          FRETE (PROGRAMA11) - GUARDA A QUANTIDADE DE
+      *    ==          PEDIDOS JA PROCESSADOS NA EXECUCAO CORRENTE,
+      *    ==          PARA UM RESTART PULAR OS PEDIDOS JA CONCLUIDOS
+      *    ==          EM VEZ DE REPROCESSAR O LOTE INTEIRO.
+      *==DATA XX/XX/2026
+      *==OBSERVACOES: A QUANTIDADE VOLTA A ZERO QUANDO O LOTE TERMINA
+      *==             NORMALMENTE, PARA A PROXIMA EXECUCAO COMECAR DO
+      *==             INICIO DO ARQUIVO DE PEDIDOS.
+      *===========================================
+       01  CHECKPT-REC.
+           05  CHECKPT-PROGRAMA        PIC X(10).
+           05  CHECKPT-QTD-PROCESSADOS PIC 9(07).
