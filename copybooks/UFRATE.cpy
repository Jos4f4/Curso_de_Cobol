@@ -0,0 +1,13 @@
+      *===========================================
+      *    == AUTOR: ***; EMPRESA: XPTO
+      *    ==OBJETIVO: LAYOUT DO REGISTRO DA TABELA DE FRETE POR UF
+      *==DATA XX/XX/2026
+      *==OBSERVACOES: INCLUIDO EM PROGRAMAS QUE CONSULTAM A TABELA
+      *==             DE FRETE (ARQUIVO "UFRATE") POR ESTADO.
+      *===========================================
+       01  UFRATE-REC.
+           05  UFRATE-UF           PIC X(02).
+           05  UFRATE-NOME         PIC X(20).
+           05  UFRATE-PERCENTUAL   PIC 9(01)V9(04).
+           05  UFRATE-VALOR-KG     PIC 9(04)V99.
+           05  UFRATE-ATIVO        PIC X(01).
