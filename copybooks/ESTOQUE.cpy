@@ -0,0 +1,12 @@
+      *===========================================
+      *    == AUTOR: ***; EMPRESA: XPTO
+      *    ==OBJETIVO: LAYOUT DO REGISTRO DE SALDO DE ESTOQUE
+      *    ==          (ARQUIVO INDEXADO "ESTOQUE"), UM REGISTRO POR
+      *    ==          PRODUTO COM O SALDO CORRENTE EM QUANTIDADE.
+      *==DATA XX/XX/2026
+      *==OBSERVACOES: INCLUIDO PELO PROGRAMA20 (BAIXA/ENTRADA DE
+      *==             ESTOQUE) E PELA CARGA INICIAL CARGAEST.
+      *===========================================
+       01  ESTOQUE-REC.
+           05  EST-PRODUTO         PIC X(10).
+           05  EST-SALDO           PIC 9(07)V99.
