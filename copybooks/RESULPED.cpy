@@ -0,0 +1,39 @@
+      *===========================================
+      *    == AUTOR: ***; EMPRESA: XPTO
+      *    ==OBJETIVO: LAYOUT DO REGISTRO DE SAIDA DE PEDIDOS
+      *    ==          (ARQUIVO "RESULTADO") GRAVADO PELO PROGRAMA11.
+      *==DATA XX/XX/2026
+      *==OBSERVACOES:
+      *==   XX/XX/2026 - INCLUIDO O TIPO DE MOVIMENTO (S=SAIDA,
+      *==                R=RETORNO) PARA O REPROCESSAMENTO (REFRETE) E
+      *==                OUTROS LEITORES DESTE ARQUIVO PODEREM SEPARAR
+      *==                FRETE DE SAIDA DO FRETE DE RETORNO.
+      *==   XX/XX/2026 - INCLUIDOS A MOEDA ORIGINAL DO PEDIDO E O VALOR
+      *==                NESSA MOEDA (ANTES DA CONVERSAO PARA REAIS),
+      *==                PARA CONFERENCIA -- RES-VALOR CONTINUA SEMPRE
+      *==                EM REAIS, IGUAL AOS DEMAIS CAMPOS DE VALOR.
+      *==   XX/XX/2026 - RES-VALOR/RES-FRETE/RES-VALOR-FINAL PASSAM A
+      *==                SER CAMPOS COM SINAL (ANTES SEMPRE POSITIVOS)
+      *==                PARA COMPORTAR O LANCAMENTO DE ESTORNO
+      *==                (RES-TIPO-MOV "E"), QUE GRAVA OS MESMOS TRES
+      *==                VALORES EM NEGATIVO PARA COMPENSAR UM PEDIDO
+      *==                JA PROCESSADO, SEM APAGAR OU ALTERAR O
+      *==                REGISTRO ORIGINAL.
+      *==   XX/XX/2026 - INCLUIDOS O MODO DE CALCULO DE FRETE E O PESO
+      *==                DO PEDIDO (MESMOS VALORES DE PED-MODO-FRETE/
+      *==                PED-PESO), PARA O REFRETE PODER REPROCESSAR UM
+      *==                PEDIDO DE FRETE POR PESO COM A MESMA FORMULA
+      *==                USADA PELO PROGRAMA11, EM VEZ DE SEMPRE APLICAR
+      *==                O PERCENTUAL SOBRE O VALOR.
+      *===========================================
+       01  RESULTADO-REC.
+           05  RES-PRODUTO         PIC X(30).
+           05  RES-ESTADO          PIC X(02).
+           05  RES-VALOR           PIC S9(08)V99.
+           05  RES-FRETE           PIC S9(08)V99.
+           05  RES-VALOR-FINAL     PIC S9(08)V99.
+           05  RES-TIPO-MOV        PIC X(01).
+           05  RES-MOEDA           PIC X(03).
+           05  RES-VALOR-ORIGINAL  PIC 9(08)V99.
+           05  RES-MODO-FRETE      PIC X(01).
+           05  RES-PESO            PIC 9(05)V99.
