@@ -0,0 +1,18 @@
+      *===========================================
+      *    == AUTOR: ***; EMPRESA: XPTO
+      *    ==OBJETIVO: LAYOUT DE UMA LINHA DO LOG DE ESTADOS (UF)
+      *    ==          REJEITADOS (ARQUIVO "UFREJEIT"), GRAVADO PELO
+      *    ==          PROGRAMA10 SEMPRE QUE O CLIENTE DIGITA UM
+      *    ==          ESTADO PARA O QUAL NAO HA FAIXA DE FRETE
+      *    ==          CADASTRADA EM "UFRATE".
+      *==DATA XX/XX/2026
+      *==OBSERVACOES:
+      *===========================================
+       01  REJEITO-LINHA.
+           05  REJ-PRODUTO         PIC X(30).
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  REJ-ESTADO          PIC X(02).
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  REJ-VALOR-ED        PIC ZZ.ZZZ.ZZ9,99.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  REJ-DATA            PIC X(08).
