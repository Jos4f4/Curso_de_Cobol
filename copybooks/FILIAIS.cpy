@@ -0,0 +1,19 @@
+      *===========================================
+      *    == AUTOR: ***; EMPRESA: XPTO
+      *    ==OBJETIVO: TABELA UNICA COM AS CIDADES DAS FILIAIS DA XPTO,
+      *    ==          COMPARTILHADA PELOS PROGRAMAS QUE PRECISAM
+      *    ==          PROCESSAR ALGO PARA CADA FILIAL (POR EXEMPLO O
+      *    ==          PROGRAMA17, NA GERACAO DO CABECALHO DE DATA DE
+      *    ==          CADA FILIAL).
+      *==DATA XX/XX/2026
+      *==OBSERVACOES:
+      *===========================================
+       01  TABELA-DE-FILIAIS.
+           05  FILLER PIC X(15) VALUE "MANAUS".
+           05  FILLER PIC X(15) VALUE "CAMPINAS".
+           05  FILLER PIC X(15) VALUE "NITEROI".
+           05  FILLER PIC X(15) VALUE "SALVADOR".
+           05  FILLER PIC X(15) VALUE "CURITIBA".
+
+       01  TABELA-DE-FILIAIS-R REDEFINES TABELA-DE-FILIAIS.
+           05  FILIAL-CIDADE PIC X(15) OCCURS 5 TIMES.
