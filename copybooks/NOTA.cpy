@@ -0,0 +1,37 @@
+      *===========================================
+      *    == AUTOR: ***; EMPRESA: XPTO
+      *    ==OBJETIVO: LAYOUT DA LINHA DE NOTA DE FRETE IMPRESSA
+      *    ==          (ARQUIVO "NOTAFISC") GRAVADA PELO PROGRAMA11
+      *    ==          PARA ACOMPANHAR CADA PEDIDO NO DEPOSITO.
+      *==DATA XX/XX/2026
+      *==OBSERVACOES:
+      *==   XX/XX/2026 - INCLUIDO O NOME DO CLIENTE (CADASTRO
+      *==                "CLIENTE" MANTIDO PELO PROGRAMA22), EM
+      *==                BRANCO QUANDO O PEDIDO NAO TEM CLIENTE
+      *==                IDENTIFICADO.
+      *==   XX/XX/2026 - INCLUIDO O TIPO DE MOVIMENTO (S=SAIDA,
+      *==                R=RETORNO) PARA A NOTA IMPRESSA NO DEPOSITO
+      *==                DISTINGUIR UMA NOTA DE SAIDA DE UMA NOTA DE
+      *==                RETORNO DE MERCADORIA.
+      *==   XX/XX/2026 - INCLUIDA A MOEDA ORIGINAL DO PEDIDO, PARA O
+      *==                DEPOSITO SABER QUE UM PEDIDO COTADO EM USD
+      *==                JA VEM NA NOTA CONVERTIDO PARA REAIS.
+      *===========================================
+       01  NOTA-LINHA.
+           05  NOTA-PRODUTO          PIC X(30).
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  NOTA-ESTADO           PIC X(02).
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  NOTA-VALOR-ED         PIC ZZ.ZZZ.ZZ9,99.
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  NOTA-FRETE-ED         PIC ZZ.ZZZ.ZZ9,99.
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  NOTA-VALOR-FINAL-ED   PIC ZZ.ZZZ.ZZ9,99.
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  NOTA-DATA             PIC X(10).
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  NOTA-CLIENTE-NOME     PIC X(30).
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  NOTA-TIPO-MOV         PIC X(01).
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  NOTA-MOEDA            PIC X(03).
