@@ -0,0 +1,25 @@
+      *===========================================
+      *    == AUTOR: ***; EMPRESA: XPTO
+      *    ==OBJETIVO: LAYOUT DE UMA LINHA DO LOG DE ALUNOS REJEITADOS
+      *    ==          (ARQUIVO "TURMAREJ"), GRAVADO PELO PROGRAMA
+      *    ==          PAUTA SEMPRE QUE UM REGISTRO DE "TURMA" TRAZ
+      *    ==          UMA NOTA FORA DA FAIXA 0,00-10,00, PARA NAO
+      *    ==          DEIXAR UM ERRO DE DIGITACAO DA CARGA ENTRAR NA
+      *    ==          CLASSIFICACAO E NO RESUMO DA TURMA.
+      *==DATA XX/XX/2026
+      *==OBSERVACOES:
+      *===========================================
+       01  TURMAREJ-LINHA.
+           05  TJR-MATRICULA       PIC 9(06).
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  TJR-NOME            PIC X(15).
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  TJR-NOTA1           PIC 9(02)V99.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  TJR-NOTA2           PIC 9(02)V99.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  TJR-NOTA3           PIC 9(02)V99.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  TJR-NOTA4           PIC 9(02)V99.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  TJR-DATA            PIC X(08).
