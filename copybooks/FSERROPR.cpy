@@ -0,0 +1,25 @@
+      *===========================================
+      *    == AUTOR: ***; EMPRESA: XPTO
+      *    ==OBJETIVO: PARAGRAFO PADRAO DE TRATAMENTO DE ERRO DE
+      *    ==          ARQUIVO. EXIBE UMA MENSAGEM PADRONIZADA COM O
+      *    ==          NOME DO ARQUIVO E O FILE STATUS RECEBIDO EM
+      *    ==          UTIL-FS-ARQUIVO/UTIL-FS-CODIGO (COPY FSERRO) E
+      *    ==          ENCERRA O JOB. SO DEVE SER ACIONADO PARA UM
+      *    ==          FILE STATUS DE ERRO DE VERDADE - FIM DE ARQUIVO
+      *    ==          ("10") E TRATADO PELO PROPRIO CHAMADOR NA
+      *    ==          CLAUSULA AT END DO READ, SEM PASSAR POR AQUI.
+      *==DATA XX/XX/2026
+      *==OBSERVACOES: INCLUIR NA PROCEDURE DIVISION, DEPOIS DO ULTIMO
+      *==             PARAGRAFO PROPRIO DO PROGRAMA. USO TIPICO:
+      *==                 IF WRK-FS-PEDIDOS NOT EQUAL "00"
+      *==                     MOVE WRK-FS-PEDIDOS TO UTIL-FS-CODIGO
+      *==                     MOVE "PEDIDOS"      TO UTIL-FS-ARQUIVO
+      *==                     PERFORM 9800-TRATA-ERRO-ARQUIVO
+      *==                 END-IF.
+      *===========================================
+       9800-TRATA-ERRO-ARQUIVO SECTION.
+           DISPLAY "ERRO DE ARQUIVO " UTIL-FS-ARQUIVO
+                   " - FILE STATUS " UTIL-FS-CODIGO.
+           DISPLAY "JOB ENCERRADO POR ERRO DE ARQUIVO.".
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
