@@ -0,0 +1,23 @@
+      *===========================================
+      *    == AUTOR: ***; EMPRESA: XPTO
+      *    ==OBJETIVO: LAYOUT DE UMA LINHA DO HISTORICO DE
+      *    ==          MOVIMENTACAO DE ESTOQUE (ARQUIVO SEQUENCIAL
+      *    ==          "MOVEST"), UMA LINHA POR ENTRADA OU BAIXA
+      *    ==          LANCADA PELO PROGRAMA20.
+      *==DATA XX/XX/2026
+      *==OBSERVACOES: MANTIDO SEPARADO DO SALDO CORRENTE (ARQUIVO
+      *==             "ESTOQUE") PARA PRESERVAR O HISTORICO MESMO
+      *==             APOS O SALDO SER ATUALIZADO.
+      *===========================================
+       01  MOVEST-LINHA.
+           05  MOV-DATA            PIC X(08).
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  MOV-PRODUTO         PIC X(10).
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  MOV-TIPO            PIC X(01).
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  MOV-QUANTIDADE      PIC S9(07)V99.
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  MOV-SALDO-ANTERIOR  PIC 9(07)V99.
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  MOV-SALDO-NOVO      PIC 9(07)V99.
