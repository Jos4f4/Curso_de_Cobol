@@ -0,0 +1,24 @@
+      *===========================================
+      *    == AUTOR: ***; EMPRESA: XPTO
+      *    ==OBJETIVO: TABELA COM OS DOZE NOMES DE MES EM INGLES,
+      *    ==          USADA PELA DATAMES QUANDO O CHAMADOR PEDE A
+      *    ==          DATA NO FORMATO EM INGLES (LINK-IDIOMA = "I").
+      *==DATA XX/XX/2026
+      *==OBSERVACOES:
+      *===========================================
+       01  TABELA-DE-MESES-ING.
+           05  FILLER PIC X(09) VALUE "January  ".
+           05  FILLER PIC X(09) VALUE "February ".
+           05  FILLER PIC X(09) VALUE "March    ".
+           05  FILLER PIC X(09) VALUE "April    ".
+           05  FILLER PIC X(09) VALUE "May      ".
+           05  FILLER PIC X(09) VALUE "June     ".
+           05  FILLER PIC X(09) VALUE "July     ".
+           05  FILLER PIC X(09) VALUE "August   ".
+           05  FILLER PIC X(09) VALUE "September".
+           05  FILLER PIC X(09) VALUE "October  ".
+           05  FILLER PIC X(09) VALUE "November ".
+           05  FILLER PIC X(09) VALUE "December ".
+
+       01  TABELA-DE-MESES-ING-R REDEFINES TABELA-DE-MESES-ING.
+           05  MESES-ING PIC X(09) OCCURS 12 TIMES.
