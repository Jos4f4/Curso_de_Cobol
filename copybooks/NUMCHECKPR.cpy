@@ -0,0 +1,14 @@
+      *===========================================
+      *    == AUTOR: ***; EMPRESA: XPTO
+      *    ==OBJETIVO: PARAGRAFO PADRAO DE VALIDACAO NUMERICA. TESTA
+      *    ==          UTIL-NUM-CAMPO (VER NUMCHECK.CPY) COM A CLASSE
+      *    ==          NUMERIC E LIGA/DESLIGA CAMPO-E-NUMERICO.
+      *==DATA XX/XX/2026
+      *==OBSERVACOES:
+      *===========================================
+       9700-VALIDA-NUMERICO SECTION.
+           IF UTIL-NUM-CAMPO IS NUMERIC
+               SET CAMPO-E-NUMERICO TO TRUE
+           ELSE
+               MOVE "N" TO UTIL-NUM-VALIDO
+           END-IF.
