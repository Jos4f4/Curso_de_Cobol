@@ -0,0 +1,14 @@
+      *===========================================
+      *    == AUTOR: ***; EMPRESA: XPTO
+      *    ==OBJETIVO: LAYOUT DE UMA LINHA DO ARQUIVO DE IMPRESSAO DA
+      *    ==          TABUADA (ARQUIVO "TABUADA"), GERADO PELO
+      *    ==          PROGRAMA14 COMO HANDOUT PARA TREINAMENTO.
+      *==DATA XX/XX/2026
+      *==OBSERVACOES:
+      *===========================================
+       01  TABUADA-LINHA.
+           05  TAB-NUMERO          PIC 9(02).
+           05  FILLER              PIC X(03) VALUE " X ".
+           05  TAB-MULTIPLICADOR   PIC 9(02).
+           05  FILLER              PIC X(03) VALUE " = ".
+           05  TAB-RESULTADO       PIC 9(04).
