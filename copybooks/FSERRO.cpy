@@ -0,0 +1,17 @@
+      *===========================================
+      *    == AUTOR: ***; EMPRESA: XPTO
+      *    ==OBJETIVO: CAMPOS PADRAO PARA TRATAMENTO DE ERRO DE
+      *    ==          ARQUIVO, COMPARTILHADOS POR TODO PROGRAMA COM
+      *    ==          ACESSO A ARQUIVO. O PROGRAMA CONTINUA TENDO O
+      *    ==          SEU PROPRIO WRK-FS-xxx POR ARQUIVO (PARA O
+      *    ==          FILE STATUS DO SELECT); QUANDO ESSE WRK-FS-xxx
+      *    ==          VEM DIFERENTE DE "00" (OK) E DE "10" (FIM DE
+      *    ==          ARQUIVO), O PROGRAMA MOVE O CODIGO E O NOME DO
+      *    ==          ARQUIVO PARA OS CAMPOS ABAIXO E ACIONA A
+      *    ==          9800-TRATA-ERRO-ARQUIVO (COPY FSERROPR).
+      *==DATA XX/XX/2026
+      *==OBSERVACOES: INCLUIR NA WORKING-STORAGE, JUNTO COM AS DEMAIS
+      *==             DECLARACOES DE WRK-FS-xxx.
+      *===========================================
+       77  UTIL-FS-CODIGO      PIC X(02) VALUE "00".
+       77  UTIL-FS-ARQUIVO     PIC X(20) VALUE SPACES.
