@@ -0,0 +1,28 @@
+      *===========================================
+      *    == AUTOR: ***; EMPRESA: XPTO
+      *    ==OBJETIVO: LAYOUT DO HOLERITE (ARQUIVO "HOLERITE") GERADO
+      *    ==          PELO PROCESSAMENTO EM LOTE DA FOLHA DE
+      *    ==          PAGAMENTO (PROGRAMA FOLHA), UM REGISTRO POR
+      *    ==          FUNCIONARIO PROCESSADO.
+      *==DATA XX/XX/2026
+      *==OBSERVACOES:
+      *==   XX/XX/2026 - INCLUIDA A PARCELA DE DECIMO TERCEIRO
+      *==                CALCULADA PELA SUBROTINA DECTERCO (SO
+      *==                GRAVADA NO PROCESSAMENTO DE DEZEMBRO).
+      *===========================================
+       01  HOLERITE-LINHA.
+           05  HOL-CODIGO           PIC 9(04).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  HOL-NOME             PIC X(15).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  HOL-SALARIO-BRUTO    PIC 9(06).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  HOL-DESCONTO-INSS    PIC 9(06).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  HOL-DESCONTO-IRRF    PIC 9(06).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  HOL-TOTAL-DESCONTOS  PIC 9(06).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  HOL-SALARIO-LIQUIDO  PIC 9(06).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  HOL-DECIMO-TERCEIRO  PIC 9(06).
