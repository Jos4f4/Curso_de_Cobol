@@ -0,0 +1,15 @@
+      *===========================================
+      *    == AUTOR: ***; EMPRESA: XPTO
+      *    ==OBJETIVO: LAYOUT DO REGISTRO DA TABELA DE PROMOCOES
+      *    ==          (ARQUIVO "PROMO") CONSULTADA PELO PROGRAMA11
+      *    ==          ANTES DE CALCULAR O FRETE.
+      *==DATA XX/XX/2026
+      *==OBSERVACOES: PROMO-TIPO "P" = PERCENTUAL SOBRE O VALOR DO
+      *==             PEDIDO; PROMO-TIPO "F" = DESCONTO FIXO EM
+      *==             REAIS.
+      *===========================================
+       01  PROMO-REC.
+           05  PROMO-CODIGO        PIC X(08).
+           05  PROMO-TIPO          PIC X(01).
+           05  PROMO-VALOR         PIC 9(06)V9(04).
+           05  PROMO-ATIVO         PIC X(01).
