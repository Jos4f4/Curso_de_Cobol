@@ -0,0 +1,18 @@
+      *===========================================
+      *    == AUTOR: ***; EMPRESA: XPTO
+      *    ==OBJETIVO: LAYOUT DA LINHA DO RELATORIO DE DIFERENCA DE
+      *    ==          FRETE (ARQUIVO "DELTAFRT") GRAVADO POR
+      *    ==          REFRETE AO REPROCESSAR PEDIDOS JA FATURADOS.
+      *==DATA XX/XX/2026
+      *==OBSERVACOES:
+      *===========================================
+       01  DELTA-LINHA.
+           05  DELTA-PRODUTO        PIC X(30).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  DELTA-ESTADO         PIC X(02).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  DELTA-FRETE-ANTIGO-ED PIC ZZ.ZZZ.ZZ9,99.
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  DELTA-FRETE-NOVO-ED  PIC ZZ.ZZZ.ZZ9,99.
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  DELTA-DIFERENCA-ED   PIC -ZZ.ZZ9,99.
