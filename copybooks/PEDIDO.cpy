@@ -0,0 +1,53 @@
+      *===========================================
+      *    == AUTOR: ***; EMPRESA: XPTO
+      *    ==OBJETIVO: LAYOUT DO REGISTRO DE ENTRADA DE PEDIDOS
+      *    ==          (ARQUIVO "PEDIDOS") LIDO PELO PROGRAMA11.
+      *==DATA XX/XX/2026
+      *==OBSERVACOES:
+      *==   XX/XX/2026 - INCLUIDOS O MODO DE CALCULO DE FRETE
+      *==                (V=PERCENTUAL SOBRE O VALOR, P=POR PESO)
+      *==                E O PESO DO PEDIDO EM QUILOS.
+      *==   XX/XX/2026 - INCLUIDO O CODIGO DE PROMOCAO (EM BRANCO
+      *==                QUANDO O PEDIDO NAO TEM PROMOCAO).
+      *==   XX/XX/2026 - INCLUIDO O CODIGO DE MOTIVO DE OVERRIDE
+      *==                (PREENCHIDO PELO OPERADOR QUANDO O PEDIDO
+      *==                FICA ABAIXO DO VALOR MINIMO E PRECISA SER
+      *==                LIBERADO MESMO ASSIM; EM BRANCO QUANDO NAO
+      *==                HOUVE OVERRIDE).
+      *==   XX/XX/2026 - INCLUIDO O CODIGO DO CLIENTE (CADASTRO
+      *==                "CLIENTE" MANTIDO PELO PROGRAMA22); ZERADO
+      *==                QUANDO O PEDIDO NAO ESTA ATRELADO A NENHUM
+      *==                CLIENTE CADASTRADO.
+      *==   XX/XX/2026 - INCLUIDO O TIPO DE MOVIMENTO (S=SAIDA PARA O
+      *==                CLIENTE, R=RETORNO/DEVOLUCAO DO CLIENTE) PARA
+      *==                O FRETE DE RETORNO NAO FICAR MISTURADO COM O
+      *==                DE SAIDA NO RESULTADO E NOS TOTAIS. EM BRANCO
+      *==                NOS PEDIDOS GRAVADOS ANTES DESTE CAMPO EXISTIR,
+      *==                O QUE O PROGRAMA11 TRATA COMO SAIDA.
+      *==   XX/XX/2026 - INCLUIDO O CODIGO DA MOEDA EM QUE O PEDIDO FOI
+      *==                COTADO ("BRL", "USD"). O PROGRAMA11 CONVERTE
+      *==                PEDIDOS EM USD PARA REAIS ANTES DE CALCULAR O
+      *==                FRETE, USANDO A TAXA CADASTRADA NO PARAMETRO
+      *==                "CAMBIOUSD". EM BRANCO NOS PEDIDOS GRAVADOS
+      *==                ANTES DESTE CAMPO EXISTIR, O QUE O PROGRAMA11
+      *==                TRATA COMO "BRL" (SEM CONVERSAO).
+      *==   XX/XX/2026 - PED-TIPO-MOV PASSA A ACEITAR TAMBEM "E"
+      *==                (ESTORNO). UM PEDIDO DE ESTORNO REPETE OS
+      *==                MESMOS DADOS DO PEDIDO JA PROCESSADO QUE SE
+      *==                QUER DESFAZER (PRODUTO, VALOR, ESTADO, MODO DE
+      *==                FRETE, PESO, PROMOCAO); O PROGRAMA11 CALCULA
+      *==                NORMALMENTE E DEPOIS GRAVA O RESULTADO EM
+      *==                NEGATIVO, EM VEZ DE APAGAR OU CORRIGIR O
+      *==                LANCAMENTO ORIGINAL.
+      *===========================================
+       01  PEDIDO-REC.
+           05  PED-PRODUTO         PIC X(30).
+           05  PED-VALOR           PIC 9(08)V99.
+           05  PED-ESTADO          PIC X(02).
+           05  PED-MODO-FRETE      PIC X(01).
+           05  PED-PESO            PIC 9(05)V99.
+           05  PED-PROMO           PIC X(08).
+           05  PED-MOTIVO-OVERRIDE PIC X(02).
+           05  PED-CLIENTE         PIC 9(06).
+           05  PED-TIPO-MOV        PIC X(01).
+           05  PED-MOEDA           PIC X(03).
