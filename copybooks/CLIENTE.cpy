@@ -0,0 +1,17 @@
+      *===========================================
+      *    == AUTOR: ***; EMPRESA: XPTO
+      *    ==OBJETIVO: LAYOUT DO CADASTRO DE CLIENTES (ARQUIVO
+      *    ==          INDEXADO "CLIENTE"), MANTIDO PELO PROGRAMA22
+      *    ==          NO LUGAR DO ANTIGO ACCEPT UNICO DE NOME/IDADE
+      *    ==          DA PROGRAMAO2.
+      *==DATA XX/XX/2026
+      *==OBSERVACOES: CONSULTADO PELO PROGRAMA11 (CALCULO DE FRETE)
+      *==             PARA O PEDIDO SAIR ATRELADO A UM CLIENTE, EM VEZ
+      *==             DE ANONIMO.
+      *===========================================
+       01  CLIENTE-REC.
+           05  CLI-CODIGO          PIC 9(06).
+           05  CLI-NOME            PIC X(30).
+           05  CLI-IDADE           PIC 9(03).
+           05  CLI-ENDERECO        PIC X(40).
+           05  CLI-UF-PREF         PIC X(02).
