@@ -0,0 +1,35 @@
+      *===========================================
+      *    == AUTOR: ***; EMPRESA: XPTO
+      *    ==OBJETIVO: PICTURES PADRAO DE EDICAO DE VALOR EM REAIS,
+      *    ==          COMPARTILHADAS POR TODO PROGRAMA QUE PRECISA
+      *    ==          EXIBIR UM VALOR MONETARIO (ANTES CADA UM TINHA
+      *    ==          A SUA PROPRIA COPIA DE "ZZ.ZZZ.ZZ9,99" OU
+      *    ==          SEMELHANTE). USAR JUNTO COM DECIMAL-POINT IS
+      *    ==          COMMA NA CONFIGURATION SECTION.
+      *==DATA XX/XX/2026
+      *==OBSERVACOES: EDIT-MOEDA-1/2/3 SAO TRES CAMPOS INDEPENDENTES
+      *==             DA MESMA PICTURE PADRAO, PARA O PROGRAMA QUE
+      *==             PRECISA EXIBIR MAIS DE UM VALOR AO MESMO TEMPO
+      *==             (POR EXEMPLO VALOR DO PEDIDO E FRETE); USAR
+      *==             QUANTOS PRECISAR, NA ORDEM. EDIT-MOEDA-SINAL/
+      *==             EDIT-MOEDA-SINAL-2 SAO PARA RESULTADO QUE PODE
+      *==             FICAR NEGATIVO (POR EXEMPLO UM ESTORNO), NA
+      *==             MESMA CAPACIDADE DE EDIT-MOEDA-1/2/3, SO COM O
+      *==             SINAL NA FRENTE. EDIT-MOEDA-CURTA E PARA VALOR
+      *==             QUE NAO CHEGA A MILHAO (POR EXEMPLO SALARIO
+      *==             LIQUIDO).
+      *==   XX/XX/2026 - EDIT-MOEDA-SINAL AMPLIADA DE "-ZZ.ZZ9,99"
+      *==                (5 DIGITOS INTEIROS) PARA A MESMA CAPACIDADE
+      *==                DE EDIT-MOEDA-1/2/3 (8 DIGITOS INTEIROS), E
+      *==                INCLUIDA EDIT-MOEDA-SINAL-2, PARA COMPORTAR O
+      *==                PRIMEIRO USO REAL DESTE CAMPO (ESTORNO NO
+      *==                PROGRAMA11) SEM PERDER PRECISAO EM VALORES
+      *==                GRANDES.
+      *===========================================
+       01  EDITMOEDA-PADRAO.
+           05  EDIT-MOEDA-1        PIC ZZ.ZZZ.ZZ9,99.
+           05  EDIT-MOEDA-2        PIC ZZ.ZZZ.ZZ9,99.
+           05  EDIT-MOEDA-3        PIC ZZ.ZZZ.ZZ9,99.
+           05  EDIT-MOEDA-SINAL    PIC -ZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+           05  EDIT-MOEDA-SINAL-2  PIC -ZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+           05  EDIT-MOEDA-CURTA    PIC ZZZ.ZZ9,99.
