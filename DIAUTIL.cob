@@ -0,0 +1,169 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DIAUTIL.
+      *===========================================
+      *    == AUTOR: ***; EMPRESA: XPTO
+      *    ==OBJETIVO: SUBROTINA CHAMAVEL QUE DEVOLVE OS PROXIMOS N
+      *    ==          DIAS UTEIS A PARTIR DE UMA DATA INICIAL,
+      *    ==          PULANDO SABADOS, DOMINGOS E AS DATAS PRESENTES
+      *    ==          NA LISTA DE FERIADOS INFORMADA PELO CHAMADOR.
+      *    ==          SEGUE A MESMA CONVENCAO DE LINKAGE SECTION DA
+      *    ==          DATAMES. USA A DATACALC PARA AVANCAR UM DIA DE
+      *    ==          CADA VEZ, SEM REPETIR A ARITMETICA DE DATAS.
+      *==DATA XX/XX/2026
+      *==OBSERVACOES: O CHAMADOR MONTA A LISTA DE FERIADOS (POR
+      *==             EXEMPLO, LENDO O ARQUIVO "FERIADO") E PASSA A
+      *==             TABELA JA CARREGADA; A DIAUTIL NAO ABRE ARQUIVO
+      *==             NENHUM, DA MESMA FORMA QUE A DATAMES E A
+      *==             DATACALC.
+      *==   XX/XX/2026 - LINK-QTD-DIAS-UTEIS PASSA A SER LIMITADO A
+      *==                100 (TAMANHO DE LINK-TAB-RESULTADO) ANTES DO
+      *==                LACO PRINCIPAL, PARA UM CHAMADOR FUTURO NAO
+      *==                ESTOURAR A TABELA.
+      *===========================================
+
+       ENVIRONMENT         DIVISION.
+       CONFIGURATION       SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       DATA                DIVISION.
+       WORKING-STORAGE     SECTION.
+       01  WRK-DATA-ATUAL.
+           05  WRK-ANO-ATUAL       PIC 9(04).
+           05  WRK-MES-ATUAL       PIC 9(02).
+           05  WRK-DIA-ATUAL       PIC 9(02).
+
+       77  WRK-IDX-FERIADO     PIC 9(03) VALUE ZEROS.
+       77  WRK-ACHADOS         PIC 9(03) VALUE ZEROS.
+
+       77  WRK-E-DIA-UTIL      PIC X(01) VALUE "N".
+           88  DIA-E-UTIL               VALUE "S".
+       77  WRK-E-FERIADO       PIC X(01) VALUE "N".
+           88  DATA-E-FERIADO           VALUE "S".
+
+      *=======CAMPOS AUXILIARES DO CALCULO DO DIA DA SEMANA (MESMA
+      *=======CONGRUENCIA DE ZELLER JA USADA NA DATAMES)
+       77  WRK-ANO-ZELLER      PIC 9(04) VALUE ZEROS.
+       77  WRK-MES-ZELLER      PIC 9(02) VALUE ZEROS.
+       77  WRK-TERMO-MES       PIC 9(04) VALUE ZEROS.
+       77  WRK-TERMO-SECULO    PIC 9(02) VALUE ZEROS.
+       77  WRK-TERMO-ANO-CURTO PIC 9(02) VALUE ZEROS.
+       77  WRK-ANO-CURTO       PIC 9(02) VALUE ZEROS.
+       77  WRK-SECULO          PIC 9(02) VALUE ZEROS.
+       77  WRK-SOMA-ZELLER     PIC 9(06) VALUE ZEROS.
+       77  WRK-QTD-SEMANAS     PIC 9(04) VALUE ZEROS.
+       77  WRK-H               PIC 9(01) VALUE ZEROS.
+
+      *=======CAMPOS USADOS NA CHAMADA A DATACALC PARA AVANCAR 1 DIA
+       77  WRK-CALC-DATA1      PIC X(08) VALUE SPACES.
+       77  WRK-CALC-DATA2      PIC X(08) VALUE SPACES.
+       77  WRK-CALC-DIAS       PIC S9(05) VALUE 1.
+       77  WRK-CALC-MODO       PIC X(01) VALUE "A".
+       77  WRK-CALC-RESULT-DIAS PIC S9(07) VALUE ZEROS.
+       77  WRK-CALC-RESULT-DATA PIC X(08) VALUE SPACES.
+
+       LINKAGE             SECTION.
+       01  LINK-DATA-INICIAL    PIC X(08).
+       01  LINK-QTD-DIAS-UTEIS  PIC 9(03).
+       01  LINK-QTD-FERIADOS    PIC 9(03).
+       01  LINK-TAB-FERIADOS.
+           05  LINK-FERIADO     PIC X(08) OCCURS 100 TIMES.
+       01  LINK-TAB-RESULTADO.
+           05  LINK-DIA-UTIL    PIC X(08) OCCURS 100 TIMES.
+
+       PROCEDURE          DIVISION USING LINK-DATA-INICIAL
+                                          LINK-QTD-DIAS-UTEIS
+                                          LINK-QTD-FERIADOS
+                                          LINK-TAB-FERIADOS
+                                          LINK-TAB-RESULTADO.
+       0001-MAIN     SECTION.
+           MOVE LINK-DATA-INICIAL TO WRK-CALC-RESULT-DATA.
+           MOVE ZEROS TO WRK-ACHADOS.
+           MOVE SPACES TO LINK-TAB-RESULTADO.
+
+      *=======LINK-QTD-DIAS-UTEIS (PIC 9(03)) ACEITA DO CHAMADOR UM
+      *=======VALOR ATE 999, MAS LINK-TAB-RESULTADO SO TEM OCCURS 100 --
+      *=======SEM ESTE LIMITE, UM CHAMADOR PEDINDO MAIS DE 100 DIAS
+      *=======UTEIS GRAVARIA PASSANDO DO FIM DA TABELA EM
+      *=======0100-PROXIMO-DIA. O PEDIDO E ATENDIDO ATE O LIMITE DA
+      *=======TABELA, SEM ABORTAR O CHAMADOR.
+           IF LINK-QTD-DIAS-UTEIS GREATER 100
+               MOVE 100 TO LINK-QTD-DIAS-UTEIS
+           END-IF.
+
+           PERFORM 0100-PROXIMO-DIA
+               UNTIL WRK-ACHADOS NOT LESS LINK-QTD-DIAS-UTEIS.
+           GOBACK.
+
+       0100-PROXIMO-DIA   SECTION.
+           PERFORM 0150-AVANCAR-UM-DIA.
+           PERFORM 0200-VERIFICA-DIA-UTIL.
+           IF DIA-E-UTIL
+               ADD 1 TO WRK-ACHADOS
+               MOVE WRK-CALC-RESULT-DATA
+                   TO LINK-DIA-UTIL(WRK-ACHADOS)
+           END-IF.
+
+       0150-AVANCAR-UM-DIA SECTION.
+           MOVE WRK-CALC-RESULT-DATA TO WRK-CALC-DATA1.
+           CALL "DATACALC" USING WRK-CALC-DATA1
+                                  WRK-CALC-DATA2
+                                  WRK-CALC-DIAS
+                                  WRK-CALC-MODO
+                                  WRK-CALC-RESULT-DIAS
+                                  WRK-CALC-RESULT-DATA.
+
+       0200-VERIFICA-DIA-UTIL SECTION.
+           MOVE "S" TO WRK-E-DIA-UTIL.
+           MOVE WRK-CALC-RESULT-DATA TO WRK-DATA-ATUAL.
+           PERFORM 0260-CALCULA-DIA-SEMANA.
+           IF WRK-H EQUAL 0 OR WRK-H EQUAL 1
+               MOVE "N" TO WRK-E-DIA-UTIL
+           ELSE
+               PERFORM 0300-VERIFICA-FERIADO
+               IF DATA-E-FERIADO
+                   MOVE "N" TO WRK-E-DIA-UTIL
+               END-IF
+           END-IF.
+
+       0300-VERIFICA-FERIADO SECTION.
+           MOVE "N" TO WRK-E-FERIADO.
+           MOVE 1 TO WRK-IDX-FERIADO.
+           PERFORM 0310-COMPARA-FERIADO
+               UNTIL WRK-IDX-FERIADO GREATER LINK-QTD-FERIADOS
+                  OR DATA-E-FERIADO.
+
+       0310-COMPARA-FERIADO SECTION.
+           IF LINK-FERIADO(WRK-IDX-FERIADO) EQUAL WRK-CALC-RESULT-DATA
+               SET DATA-E-FERIADO TO TRUE
+           END-IF.
+           ADD 1 TO WRK-IDX-FERIADO.
+
+      *=======CONGRUENCIA DE ZELLER, ADAPTADA PARA NAO GERAR TERMOS
+      *=======NEGATIVOS EM CAMPOS NUMERICOS SEM SINAL (-2J == +5J,
+      *=======MODULO 7). WRK-H RESULTANTE: 0=SABADO, 1=DOMINGO,
+      *=======2=SEGUNDA-FEIRA ... 6=SEXTA-FEIRA.
+       0260-CALCULA-DIA-SEMANA SECTION.
+           MOVE WRK-MES-ATUAL TO WRK-MES-ZELLER.
+           MOVE WRK-ANO-ATUAL TO WRK-ANO-ZELLER.
+           IF WRK-MES-ZELLER LESS 3
+               ADD 12 TO WRK-MES-ZELLER
+               SUBTRACT 1 FROM WRK-ANO-ZELLER
+           END-IF.
+
+           DIVIDE WRK-ANO-ZELLER BY 100
+               GIVING WRK-SECULO REMAINDER WRK-ANO-CURTO.
+
+           COMPUTE WRK-TERMO-MES =
+                   13 * (WRK-MES-ZELLER + 1) / 5.
+           COMPUTE WRK-TERMO-ANO-CURTO = WRK-ANO-CURTO / 4.
+           COMPUTE WRK-TERMO-SECULO    = WRK-SECULO / 4.
+
+           COMPUTE WRK-SOMA-ZELLER =
+                   WRK-DIA-ATUAL + WRK-TERMO-MES + WRK-ANO-CURTO
+                   + WRK-TERMO-ANO-CURTO + WRK-TERMO-SECULO
+                   + (5 * WRK-SECULO).
+
+           DIVIDE WRK-SOMA-ZELLER BY 7
+               GIVING WRK-QTD-SEMANAS REMAINDER WRK-H.
